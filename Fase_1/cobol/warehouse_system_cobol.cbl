@@ -11,28 +11,84 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT REPORT-FILE ASSIGN TO "REPORT-MAGAZZINO.TXT"
+           SELECT REPORT-FILE ASSIGN TO WS-NOME-FILE-REPORT
                   ORGANIZATION IS LINE SEQUENTIAL.
-           
-           SELECT INVENTARIO-FILE ASSIGN TO "INVENTARIO.TXT"
+
+           SELECT INVENTARIO-FILE ASSIGN TO WS-NOME-FILE-INVENTARIO
                   ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT CONTEGGIO-FILE ASSIGN TO "CONTEGGIO-INVENTARIO.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "VALORIZZAZIONE.CKP"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CKP-FILE-STATUS.
+
+           SELECT ABC-REPORT-FILE ASSIGN TO WS-NOME-FILE-ABC
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  REPORT-FILE.
        01  REPORT-RECORD PIC X(132).
-       
+
+       FD  ABC-REPORT-FILE.
+       01  ABC-REPORT-RECORD PIC X(132).
+
        FD  INVENTARIO-FILE.
        01  INVENTARIO-RECORD PIC X(132).
+
+       FD  CONTEGGIO-FILE.
+       01  CONTEGGIO-RECORD.
+           05  CONT-CODICE         PIC X(10).
+           05  FILLER              PIC X.
+           05  CONT-QUANTITA       PIC X(15).
+           05  FILLER              PIC X(106).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKP-ULTIMO-CODICE   PIC X(10).
+           05  CKP-CONTATORE       PIC 9(5).
+           05  CKP-VALORE-TOTALE   PIC 9(12)V99.
+           05  CKP-NOME-FILE       PIC X(40).
        
        WORKING-STORAGE SECTION.
        01  WS-SCELTA               PIC 99 VALUE ZERO.
        01  WS-CONTINUA             PIC X VALUE 'S'.
        01  WS-RISPOSTA             PIC X.
        01  WS-ESITO                PIC X(2).
-       01  WS-METODO-VALORIZZ      PIC X VALUE 'F'. 
+       01  WS-METODO-VALORIZZ      PIC X VALUE 'F'.
       * F=FIFO, L=LIFO, M=Medio ponderato
-       
+       01  WS-GIORNI-PREAVVISO-SCAD PIC 999 VALUE 30.
+      * Giorni di preavviso per segnalare lotti in scadenza
+       01  WS-MODO-INPUT           PIC X VALUE 'T'.
+      * T=Tastiera (codice articolo) B=Barcode scanner
+       01  WS-CODICE-BARRE         PIC X(20).
+       01  WS-PERC-SCOST-PREZZO    PIC 9(3) VALUE 10.
+      * Percentuale di scostamento tollerata tra il prezzo di carico
+      * e il prezzo di acquisto di riferimento dell'articolo
+       01  WS-SCOSTAMENTO-PREZZO   PIC S9(5)V99.
+
+      * Variabili per numeri di serie (articoli in garanzia)
+       01  WS-NUMERO-SERIE.
+           05  WS-SER-NUMERO       PIC X(30).
+           05  WS-SER-STATO        PIC X.
+           05  WS-SER-CLIENTE      PIC X(40).
+           05  WS-SER-DATA         PIC X(10).
+       01  WS-SER-TOTALE-UNITA     PIC 9(5) VALUE ZERO.
+       01  WS-SER-INDICE           PIC 9(5) VALUE ZERO.
+       01  WS-SER-RISPOSTA         PIC X.
+
+      * Variabili per il riconteggio massivo di inventario
+       01  WS-CONT-EOF             PIC X VALUE 'N'.
+       01  WS-CONTA-RIGHE-CONTEGGIO PIC 9(5) VALUE ZERO.
+       01  WS-CONTA-VARIANZE       PIC 9(5) VALUE ZERO.
+
+      * Variabili per la coda arretrati (backorder) su scarico
+       01  WS-ARR-RICHIESTO        PIC X VALUE 'N'.
+       01  WS-ARR-QUANTITA         PIC 9(8)V99.
+       01  WS-ARR-DOC              PIC X(20).
+
       * Variabili per articoli
        01  WS-ARTICOLO.
            05  WS-ART-CODICE       PIC X(10).
@@ -47,18 +103,32 @@
            05  WS-ART-LOTTO-RIORD  PIC 9(8)V99.
            05  WS-ART-UBICAZIONE   PIC X(20).
            05  WS-ART-STATO        PIC X.
+           05  WS-ART-BARCODE      PIC X(20).
        
       * Variabili per giacenze
        01  WS-GIACENZA.
+           05  WS-GIA-MAGAZZINO    PIC X(4).
            05  WS-GIA-DISPONIBILE  PIC S9(8)V99.
            05  WS-GIA-IMPEGNATA    PIC S9(8)V99.
            05  WS-GIA-ORDINATA     PIC S9(8)V99.
            05  WS-GIA-VAL-MEDIO    PIC S9(8)V9999.
            05  WS-GIA-VAL-ULTIMO   PIC S9(8)V9999.
+
+      * Magazzino di riferimento per le operazioni non ancora
+      * multi-sito (carico/scarico singolo, report, inventario);
+      * i trasferimenti sono le uniche operazioni multi-magazzino.
+       01  WS-MAGAZZINO-DEFAULT    PIC X(4) VALUE 'CE01'.
+
+      * Operatore che ha effettuato il login alla sessione corrente,
+      * riportato su ogni movimento invece della data di sistema
+       01  WS-OPERATORE-CORRENTE   PIC X(50) VALUE SPACES.
        
       * Variabili per movimenti
        01  WS-MOVIMENTO.
            05  WS-MOV-TIPO         PIC X(2).
+      * CA=Carico SC=Scarico RI=Rettifica TR=Trasferimento tra magazzini
+           05  WS-MOV-MAGAZZINO    PIC X(4).
+           05  WS-MOV-MAGAZZINO-DEST PIC X(4).
            05  WS-MOV-NUMERO-DOC   PIC X(20).
            05  WS-MOV-DATA         PIC X(10).
            05  WS-MOV-ARTICOLO     PIC X(10).
@@ -68,15 +138,32 @@
            05  WS-MOV-CAUSALE      PIC X(100).
            05  WS-MOV-FORNITORE    PIC X(8).
            05  WS-MOV-OPERATORE    PIC X(50).
-       
+           05  WS-MOV-VALUTA       PIC X(3) VALUE 'EUR'.
+           05  WS-MOV-CAMBIO       PIC 9(4)V9999 VALUE 1.0000.
+      * WS-MOV-CAMBIO = quanti EUR vale 1 unità di WS-MOV-VALUTA
+       01  WS-MOV-PREZZO-VALUTA    PIC S9(8)V9999.
+
       * Variabili per ordini
        01  WS-ORDINE.
-           05  WS-ORD-NUMERO       PIC X(20).
+           05  WS-ORD-NUMERO       PIC X(30).
            05  WS-ORD-DATA         PIC X(10).
            05  WS-ORD-FORNITORE    PIC X(8).
            05  WS-ORD-STATO        PIC X.
            05  WS-ORD-TOTALE       PIC 9(10)V99.
-       
+           05  WS-ORD-VALUTA       PIC X(3).
+           05  WS-ORD-CAMBIO       PIC 9(4)V9999.
+       01  WS-ORD-FORNITORE-CORR   PIC X(8) VALUE SPACES.
+      * Fornitore dell'ordine bozza aperto durante il raggruppamento
+      * degli articoli sottoscorta
+
+      * Variabili per ordini clienti (vendita)
+       01  WS-ORDINE-VENDITA.
+           05  WS-OV-NUMERO        PIC X(30).
+           05  WS-OV-DATA          PIC X(10).
+           05  WS-OV-CLIENTE       PIC X(8).
+           05  WS-OV-STATO         PIC X.
+           05  WS-OV-TOTALE        PIC 9(10)V99.
+
       * Variabili per lotti (FIFO/LIFO)
        01  WS-LOTTO.
            05  WS-LOT-ID           PIC 9(9).
@@ -85,7 +172,9 @@
            05  WS-LOT-QTA-INI      PIC 9(8)V99.
            05  WS-LOT-QTA-RES      PIC 9(8)V99.
            05  WS-LOT-PREZZO       PIC 9(8)V9999.
-       
+           05  WS-LOT-SCADENZA     PIC X(10).
+           05  WS-LOT-DATA-ODIERNA PIC X(10).
+
       * Variabili di calcolo
        01  WS-CALCOLI.
            05  WS-QTA-RICHIESTA    PIC 9(8)V99.
@@ -100,8 +189,32 @@
            05  WS-CONTA-ARTICOLI   PIC 9(5) VALUE ZERO.
            05  WS-CONTA-MOVIMENTI  PIC 9(5) VALUE ZERO.
            05  WS-CONTA-SOTTOSCORTA PIC 9(5) VALUE ZERO.
+           05  WS-CONTA-SCADENZA   PIC 9(5) VALUE ZERO.
+           05  WS-CONTA-ORDINI-BOZZA PIC 9(5) VALUE ZERO.
+           05  WS-CONTA-RIGHE-BOZZA PIC 9(5) VALUE ZERO.
+           05  WS-CONTA-RIORDINI   PIC 9(5) VALUE ZERO.
            05  WS-VALORE-MAGAZZINO PIC 9(12)V99 VALUE ZERO.
-       
+
+      * Ricalcolo punti di riordino da consumi storici
+       01  WS-RIORDINO-CALC.
+           05  WS-RIO-GIORNI-STORICO    PIC 9(3) VALUE 90.
+           05  WS-RIO-GIORNI-COPERTURA  PIC 9(3) VALUE 14.
+           05  WS-RIO-GIORNI-SICUREZZA  PIC 9(3) VALUE 7.
+           05  WS-RIO-CONSUMO-TOT       PIC 9(8)V99.
+           05  WS-RIO-CONSUMO-MEDIO     PIC 9(8)V99.
+
+      * Checkpoint/restart valorizzazione magazzino
+       01  WS-CKP-FILE-STATUS      PIC XX.
+       01  WS-CKP-ULTIMO           PIC X(10) VALUE SPACES.
+       01  WS-CKP-TROVATO          PIC X VALUE 'N'.
+
+      * Nomi file report con marca temporale (evita sovrascritture
+      * tra esecuzioni successive)
+       01  WS-DATA-STAMP           PIC X(15).
+       01  WS-NOME-FILE-REPORT     PIC X(40).
+       01  WS-NOME-FILE-INVENTARIO PIC X(40).
+       01  WS-NOME-FILE-ABC        PIC X(40).
+
       * Variabili per formattazione
        01  WS-IMPORTO-EDIT         PIC Z,ZZZ,ZZ9.99-.
        01  WS-QUANTITA-EDIT        PIC Z,ZZZ,ZZ9.99-.
@@ -121,7 +234,9 @@
                       a.scorta_minima, a.punto_riordino
                FROM ARTICOLI a
                JOIN GIACENZE g ON a.codice_articolo = g.codice_articolo
+                   AND g.codice_magazzino = :WS-MAGAZZINO-DEFAULT
                WHERE a.stato = 'A'
+                   AND a.codice_articolo > :WS-CKP-ULTIMO
                ORDER BY a.codice_articolo
            END-EXEC.
        
@@ -133,9 +248,10 @@
                WHERE codice_articolo = :WS-ART-CODICE
                AND quantita_residua > 0
                AND stato = 'A'
+               AND (data_scadenza IS NULL OR data_scadenza >= CURRENT_DATE)
                ORDER BY data_carico, id_lotto
            END-EXEC.
-       
+
            EXEC SQL
                DECLARE CUR-LOTTI-LIFO CURSOR FOR
                SELECT id_lotto, numero_lotto, quantita_residua,
@@ -144,9 +260,19 @@
                WHERE codice_articolo = :WS-ART-CODICE
                AND quantita_residua > 0
                AND stato = 'A'
+               AND (data_scadenza IS NULL OR data_scadenza >= CURRENT_DATE)
                ORDER BY data_carico DESC, id_lotto DESC
            END-EXEC.
        
+           EXEC SQL
+               DECLARE CUR-ARRETRATI CURSOR FOR
+               SELECT numero_documento, quantita_arretrata
+               FROM ARRETRATI
+               WHERE codice_articolo = :WS-ART-CODICE
+               AND stato = 'A'
+               ORDER BY data_richiesta
+           END-EXEC.
+
            EXEC SQL
                DECLARE CUR-MOVIMENTI CURSOR FOR
                SELECT tipo_movimento, numero_documento,
@@ -163,20 +289,65 @@
                SELECT a.codice_articolo, a.descrizione,
                       g.quantita_disponibile, g.quantita_ordinata,
                       a.punto_riordino, a.lotto_riordino,
-                      f.ragione_sociale
+                      f.ragione_sociale, a.codice_fornitore,
+                      a.prezzo_acquisto
                FROM ARTICOLI a
                JOIN GIACENZE g ON a.codice_articolo = g.codice_articolo
+                   AND g.codice_magazzino = :WS-MAGAZZINO-DEFAULT
                LEFT JOIN FORNITORI f ON a.codice_fornitore = f.codice_fornitore
                WHERE a.stato = 'A'
                AND g.quantita_disponibile <= a.punto_riordino
                AND a.punto_riordino > 0
-               ORDER BY (a.punto_riordino - g.quantita_disponibile) DESC
+               ORDER BY a.codice_fornitore,
+                        (a.punto_riordino - g.quantita_disponibile) DESC
            END-EXEC.
-       
+
+           EXEC SQL
+               DECLARE CUR-RIORDINO CURSOR FOR
+               SELECT a.codice_articolo, a.descrizione,
+                      COALESCE(SUM(m.quantita), 0)
+               FROM ARTICOLI a
+               LEFT JOIN MOVIMENTI_MAGAZZINO m
+                   ON m.codice_articolo = a.codice_articolo
+                   AND m.tipo_movimento = 'SC'
+                   AND m.data_movimento >=
+                       CURRENT_DATE - :WS-RIO-GIORNI-STORICO
+               WHERE a.stato = 'A'
+               GROUP BY a.codice_articolo, a.descrizione
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CUR-RIGHE-ORDINE-VENDITA CURSOR FOR
+               SELECT r.codice_articolo, a.descrizione,
+                      r.quantita_ordinata, r.quantita_spedita,
+                      r.prezzo_unitario
+               FROM RIGHE_ORDINE_VENDITA r
+               JOIN ARTICOLI a ON r.codice_articolo = a.codice_articolo
+               WHERE r.numero_ordine = :WS-OV-NUMERO
+               AND r.quantita_spedita < r.quantita_ordinata
+               AND r.stato_riga <> 'C'
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CUR-LOTTI-SCADENZA CURSOR FOR
+               SELECT l.id_lotto, l.numero_lotto, a.codice_articolo,
+                      a.descrizione, l.quantita_residua,
+                      l.data_scadenza
+               FROM LOTTI l
+               JOIN ARTICOLI a ON l.codice_articolo = a.codice_articolo
+               WHERE l.stato = 'A'
+               AND l.quantita_residua > 0
+               AND l.data_scadenza IS NOT NULL
+               AND l.data_scadenza <=
+                   CURRENT_DATE + :WS-GIORNI-PREAVVISO-SCAD
+               ORDER BY l.data_scadenza
+           END-EXEC.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM CONNETTI-DATABASE
-           
+           PERFORM LOGIN-OPERATORE
+
            PERFORM UNTIL WS-CONTINUA = 'N' OR 'n'
                PERFORM VISUALIZZA-MENU
                PERFORM ELABORA-SCELTA
@@ -203,6 +374,14 @@
                DISPLAY "Connessione al database stabilita"
            END-IF.
        
+       LOGIN-OPERATORE.
+           DISPLAY " "
+           DISPLAY "Codice operatore: " WITH NO ADVANCING
+           ACCEPT WS-OPERATORE-CORRENTE
+           IF WS-OPERATORE-CORRENTE = SPACES
+               MOVE "SCONOSCIUTO" TO WS-OPERATORE-CORRENTE
+           END-IF.
+
        DISCONNETTI-DATABASE.
            EXEC SQL
                DISCONNECT ALL
@@ -222,6 +401,13 @@
            DISPLAY " 8. Gestione ordini fornitori"
            DISPLAY " 9. Report inventario fisico"
            DISPLAY "10. Analisi ABC articoli"
+           DISPLAY "11. Lotti in scadenza"
+           DISPLAY "12. Trasferimento tra magazzini"
+           DISPLAY "13. Ricerca numero di serie"
+           DISPLAY "14. Riconteggio massivo inventario da file"
+           DISPLAY "15. Ricalcolo punti di riordino da consumi"
+           DISPLAY "16. Gestione ordini clienti"
+           DISPLAY "17. Esegui batch notturno report"
            DISPLAY " 0. Esci"
            DISPLAY "======================================"
            DISPLAY "Scelta: " WITH NO ADVANCING
@@ -249,19 +435,65 @@
                    PERFORM REPORT-INVENTARIO
                WHEN 10
                    PERFORM ANALISI-ABC
+               WHEN 11
+                   PERFORM LOTTI-IN-SCADENZA
+               WHEN 12
+                   PERFORM TRASFERIMENTO-MAGAZZINO
+               WHEN 13
+                   PERFORM RICERCA-NUMERO-SERIE
+               WHEN 14
+                   PERFORM RETTIFICA-INVENTARIO-BULK
+               WHEN 15
+                   PERFORM RICALCOLO-PUNTI-RIORDINO
+               WHEN 16
+                   PERFORM GESTIONE-ORDINI-VENDITA
+               WHEN 17
+                   PERFORM ESEGUI-BATCH-NOTTURNO
                WHEN 0
                    MOVE 'N' TO WS-CONTINUA
                WHEN OTHER
                    DISPLAY "Scelta non valida!"
            END-EVALUATE.
-       
+
+       ACQUISISCI-CODICE-ARTICOLO.
+           MOVE "OK" TO WS-ESITO
+           DISPLAY "Modalità (T=Tastiera, B=Barcode): " WITH NO ADVANCING
+           ACCEPT WS-MODO-INPUT
+
+           IF WS-MODO-INPUT = 'B' OR 'b'
+               DISPLAY "Scansiona/digita codice a barre: "
+                       WITH NO ADVANCING
+               ACCEPT WS-CODICE-BARRE
+
+               EXEC SQL
+                   SELECT codice_articolo
+                   INTO :WS-ART-CODICE
+                   FROM ARTICOLI
+                   WHERE codice_a_barre = :WS-CODICE-BARRE
+               END-EXEC
+
+               IF SQLCODE = 100
+                   DISPLAY "Nessun articolo associato a questo codice "
+                           "a barre!"
+                   MOVE "KO" TO WS-ESITO
+               ELSE IF SQLCODE NOT = 0
+                   DISPLAY "Errore database: " SQLCODE
+                   MOVE "KO" TO WS-ESITO
+               END-IF
+           ELSE
+               DISPLAY "Codice articolo: " WITH NO ADVANCING
+               ACCEPT WS-ART-CODICE
+           END-IF.
+
        CARICO-MERCE.
            DISPLAY " "
            DISPLAY "=== CARICO MERCE ==="
-           
-           DISPLAY "Codice articolo: " WITH NO ADVANCING
-           ACCEPT WS-ART-CODICE
-           
+
+           PERFORM ACQUISISCI-CODICE-ARTICOLO
+           IF WS-ESITO NOT = "OK"
+               EXIT PARAGRAPH
+           END-IF
+
            PERFORM CARICA-ARTICOLO
            IF WS-ESITO NOT = "OK"
                EXIT PARAGRAPH
@@ -280,14 +512,59 @@
                EXIT PARAGRAPH
            END-IF
            
-           DISPLAY "Prezzo unitario: " WITH NO ADVANCING
-           ACCEPT WS-MOV-PREZZO
-           
+           DISPLAY "Valuta fattura (invio = EUR): " WITH NO ADVANCING
+           ACCEPT WS-MOV-VALUTA
+           IF WS-MOV-VALUTA = SPACES
+               MOVE 'EUR' TO WS-MOV-VALUTA
+           END-IF
+
+           IF WS-MOV-VALUTA = 'EUR'
+               MOVE 1.0000 TO WS-MOV-CAMBIO
+               DISPLAY "Prezzo unitario (EUR): " WITH NO ADVANCING
+               ACCEPT WS-MOV-PREZZO
+           ELSE
+               DISPLAY "Cambio (1 " WS-MOV-VALUTA " = ? EUR): "
+                       WITH NO ADVANCING
+               ACCEPT WS-MOV-CAMBIO
+               IF WS-MOV-CAMBIO <= 0
+                   DISPLAY "Cambio non valido!"
+                   EXIT PARAGRAPH
+               END-IF
+               DISPLAY "Prezzo unitario (" WS-MOV-VALUTA "): "
+                       WITH NO ADVANCING
+               ACCEPT WS-MOV-PREZZO-VALUTA
+               COMPUTE WS-MOV-PREZZO ROUNDED =
+                   WS-MOV-PREZZO-VALUTA * WS-MOV-CAMBIO
+               MOVE WS-MOV-PREZZO TO WS-IMPORTO-EDIT
+               DISPLAY "Prezzo convertito: EUR " WS-IMPORTO-EDIT
+           END-IF
+
            IF WS-MOV-PREZZO <= 0
                DISPLAY "Prezzo non valido!"
                EXIT PARAGRAPH
            END-IF
-           
+
+           IF WS-ART-PREZZO-ACQ > 0
+               COMPUTE WS-SCOSTAMENTO-PREZZO ROUNDED =
+                   ((WS-MOV-PREZZO - WS-ART-PREZZO-ACQ) /
+                    WS-ART-PREZZO-ACQ) * 100
+
+               IF FUNCTION ABS(WS-SCOSTAMENTO-PREZZO) >
+                  WS-PERC-SCOST-PREZZO
+                   DISPLAY "ATTENZIONE: prezzo inserito con "
+                           "scostamento del " WS-SCOSTAMENTO-PREZZO
+                           "% rispetto al prezzo di acquisto di "
+                           "riferimento (" WS-ART-PREZZO-ACQ ")"
+                   DISPLAY "Confermare il prezzo inserito (S/N): "
+                           WITH NO ADVANCING
+                   ACCEPT WS-RISPOSTA
+                   IF WS-RISPOSTA NOT = 'S' AND NOT = 's'
+                       DISPLAY "Carico annullato!"
+                       EXIT PARAGRAPH
+                   END-IF
+               END-IF
+           END-IF
+
            DISPLAY "Codice fornitore: " WITH NO ADVANCING
            ACCEPT WS-MOV-FORNITORE
            
@@ -296,7 +573,15 @@
            
            DISPLAY "Numero lotto (opzionale): " WITH NO ADVANCING
            ACCEPT WS-LOT-NUMERO
-           
+
+           IF WS-LOT-NUMERO NOT = SPACES
+               DISPLAY "Data scadenza (AAAA-MM-GG, opzionale): "
+                       WITH NO ADVANCING
+               ACCEPT WS-LOT-SCADENZA
+           ELSE
+               MOVE SPACES TO WS-LOT-SCADENZA
+           END-IF
+
       * Calcola valore totale
            COMPUTE WS-MOV-VALORE = WS-MOV-QUANTITA * WS-MOV-PREZZO
            
@@ -319,8 +604,17 @@
                        PERFORM CREA-LOTTO
                    END-IF
                END-IF
+
+               IF WS-ESITO = "OK"
+                   DISPLAY "Articolo con tracciamento numeri di "
+                           "serie (S/N): " WITH NO ADVANCING
+                   ACCEPT WS-SER-RISPOSTA
+                   IF WS-SER-RISPOSTA = 'S' OR 's'
+                       PERFORM ACQUISISCI-NUMERI-SERIE
+                   END-IF
+               END-IF
            END-IF
-           
+
            IF WS-ESITO = "OK"
                EXEC SQL
                    COMMIT
@@ -334,14 +628,47 @@
                END-EXEC
                DISPLAY "Errore durante il carico!"
            END-IF.
-       
+
+       ACQUISISCI-NUMERI-SERIE.
+           DISPLAY "Numero di unità serializzate da registrare: "
+                   WITH NO ADVANCING
+           ACCEPT WS-SER-TOTALE-UNITA
+
+           MOVE ZERO TO WS-SER-INDICE
+           PERFORM WS-SER-TOTALE-UNITA TIMES
+               ADD 1 TO WS-SER-INDICE
+               DISPLAY "Numero di serie unità " WS-SER-INDICE ": "
+                       WITH NO ADVANCING
+               ACCEPT WS-SER-NUMERO
+
+               IF WS-SER-NUMERO NOT = SPACES
+                   EXEC SQL
+                       INSERT INTO NUMERI_SERIE
+                       (codice_articolo, numero_serie, data_carico,
+                        stato)
+                       VALUES
+                       (:WS-ART-CODICE, :WS-SER-NUMERO, CURRENT_DATE,
+                        'M')
+                   END-EXEC
+
+                   IF SQLCODE = -803
+                       DISPLAY "Numero di serie già registrato!"
+                   ELSE IF SQLCODE NOT = 0
+                       DISPLAY "Errore registrazione numero di "
+                               "serie: " SQLCODE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        SCARICO-MERCE.
            DISPLAY " "
            DISPLAY "=== SCARICO MERCE ==="
-           
-           DISPLAY "Codice articolo: " WITH NO ADVANCING
-           ACCEPT WS-ART-CODICE
-           
+
+           PERFORM ACQUISISCI-CODICE-ARTICOLO
+           IF WS-ESITO NOT = "OK"
+               EXIT PARAGRAPH
+           END-IF
+
            PERFORM CARICA-ARTICOLO
            IF WS-ESITO NOT = "OK"
                EXIT PARAGRAPH
@@ -359,59 +686,374 @@
                EXIT PARAGRAPH
            END-IF
            
+           MOVE ZERO TO WS-ARR-QUANTITA
+           MOVE 'N' TO WS-ARR-RICHIESTO
+
            IF WS-MOV-QUANTITA > WS-GIA-DISPONIBILE
-               DISPLAY "Quantità non disponibile!"
-               EXIT PARAGRAPH
+               DISPLAY "Quantità non interamente disponibile!"
+               DISPLAY "Mettere in arretrato la differenza mancante "
+                       "(S/N): " WITH NO ADVANCING
+               ACCEPT WS-RISPOSTA
+               IF WS-RISPOSTA NOT = 'S' AND NOT = 's'
+                   DISPLAY "Operazione annullata!"
+                   EXIT PARAGRAPH
+               END-IF
+               COMPUTE WS-ARR-QUANTITA =
+                   WS-MOV-QUANTITA - WS-GIA-DISPONIBILE
+               MOVE WS-GIA-DISPONIBILE TO WS-MOV-QUANTITA
+               MOVE 'S' TO WS-ARR-RICHIESTO
            END-IF
-           
+
            DISPLAY "Numero documento: " WITH NO ADVANCING
            ACCEPT WS-MOV-NUMERO-DOC
-           
+
            DISPLAY "Causale: " WITH NO ADVANCING
            ACCEPT WS-MOV-CAUSALE
-           
+
            DISPLAY "Metodo valorizzazione (F=FIFO, L=LIFO, M=Medio): "
                    WITH NO ADVANCING
            ACCEPT WS-METODO-VALORIZZ
-           
+
       * Inizia transazione
            EXEC SQL
                BEGIN TRANSACTION
            END-EXEC
-           
+
+           MOVE "OK" TO WS-ESITO
+
+      * Se resta merce disponibile da scaricare adesso
+           IF WS-MOV-QUANTITA > 0
       * Calcola valore scarico
-           PERFORM CALCOLA-VALORE-SCARICO
-           
-           IF WS-ESITO = "OK"
-      * Registra movimento
-               MOVE 'SC' TO WS-MOV-TIPO
-               PERFORM REGISTRA-MOVIMENTO
-               
+               PERFORM CALCOLA-VALORE-SCARICO
+
                IF WS-ESITO = "OK"
+      * Registra movimento
+                   MOVE 'SC' TO WS-MOV-TIPO
+                   PERFORM REGISTRA-MOVIMENTO
+
+                   IF WS-ESITO = "OK"
       * Aggiorna giacenza
-                   PERFORM AGGIORNA-GIACENZA-SCARICO
-                   
-                   IF WS-ESITO = "OK" AND WS-METODO-VALORIZZ NOT = 'M'
+                       PERFORM AGGIORNA-GIACENZA-SCARICO
+
+                       IF WS-ESITO = "OK"
+                          AND WS-METODO-VALORIZZ NOT = 'M'
       * Aggiorna lotti se FIFO/LIFO
-                       PERFORM AGGIORNA-LOTTI-SCARICO
+                           PERFORM AGGIORNA-LOTTI-SCARICO
+                       END-IF
+                   END-IF
+
+                   IF WS-ESITO = "OK"
+                       DISPLAY "Scarico di un'unità con numero di "
+                               "serie tracciato (S/N): " WITH NO ADVANCING
+                       ACCEPT WS-SER-RISPOSTA
+                       IF WS-SER-RISPOSTA = 'S' OR 's'
+                           PERFORM REGISTRA-VENDITA-SERIALE
+                       END-IF
                    END-IF
                END-IF
            END-IF
-           
+
+           IF WS-ESITO = "OK" AND WS-ARR-RICHIESTO = 'S'
+               PERFORM REGISTRA-ARRETRATO
+           END-IF
+
            IF WS-ESITO = "OK"
                EXEC SQL
                    COMMIT
                END-EXEC
-               DISPLAY "Scarico registrato con successo!"
-               MOVE WS-MOV-VALORE TO WS-IMPORTO-EDIT
-               DISPLAY "Valore scarico: EUR " WS-IMPORTO-EDIT
+               IF WS-MOV-QUANTITA > 0
+                   DISPLAY "Scarico registrato con successo!"
+                   MOVE WS-MOV-VALORE TO WS-IMPORTO-EDIT
+                   DISPLAY "Valore scarico: EUR " WS-IMPORTO-EDIT
+               END-IF
            ELSE
                EXEC SQL
                    ROLLBACK
                END-EXEC
                DISPLAY "Errore durante lo scarico!"
            END-IF.
-       
+
+       REGISTRA-ARRETRATO.
+           EXEC SQL
+               INSERT INTO ARRETRATI
+               (codice_articolo, quantita_arretrata, numero_documento,
+                causale, data_richiesta, stato)
+               VALUES
+               (:WS-ART-CODICE, :WS-ARR-QUANTITA, :WS-MOV-NUMERO-DOC,
+                :WS-MOV-CAUSALE, CURRENT_DATE, 'A')
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Errore registrazione arretrato: " SQLCODE
+               MOVE "KO" TO WS-ESITO
+           ELSE
+               MOVE WS-ARR-QUANTITA TO WS-QUANTITA-EDIT
+               DISPLAY "Arretrato registrato per " WS-QUANTITA-EDIT
+                       " unità - verrà evaso automaticamente al "
+                       "prossimo ricevimento merce"
+           END-IF.
+
+       EVADI-ARRETRATI.
+           EXEC SQL
+               SELECT quantita_disponibile, valore_medio
+               INTO :WS-GIA-DISPONIBILE, :WS-GIA-VAL-MEDIO
+               FROM GIACENZE
+               WHERE codice_articolo = :WS-ART-CODICE
+               AND codice_magazzino = :WS-MAGAZZINO-DEFAULT
+           END-EXEC
+
+           IF SQLCODE NOT = 0 OR WS-GIA-DISPONIBILE = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           EXEC SQL
+               OPEN CUR-ARRETRATI
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-GIA-DISPONIBILE = 0
+                   OR WS-ESITO = "KO"
+               EXEC SQL
+                   FETCH CUR-ARRETRATI
+                   INTO :WS-ARR-DOC, :WS-ARR-QUANTITA
+               END-EXEC
+
+               IF SQLCODE = 0
+                   IF WS-ARR-QUANTITA <= WS-GIA-DISPONIBILE
+                       MOVE WS-ARR-QUANTITA TO WS-MOV-QUANTITA
+                   ELSE
+                       MOVE WS-GIA-DISPONIBILE TO WS-MOV-QUANTITA
+                   END-IF
+
+                   MOVE WS-ARR-DOC TO WS-MOV-NUMERO-DOC
+                   MOVE "Evasione arretrato" TO WS-MOV-CAUSALE
+                   MOVE 'M' TO WS-METODO-VALORIZZ
+
+                   PERFORM CALCOLA-VALORE-SCARICO
+
+                   IF WS-ESITO = "OK"
+                       MOVE 'SC' TO WS-MOV-TIPO
+                       PERFORM REGISTRA-MOVIMENTO
+                       IF WS-ESITO = "OK"
+                           PERFORM AGGIORNA-GIACENZA-SCARICO
+                       END-IF
+                   END-IF
+
+                   IF WS-ESITO = "OK"
+                       COMPUTE WS-GIA-DISPONIBILE =
+                           WS-GIA-DISPONIBILE - WS-MOV-QUANTITA
+                       IF WS-MOV-QUANTITA >= WS-ARR-QUANTITA
+                           EXEC SQL
+                               UPDATE ARRETRATI
+                               SET stato = 'E', quantita_arretrata = 0
+                               WHERE numero_documento = :WS-ARR-DOC
+                               AND codice_articolo = :WS-ART-CODICE
+                           END-EXEC
+                       ELSE
+                           COMPUTE WS-ARR-QUANTITA =
+                               WS-ARR-QUANTITA - WS-MOV-QUANTITA
+                           EXEC SQL
+                               UPDATE ARRETRATI
+                               SET quantita_arretrata = :WS-ARR-QUANTITA
+                               WHERE numero_documento = :WS-ARR-DOC
+                               AND codice_articolo = :WS-ART-CODICE
+                           END-EXEC
+                       END-IF
+
+                       MOVE WS-MOV-QUANTITA TO WS-QUANTITA-EDIT
+                       DISPLAY "  Arretrato " WS-ARR-DOC " evaso per "
+                               WS-QUANTITA-EDIT " unità"
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-ARRETRATI
+           END-EXEC.
+
+       REGISTRA-VENDITA-SERIALE.
+           DISPLAY "Numero di serie: " WITH NO ADVANCING
+           ACCEPT WS-SER-NUMERO
+
+           DISPLAY "Cliente: " WITH NO ADVANCING
+           ACCEPT WS-SER-CLIENTE
+
+           EXEC SQL
+               UPDATE NUMERI_SERIE
+               SET stato = 'V', cliente = :WS-SER-CLIENTE,
+                   data_vendita = CURRENT_DATE
+               WHERE numero_serie = :WS-SER-NUMERO
+               AND codice_articolo = :WS-ART-CODICE
+           END-EXEC
+
+           IF SQLCODE = 100
+               DISPLAY "Numero di serie non trovato per questo "
+                       "articolo!"
+           ELSE IF SQLCODE NOT = 0
+               DISPLAY "Errore aggiornamento numero di serie: "
+                       SQLCODE
+           END-IF.
+
+       RICERCA-NUMERO-SERIE.
+           DISPLAY " "
+           DISPLAY "=== RICERCA NUMERO DI SERIE ==="
+
+           DISPLAY "Numero di serie: " WITH NO ADVANCING
+           ACCEPT WS-SER-NUMERO
+
+           EXEC SQL
+               SELECT codice_articolo, data_carico, stato, cliente
+               INTO :WS-ART-CODICE, :WS-SER-DATA, :WS-SER-STATO,
+                    :WS-SER-CLIENTE
+               FROM NUMERI_SERIE
+               WHERE numero_serie = :WS-SER-NUMERO
+           END-EXEC
+
+           IF SQLCODE = 100
+               DISPLAY "Numero di serie non trovato!"
+           ELSE IF SQLCODE NOT = 0
+               DISPLAY "Errore database: " SQLCODE
+           ELSE
+               PERFORM CARICA-ARTICOLO
+               DISPLAY "Articolo: " WS-ART-CODICE " - "
+                       WS-ART-DESCRIZIONE(1:40)
+               DISPLAY "Data carico: " WS-SER-DATA
+               EVALUATE WS-SER-STATO
+                   WHEN 'M'
+                       DISPLAY "Stato: IN MAGAZZINO"
+                   WHEN 'V'
+                       DISPLAY "Stato: VENDUTO A " WS-SER-CLIENTE
+                   WHEN OTHER
+                       DISPLAY "Stato: " WS-SER-STATO
+               END-EVALUATE
+           END-IF.
+
+       TRASFERIMENTO-MAGAZZINO.
+           DISPLAY " "
+           DISPLAY "=== TRASFERIMENTO TRA MAGAZZINI ==="
+
+           DISPLAY "Codice articolo: " WITH NO ADVANCING
+           ACCEPT WS-ART-CODICE
+
+           DISPLAY "Magazzino di origine: " WITH NO ADVANCING
+           ACCEPT WS-MOV-MAGAZZINO
+
+           DISPLAY "Magazzino di destinazione: " WITH NO ADVANCING
+           ACCEPT WS-MOV-MAGAZZINO-DEST
+
+           IF WS-MOV-MAGAZZINO = WS-MOV-MAGAZZINO-DEST
+               DISPLAY "Magazzino di origine e destinazione uguali!"
+               EXIT PARAGRAPH
+           END-IF
+
+           EXEC SQL
+               SELECT quantita_disponibile, valore_medio, valore_ultimo
+               INTO :WS-GIA-DISPONIBILE, :WS-GIA-VAL-MEDIO,
+                    :WS-GIA-VAL-ULTIMO
+               FROM GIACENZE
+               WHERE codice_articolo = :WS-ART-CODICE
+               AND codice_magazzino = :WS-MOV-MAGAZZINO
+           END-EXEC
+
+           IF SQLCODE = 100
+               DISPLAY "Nessuna giacenza per l'articolo nel magazzino "
+                       "di origine!"
+               EXIT PARAGRAPH
+           ELSE IF SQLCODE NOT = 0
+               DISPLAY "Errore database: " SQLCODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-GIA-DISPONIBILE TO WS-QUANTITA-EDIT
+           DISPLAY "Disponibile in origine: " WS-QUANTITA-EDIT
+
+           DISPLAY "Quantità da trasferire: " WITH NO ADVANCING
+           ACCEPT WS-MOV-QUANTITA
+
+           IF WS-MOV-QUANTITA <= 0
+               DISPLAY "Quantità non valida!"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-MOV-QUANTITA > WS-GIA-DISPONIBILE
+               DISPLAY "Quantità non disponibile nel magazzino di "
+                       "origine!"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Causale: " WITH NO ADVANCING
+           ACCEPT WS-MOV-CAUSALE
+
+           MOVE WS-GIA-VAL-MEDIO TO WS-MOV-PREZZO
+           COMPUTE WS-MOV-VALORE = WS-MOV-QUANTITA * WS-MOV-PREZZO
+
+           EXEC SQL
+               BEGIN TRANSACTION
+           END-EXEC
+
+           MOVE 'TR' TO WS-MOV-TIPO
+           PERFORM REGISTRA-MOVIMENTO
+
+           IF WS-ESITO = "OK"
+               EXEC SQL
+                   UPDATE GIACENZE
+                   SET quantita_disponibile =
+                           quantita_disponibile - :WS-MOV-QUANTITA
+                   WHERE codice_articolo = :WS-ART-CODICE
+                   AND codice_magazzino = :WS-MOV-MAGAZZINO
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY "Errore aggiornamento magazzino origine: "
+                           SQLCODE
+                   MOVE "KO" TO WS-ESITO
+               END-IF
+           END-IF
+
+           IF WS-ESITO = "OK"
+               EXEC SQL
+                   UPDATE GIACENZE
+                   SET quantita_disponibile =
+                           quantita_disponibile + :WS-MOV-QUANTITA,
+                       valore_ultimo = :WS-GIA-VAL-ULTIMO
+                   WHERE codice_articolo = :WS-ART-CODICE
+                   AND codice_magazzino = :WS-MOV-MAGAZZINO-DEST
+               END-EXEC
+
+               IF SQLCODE = -100
+                   EXEC SQL
+                       INSERT INTO GIACENZE
+                       (codice_articolo, codice_magazzino,
+                        quantita_disponibile, valore_medio,
+                        valore_ultimo)
+                       VALUES
+                       (:WS-ART-CODICE, :WS-MOV-MAGAZZINO-DEST,
+                        :WS-MOV-QUANTITA, :WS-GIA-VAL-MEDIO,
+                        :WS-GIA-VAL-ULTIMO)
+                   END-EXEC
+               END-IF
+
+               IF SQLCODE NOT = 0 AND SQLCODE NOT = -100
+                   DISPLAY "Errore aggiornamento magazzino "
+                           "destinazione: " SQLCODE
+                   MOVE "KO" TO WS-ESITO
+               END-IF
+           END-IF
+
+           IF WS-ESITO = "OK"
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+               DISPLAY "Trasferimento registrato con successo!"
+           ELSE
+               EXEC SQL
+                   ROLLBACK
+               END-EXEC
+               DISPLAY "Errore durante il trasferimento!"
+           END-IF
+
+           MOVE SPACES TO WS-MOV-MAGAZZINO
+           MOVE SPACES TO WS-MOV-MAGAZZINO-DEST.
+
        CARICA-ARTICOLO.
            MOVE "OK" TO WS-ESITO
            
@@ -433,8 +1075,9 @@
                     :WS-GIA-IMPEGNATA, :WS-GIA-ORDINATA,
                     :WS-GIA-VAL-MEDIO, :WS-GIA-VAL-ULTIMO
                FROM ARTICOLI a
-               LEFT JOIN GIACENZE g 
+               LEFT JOIN GIACENZE g
                     ON a.codice_articolo = g.codice_articolo
+                    AND g.codice_magazzino = :WS-MAGAZZINO-DEFAULT
                WHERE a.codice_articolo = :WS-ART-CODICE
            END-EXEC
            
@@ -450,18 +1093,42 @@
            END-IF.
        
        REGISTRA-MOVIMENTO.
-           MOVE FUNCTION CURRENT-DATE(1:50) TO WS-MOV-OPERATORE
-           
+           MOVE WS-OPERATORE-CORRENTE TO WS-MOV-OPERATORE
+
+           IF WS-MOV-MAGAZZINO = SPACES
+               MOVE WS-MAGAZZINO-DEFAULT TO WS-MOV-MAGAZZINO
+           END-IF
+
+           IF WS-MOV-TIPO NOT = 'TR'
+               MOVE SPACES TO WS-MOV-MAGAZZINO-DEST
+           END-IF
+
+      * Solo il carico da fornitore estero viaggia in valuta diversa
+      * dall'EUR; ogni altro tipo di movimento è sempre in EUR
+           IF WS-MOV-TIPO NOT = 'CA'
+               MOVE 'EUR' TO WS-MOV-VALUTA
+               MOVE 1.0000 TO WS-MOV-CAMBIO
+           END-IF
+
            EXEC SQL
                INSERT INTO MOVIMENTI_MAGAZZINO
                (tipo_movimento, numero_documento, codice_articolo,
+                codice_magazzino, codice_magazzino_dest,
                 quantita, prezzo_unitario, valore_totale,
-                causale, codice_fornitore, operatore)
+                causale, codice_fornitore, operatore,
+                valuta, cambio)
                VALUES
                (:WS-MOV-TIPO, :WS-MOV-NUMERO-DOC, :WS-ART-CODICE,
+                :WS-MOV-MAGAZZINO, NULLIF(:WS-MOV-MAGAZZINO-DEST, SPACES),
                 :WS-MOV-QUANTITA, :WS-MOV-PREZZO, :WS-MOV-VALORE,
-                :WS-MOV-CAUSALE, :WS-MOV-FORNITORE, :WS-MOV-OPERATORE)
+                :WS-MOV-CAUSALE, :WS-MOV-FORNITORE, :WS-MOV-OPERATORE,
+                :WS-MOV-VALUTA, :WS-MOV-CAMBIO)
            END-EXEC
+
+      * Riporta i campi valuta allo stato EUR di default per il
+      * prossimo movimento, salvo che sia di nuovo un carico estero
+           MOVE 'EUR' TO WS-MOV-VALUTA
+           MOVE 1.0000 TO WS-MOV-CAMBIO
            
            IF SQLCODE NOT = 0
                DISPLAY "Errore registrazione movimento: " SQLCODE
@@ -484,16 +1151,19 @@
                    valore_ultimo = :WS-MOV-PREZZO,
                    data_ultimo_carico = CURRENT_DATE
                WHERE codice_articolo = :WS-ART-CODICE
+               AND codice_magazzino = :WS-MAGAZZINO-DEFAULT
            END-EXEC
-           
+
            IF SQLCODE = -100
       * Giacenza non esiste, creala
                EXEC SQL
                    INSERT INTO GIACENZE
-                   (codice_articolo, quantita_disponibile,
+                   (codice_articolo, codice_magazzino,
+                    quantita_disponibile,
                     valore_medio, valore_ultimo, data_ultimo_carico)
                    VALUES
-                   (:WS-ART-CODICE, :WS-MOV-QUANTITA,
+                   (:WS-ART-CODICE, :WS-MAGAZZINO-DEFAULT,
+                    :WS-MOV-QUANTITA,
                     :WS-MOV-PREZZO, :WS-MOV-PREZZO, CURRENT_DATE)
                END-EXEC
            END-IF
@@ -509,6 +1179,7 @@
                SET quantita_disponibile = quantita_disponibile - :WS-MOV-QUANTITA,
                    data_ultimo_scarico = CURRENT_DATE
                WHERE codice_articolo = :WS-ART-CODICE
+               AND codice_magazzino = :WS-MAGAZZINO-DEFAULT
            END-EXEC
            
            IF SQLCODE NOT = 0
@@ -520,10 +1191,12 @@
            EXEC SQL
                INSERT INTO LOTTI
                (codice_articolo, numero_lotto, data_carico,
-                quantita_iniziale, quantita_residua, prezzo_acquisto)
+                quantita_iniziale, quantita_residua, prezzo_acquisto,
+                data_scadenza)
                VALUES
                (:WS-ART-CODICE, :WS-LOT-NUMERO, CURRENT_DATE,
-                :WS-MOV-QUANTITA, :WS-MOV-QUANTITA, :WS-MOV-PREZZO)
+                :WS-MOV-QUANTITA, :WS-MOV-QUANTITA, :WS-MOV-PREZZO,
+                NULLIF(:WS-LOT-SCADENZA, SPACES))
            END-EXEC
            
            IF SQLCODE = -803
@@ -778,7 +1451,8 @@
                    INTO :WS-ART-CODICE, :WS-ART-DESCRIZIONE,
                         :WS-GIA-DISPONIBILE, :WS-GIA-ORDINATA,
                         :WS-ART-PUNTO-RIORD, :WS-ART-LOTTO-RIORD,
-                        :WS-MOV-CAUSALE
+                        :WS-MOV-CAUSALE, :WS-ART-FORNITORE,
+                        :WS-ART-PREZZO-ACQ
                END-EXEC
                
                IF SQLCODE = 0
@@ -821,92 +1495,237 @@
            
            MOVE WS-CONTA-SOTTOSCORTA TO WS-NUMERO-EDIT
            DISPLAY "Totale articoli sottoscorta: " WS-NUMERO-EDIT.
-       
-       VALORIZZAZIONE-MAGAZZINO.
+
+       LOTTI-IN-SCADENZA.
            DISPLAY " "
-           DISPLAY "=== VALORIZZAZIONE MAGAZZINO ==="
+           DISPLAY "=== LOTTI IN SCADENZA ==="
            DISPLAY " "
-           
-           OPEN OUTPUT REPORT-FILE
-           
-           WRITE REPORT-RECORD FROM 
-               "REPORT VALORIZZAZIONE MAGAZZINO"
-           MOVE ALL "=" TO REPORT-RECORD
-           WRITE REPORT-RECORD
-           
-           STRING "Data: " FUNCTION CURRENT-DATE(1:10)
-                  "    Ora: " FUNCTION CURRENT-DATE(12:8)
-                  DELIMITED BY SIZE INTO REPORT-RECORD
-           WRITE REPORT-RECORD
-           WRITE REPORT-RECORD FROM SPACES
-           
-           MOVE ZERO TO WS-CONTA-ARTICOLI
-           MOVE ZERO TO WS-VALORE-MAGAZZINO
-           
+
+           MOVE ZERO TO WS-CONTA-SCADENZA
+
+           STRING FUNCTION CURRENT-DATE(1:4)
+                  "-"
+                  FUNCTION CURRENT-DATE(5:2)
+                  "-"
+                  FUNCTION CURRENT-DATE(7:2)
+                  DELIMITED BY SIZE INTO WS-LOT-DATA-ODIERNA
+
            EXEC SQL
-               OPEN CUR-ARTICOLI
+               OPEN CUR-LOTTI-SCADENZA
            END-EXEC
-           
+
            PERFORM UNTIL SQLCODE NOT = 0
                EXEC SQL
-                   FETCH CUR-ARTICOLI
-                   INTO :WS-ART-CODICE, :WS-ART-DESCRIZIONE,
-                        :WS-ART-UM, :WS-ART-UBICAZIONE,
-                        :WS-GIA-DISPONIBILE, :WS-GIA-VAL-MEDIO,
-                        :WS-ART-SCORTA-MIN, :WS-ART-PUNTO-RIORD
+                   FETCH CUR-LOTTI-SCADENZA
+                   INTO :WS-LOT-ID, :WS-LOT-NUMERO, :WS-ART-CODICE,
+                        :WS-ART-DESCRIZIONE, :WS-LOT-QTA-RES,
+                        :WS-LOT-SCADENZA
                END-EXEC
-               
-               IF SQLCODE = 0 AND WS-GIA-DISPONIBILE > 0
-                   ADD 1 TO WS-CONTA-ARTICOLI
-                   
-                   COMPUTE WS-VALORE-TOT = 
-                       WS-GIA-DISPONIBILE * WS-GIA-VAL-MEDIO
-                   ADD WS-VALORE-TOT TO WS-VALORE-MAGAZZINO
-                   
-      * Scrivi nel report
-                   STRING WS-ART-CODICE " " 
-                          WS-ART-DESCRIZIONE(1:40)
-                          DELIMITED BY SIZE INTO REPORT-RECORD
-                   WRITE REPORT-RECORD
-                   
-                   MOVE WS-GIA-DISPONIBILE TO WS-QUANTITA-EDIT
-                   MOVE WS-GIA-VAL-MEDIO TO WS-IMPORTO-EDIT
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-CONTA-SCADENZA
+
+                   DISPLAY WS-ART-CODICE " - "
+                           WS-ART-DESCRIZIONE(1:40)
+                   DISPLAY "  Lotto: " WS-LOT-NUMERO
+
+                   MOVE WS-LOT-QTA-RES TO WS-QUANTITA-EDIT
+                   DISPLAY "  Quantità residua: " WS-QUANTITA-EDIT
+
+                   IF WS-LOT-SCADENZA < WS-LOT-DATA-ODIERNA
+                       DISPLAY "  *** SCADUTO IL: " WS-LOT-SCADENZA
+                               " - NON UTILIZZABILE ***"
+                   ELSE
+                       DISPLAY "  Scadenza: " WS-LOT-SCADENZA
+                   END-IF
+
+                   DISPLAY " "
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-LOTTI-SCADENZA
+           END-EXEC
+
+           MOVE WS-CONTA-SCADENZA TO WS-NUMERO-EDIT
+           DISPLAY "Totale lotti in scadenza: " WS-NUMERO-EDIT.
+
+       GENERA-DATA-STAMP.
+           STRING FUNCTION CURRENT-DATE(1:4)
+                  FUNCTION CURRENT-DATE(5:2)
+                  FUNCTION CURRENT-DATE(7:2)
+                  "-"
+                  FUNCTION CURRENT-DATE(9:2)
+                  FUNCTION CURRENT-DATE(11:2)
+                  FUNCTION CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE INTO WS-DATA-STAMP.
+
+       ESEGUI-BATCH-NOTTURNO.
+           DISPLAY " "
+           DISPLAY "=== BATCH NOTTURNO REPORT MAGAZZINO ==="
+           DISPLAY " "
+
+           DISPLAY "Valorizzazione magazzino..."
+           PERFORM VALORIZZAZIONE-MAGAZZINO
+
+           DISPLAY " "
+           DISPLAY "Analisi ABC articoli..."
+           PERFORM ANALISI-ABC
+
+           DISPLAY " "
+           DISPLAY "Report inventario fisico..."
+           PERFORM REPORT-INVENTARIO
+
+           DISPLAY " "
+           DISPLAY "Batch notturno completato.".
+
+       VALORIZZAZIONE-MAGAZZINO.
+           DISPLAY " "
+           DISPLAY "=== VALORIZZAZIONE MAGAZZINO ==="
+           DISPLAY " "
+
+           MOVE ZERO TO WS-CONTA-ARTICOLI
+           MOVE ZERO TO WS-VALORE-MAGAZZINO
+           MOVE SPACES TO WS-CKP-ULTIMO
+
+           PERFORM CARICA-CHECKPOINT-VALORIZZAZIONE
+
+           IF WS-CKP-TROVATO = 'S'
+               MOVE WS-CONTA-ARTICOLI TO WS-NUMERO-EDIT
+               DISPLAY "Trovato un checkpoint di una esecuzione "
+                       "precedente interrotta."
+               DISPLAY "Ultimo articolo elaborato: " WS-CKP-ULTIMO
+               DISPLAY "Articoli gia' valorizzati: " WS-NUMERO-EDIT
+               DISPLAY "Riprendere da questo punto (S/N): "
+                       WITH NO ADVANCING
+               ACCEPT WS-RISPOSTA
+               IF WS-RISPOSTA NOT = 'S' AND NOT = 's'
+                   MOVE SPACES TO WS-CKP-ULTIMO
+                   MOVE ZERO TO WS-CONTA-ARTICOLI
+                   MOVE ZERO TO WS-VALORE-MAGAZZINO
+                   MOVE 'N' TO WS-CKP-TROVATO
+               END-IF
+           END-IF
+
+           IF WS-CKP-TROVATO = 'S'
+      * Riprende lo stesso file già in uso quando il checkpoint
+      * era stato salvato, cosicché la ripresa continui a
+      * scrivere nello stesso report datato e non ne apra uno nuovo
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               PERFORM GENERA-DATA-STAMP
+               STRING "REPORT-MAGAZZINO-" WS-DATA-STAMP ".TXT"
+                      DELIMITED BY SIZE INTO WS-NOME-FILE-REPORT
+               OPEN OUTPUT REPORT-FILE
+
+               WRITE REPORT-RECORD FROM
+                   "REPORT VALORIZZAZIONE MAGAZZINO"
+               MOVE ALL "=" TO REPORT-RECORD
+               WRITE REPORT-RECORD
+
+               STRING "Data: " FUNCTION CURRENT-DATE(1:10)
+                      "    Ora: " FUNCTION CURRENT-DATE(12:8)
+                      DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+               WRITE REPORT-RECORD FROM SPACES
+           END-IF
+
+           EXEC SQL
+               OPEN CUR-ARTICOLI
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-ARTICOLI
+                   INTO :WS-ART-CODICE, :WS-ART-DESCRIZIONE,
+                        :WS-ART-UM, :WS-ART-UBICAZIONE,
+                        :WS-GIA-DISPONIBILE, :WS-GIA-VAL-MEDIO,
+                        :WS-ART-SCORTA-MIN, :WS-ART-PUNTO-RIORD
+               END-EXEC
+
+               IF SQLCODE = 0 AND WS-GIA-DISPONIBILE > 0
+                   ADD 1 TO WS-CONTA-ARTICOLI
+
+                   COMPUTE WS-VALORE-TOT =
+                       WS-GIA-DISPONIBILE * WS-GIA-VAL-MEDIO
+                   ADD WS-VALORE-TOT TO WS-VALORE-MAGAZZINO
+
+      * Scrivi nel report
+                   STRING WS-ART-CODICE " "
+                          WS-ART-DESCRIZIONE(1:40)
+                          DELIMITED BY SIZE INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+
+                   MOVE WS-GIA-DISPONIBILE TO WS-QUANTITA-EDIT
+                   MOVE WS-GIA-VAL-MEDIO TO WS-IMPORTO-EDIT
                    STRING "  Qtà: " WS-QUANTITA-EDIT " " WS-ART-UM
                           "  Val.medio: " WS-IMPORTO-EDIT
                           DELIMITED BY SIZE INTO REPORT-RECORD
-                   
+
                    MOVE WS-VALORE-TOT TO WS-IMPORTO-EDIT
-                   STRING REPORT-RECORD(1:60) 
+                   STRING REPORT-RECORD(1:60)
                           "  Totale: EUR " WS-IMPORTO-EDIT
                           DELIMITED BY SIZE INTO REPORT-RECORD
                    WRITE REPORT-RECORD
+
+                   PERFORM SALVA-CHECKPOINT-VALORIZZAZIONE
                END-IF
            END-PERFORM
-           
+
            EXEC SQL
                CLOSE CUR-ARTICOLI
            END-EXEC
-           
+
            WRITE REPORT-RECORD FROM SPACES
            MOVE ALL "-" TO REPORT-RECORD
            WRITE REPORT-RECORD
-           
+
            MOVE WS-CONTA-ARTICOLI TO WS-NUMERO-EDIT
            STRING "Articoli valorizzati: " WS-NUMERO-EDIT
                   DELIMITED BY SIZE INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
+
            MOVE WS-VALORE-MAGAZZINO TO WS-IMPORTO-EDIT
            STRING "VALORE TOTALE MAGAZZINO: EUR " WS-IMPORTO-EDIT
                   DELIMITED BY SIZE INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
+
            CLOSE REPORT-FILE
-           
-           DISPLAY "Report salvato in REPORT-MAGAZZINO.TXT"
+
+      * Esecuzione completata: azzera il checkpoint
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "Report salvato in " WS-NOME-FILE-REPORT
            DISPLAY " "
            DISPLAY "Articoli valorizzati: " WS-NUMERO-EDIT
            DISPLAY "Valore totale: EUR " WS-IMPORTO-EDIT.
+
+       CARICA-CHECKPOINT-VALORIZZAZIONE.
+           MOVE 'N' TO WS-CKP-TROVATO
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-ULTIMO-CODICE TO WS-CKP-ULTIMO
+                       MOVE CKP-CONTATORE TO WS-CONTA-ARTICOLI
+                       MOVE CKP-VALORE-TOTALE TO WS-VALORE-MAGAZZINO
+                       MOVE CKP-NOME-FILE TO WS-NOME-FILE-REPORT
+                       MOVE 'S' TO WS-CKP-TROVATO
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SALVA-CHECKPOINT-VALORIZZAZIONE.
+           MOVE WS-ART-CODICE TO CKP-ULTIMO-CODICE
+           MOVE WS-CONTA-ARTICOLI TO CKP-CONTATORE
+           MOVE WS-VALORE-MAGAZZINO TO CKP-VALORE-TOTALE
+           MOVE WS-NOME-FILE-REPORT TO CKP-NOME-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
        
        MOVIMENTI-ARTICOLO.
            DISPLAY " "
@@ -1008,52 +1827,164 @@
            
            DISPLAY "Note rettifica: " WITH NO ADVANCING
            ACCEPT WS-MOV-CAUSALE(31:70)
-           
+
            DISPLAY "Confermare rettifica (S/N): " WITH NO ADVANCING
            ACCEPT WS-RISPOSTA
-           
+
            IF WS-RISPOSTA = 'S' OR 's'
-               MOVE "INV" TO WS-MOV-NUMERO-DOC
-               STRING WS-MOV-NUMERO-DOC FUNCTION CURRENT-DATE(1:8)
-                      DELIMITED BY SIZE INTO WS-MOV-NUMERO-DOC
-               
-               MOVE WS-GIA-VAL-MEDIO TO WS-MOV-PREZZO
-               COMPUTE WS-MOV-VALORE = WS-MOV-QUANTITA * WS-MOV-PREZZO
-               
+               PERFORM APPLICA-RETTIFICA
+               IF WS-ESITO = "OK"
+                   DISPLAY "Rettifica eseguita con successo!"
+               ELSE
+                   DISPLAY "Errore durante la rettifica!"
+               END-IF
+           ELSE
+               DISPLAY "Rettifica annullata"
+           END-IF.
+
+      * Applica a DB la rettifica calcolata: richiede WS-ART-CODICE,
+      * WS-GIA-VAL-MEDIO, WS-QTA-RICHIESTA (giacenza rilevata) e
+      * WS-MOV-QUANTITA/WS-MOV-CAUSALE già valorizzati dal chiamante
+       APPLICA-RETTIFICA.
+           MOVE "OK" TO WS-ESITO
+           MOVE "INV" TO WS-MOV-NUMERO-DOC
+           STRING WS-MOV-NUMERO-DOC FUNCTION CURRENT-DATE(1:8)
+                  DELIMITED BY SIZE INTO WS-MOV-NUMERO-DOC
+
+           MOVE WS-GIA-VAL-MEDIO TO WS-MOV-PREZZO
+           COMPUTE WS-MOV-VALORE = WS-MOV-QUANTITA * WS-MOV-PREZZO
+
+           EXEC SQL
+               BEGIN TRANSACTION
+           END-EXEC
+
+           PERFORM REGISTRA-MOVIMENTO
+
+           IF WS-ESITO = "OK"
                EXEC SQL
-                   BEGIN TRANSACTION
+                   UPDATE GIACENZE
+                   SET quantita_disponibile = :WS-QTA-RICHIESTA,
+                       data_ultimo_inventario = CURRENT_DATE
+                   WHERE codice_articolo = :WS-ART-CODICE
+                   AND codice_magazzino = :WS-MAGAZZINO-DEFAULT
                END-EXEC
-               
-               PERFORM REGISTRA-MOVIMENTO
-               
-               IF WS-ESITO = "OK"
+
+               IF SQLCODE = 0
                    EXEC SQL
-                       UPDATE GIACENZE
-                       SET quantita_disponibile = :WS-QTA-RICHIESTA,
-                           data_ultimo_inventario = CURRENT_DATE
-                       WHERE codice_articolo = :WS-ART-CODICE
+                       COMMIT
                    END-EXEC
-                   
-                   IF SQLCODE = 0
-                       EXEC SQL
-                           COMMIT
-                       END-EXEC
-                       DISPLAY "Rettifica eseguita con successo!"
-                   ELSE
-                       EXEC SQL
-                           ROLLBACK
-                       END-EXEC
-                       DISPLAY "Errore durante la rettifica!"
-                   END-IF
                ELSE
                    EXEC SQL
                        ROLLBACK
                    END-EXEC
+                   MOVE "KO" TO WS-ESITO
                END-IF
            ELSE
-               DISPLAY "Rettifica annullata"
+               EXEC SQL
+                   ROLLBACK
+               END-EXEC
            END-IF.
-       
+
+       RETTIFICA-INVENTARIO-BULK.
+           DISPLAY " "
+           DISPLAY "=== RICONTEGGIO MASSIVO DA FILE ==="
+
+           MOVE ZERO TO WS-CONTA-RIGHE-CONTEGGIO
+           MOVE ZERO TO WS-CONTA-VARIANZE
+           MOVE 'N' TO WS-CONT-EOF
+
+           PERFORM GENERA-DATA-STAMP
+           STRING "INVENTARIO-BULK-" WS-DATA-STAMP ".TXT"
+                  DELIMITED BY SIZE INTO WS-NOME-FILE-INVENTARIO
+
+           OPEN INPUT CONTEGGIO-FILE
+           OPEN OUTPUT INVENTARIO-FILE
+
+           WRITE INVENTARIO-RECORD FROM
+               "REPORT VARIANZE RICONTEGGIO INVENTARIO"
+           MOVE ALL "=" TO INVENTARIO-RECORD
+           WRITE INVENTARIO-RECORD
+
+           WRITE INVENTARIO-RECORD FROM
+               "CODICE      DESCRIZIONE                     " &
+               "TEORICA     RILEVATA    DIFFERENZA"
+           MOVE ALL "-" TO INVENTARIO-RECORD
+           WRITE INVENTARIO-RECORD
+
+           PERFORM UNTIL WS-CONT-EOF = 'Y'
+               READ CONTEGGIO-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CONT-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CONTA-RIGHE-CONTEGGIO
+                       MOVE CONT-CODICE TO WS-ART-CODICE
+                       MOVE FUNCTION NUMVAL(CONT-QUANTITA)
+                           TO WS-QTA-RICHIESTA
+
+                       PERFORM CARICA-ARTICOLO
+                       IF WS-ESITO = "OK"
+                           COMPUTE WS-MOV-QUANTITA =
+                               WS-QTA-RICHIESTA - WS-GIA-DISPONIBILE
+
+                           IF WS-MOV-QUANTITA NOT = 0
+                               ADD 1 TO WS-CONTA-VARIANZE
+                               IF WS-MOV-QUANTITA > 0
+                                   MOVE 'RI' TO WS-MOV-TIPO
+                                   MOVE "Riconteggio massivo - +"
+                                       TO WS-MOV-CAUSALE
+                               ELSE
+                                   MOVE 'RI' TO WS-MOV-TIPO
+                                   MOVE "Riconteggio massivo - -"
+                                       TO WS-MOV-CAUSALE
+                                   MULTIPLY WS-MOV-QUANTITA BY -1
+                                       GIVING WS-MOV-QUANTITA
+                               END-IF
+
+                               PERFORM APPLICA-RETTIFICA
+
+                               STRING WS-ART-CODICE " "
+                                      WS-ART-DESCRIZIONE(1:30) " "
+                                      DELIMITED BY SIZE
+                                      INTO INVENTARIO-RECORD
+                               MOVE WS-GIA-DISPONIBILE
+                                   TO WS-QUANTITA-EDIT
+                               STRING INVENTARIO-RECORD(1:47)
+                                      WS-QUANTITA-EDIT
+                                      DELIMITED BY SIZE
+                                      INTO INVENTARIO-RECORD
+                               MOVE WS-QTA-RICHIESTA
+                                   TO WS-QUANTITA-EDIT
+                               STRING INVENTARIO-RECORD(1:60)
+                                      WS-QUANTITA-EDIT
+                                      DELIMITED BY SIZE
+                                      INTO INVENTARIO-RECORD
+                               MOVE WS-MOV-QUANTITA
+                                   TO WS-QUANTITA-EDIT
+                               STRING INVENTARIO-RECORD(1:73)
+                                      WS-QUANTITA-EDIT
+                                      DELIMITED BY SIZE
+                                      INTO INVENTARIO-RECORD
+                               WRITE INVENTARIO-RECORD
+                           END-IF
+                       ELSE
+                           STRING WS-ART-CODICE
+                                  " - ARTICOLO NON TROVATO"
+                                  DELIMITED BY SIZE
+                                  INTO INVENTARIO-RECORD
+                           WRITE INVENTARIO-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CONTEGGIO-FILE
+           CLOSE INVENTARIO-FILE
+
+           MOVE WS-CONTA-RIGHE-CONTEGGIO TO WS-NUMERO-EDIT
+           DISPLAY "Righe elaborate: " WS-NUMERO-EDIT
+           MOVE WS-CONTA-VARIANZE TO WS-NUMERO-EDIT
+           DISPLAY "Variazioni rilevate: " WS-NUMERO-EDIT
+           DISPLAY "Report salvato in " WS-NOME-FILE-INVENTARIO.
+
        GESTIONE-ORDINI.
            DISPLAY " "
            DISPLAY "=== GESTIONE ORDINI FORNITORI ==="
@@ -1062,10 +1993,12 @@
            DISPLAY "2. Visualizza ordini aperti"
            DISPLAY "3. Ricevi merce da ordine"
            DISPLAY "4. Stato ordine"
+           DISPLAY "5. Genera ordini bozza da sottoscorta"
+           DISPLAY "6. Cancella riga ordine"
            DISPLAY " "
            DISPLAY "Scelta: " WITH NO ADVANCING
            ACCEPT WS-SCELTA
-           
+
            EVALUATE WS-SCELTA
                WHEN 1
                    PERFORM NUOVO-ORDINE
@@ -1075,6 +2008,10 @@
                    PERFORM RICEVI-MERCE-ORDINE
                WHEN 4
                    PERFORM STATO-ORDINE
+               WHEN 5
+                   PERFORM GENERA-ORDINI-SOTTOSCORTA
+               WHEN 6
+                   PERFORM CANCELLA-RIGA-ORDINE
                WHEN OTHER
                    DISPLAY "Scelta non valida!"
            END-EVALUATE.
@@ -1082,10 +2019,10 @@
        NUOVO-ORDINE.
            DISPLAY " "
            DISPLAY "=== NUOVO ORDINE FORNITORE ==="
-           
+
            DISPLAY "Codice fornitore: " WITH NO ADVANCING
            ACCEPT WS-ORD-FORNITORE
-           
+
       * Verifica fornitore
            EXEC SQL
                SELECT ragione_sociale
@@ -1094,40 +2031,71 @@
                WHERE codice_fornitore = :WS-ORD-FORNITORE
                AND stato = 'A'
            END-EXEC
-           
+
            IF SQLCODE = 100
                DISPLAY "Fornitore non trovato o non attivo!"
                EXIT PARAGRAPH
            END-IF
-           
+
            DISPLAY "Fornitore: " WS-MOV-CAUSALE
-           
-      * Genera numero ordine
+
+           DISPLAY "Valuta ordine (invio = EUR): " WITH NO ADVANCING
+           ACCEPT WS-ORD-VALUTA
+           IF WS-ORD-VALUTA = SPACES
+               MOVE 'EUR' TO WS-ORD-VALUTA
+           END-IF
+
+           IF WS-ORD-VALUTA = 'EUR'
+               MOVE 1.0000 TO WS-ORD-CAMBIO
+           ELSE
+               DISPLAY "Cambio (1 " WS-ORD-VALUTA " = ? EUR): "
+                       WITH NO ADVANCING
+               ACCEPT WS-ORD-CAMBIO
+               IF WS-ORD-CAMBIO <= 0
+                   DISPLAY "Cambio non valido!"
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           PERFORM CREA-TESTATA-ORDINE
+
+           IF WS-ESITO = "OK"
+               DISPLAY "Ordine " WS-ORD-NUMERO " creato!"
+               DISPLAY " "
+               PERFORM AGGIUNGI-RIGHE-ORDINE
+           END-IF.
+
+       CREA-TESTATA-ORDINE.
+           MOVE "OK" TO WS-ESITO
+
+      * Genera numero ordine (fornitore in coda per garantire
+      * l'unicità quando si generano più ordini nella stessa
+      * esecuzione, es. dalla generazione bozze da sottoscorta)
            STRING "ORD" FUNCTION CURRENT-DATE(1:4) "/"
-                  FUNCTION CURRENT-DATE(6:2) 
+                  FUNCTION CURRENT-DATE(6:2)
                   FUNCTION CURRENT-DATE(9:2)
                   FUNCTION CURRENT-DATE(12:6)
+                  "-" WS-ORD-FORNITORE
                   DELIMITED BY SIZE INTO WS-ORD-NUMERO
-           
+
            MOVE FUNCTION CURRENT-DATE(1:10) TO WS-ORD-DATA
            MOVE 'A' TO WS-ORD-STATO
            MOVE ZERO TO WS-ORD-TOTALE
-           
+
            EXEC SQL
                INSERT INTO ORDINI
                (numero_ordine, data_ordine, codice_fornitore,
-                stato_ordine, totale_ordine)
+                stato_ordine, totale_ordine, valuta, cambio)
                VALUES
                (:WS-ORD-NUMERO, CURRENT_DATE, :WS-ORD-FORNITORE,
-                :WS-ORD-STATO, :WS-ORD-TOTALE)
+                :WS-ORD-STATO, :WS-ORD-TOTALE, :WS-ORD-VALUTA,
+                :WS-ORD-CAMBIO)
            END-EXEC
-           
-           IF SQLCODE = 0
-               DISPLAY "Ordine " WS-ORD-NUMERO " creato!"
-               DISPLAY " "
-               PERFORM AGGIUNGI-RIGHE-ORDINE
-           ELSE
+
+           IF SQLCODE NOT = 0
                DISPLAY "Errore creazione ordine: " SQLCODE
+               MOVE "KO" TO WS-ESITO
+               MOVE SPACES TO WS-ORD-NUMERO
            END-IF.
        
        AGGIUNGI-RIGHE-ORDINE.
@@ -1145,10 +2113,21 @@
                    ACCEPT WS-MOV-QUANTITA
                    
                    IF WS-MOV-QUANTITA > 0
-                       MOVE WS-ART-PREZZO-ACQ TO WS-MOV-PREZZO
-                       COMPUTE WS-MOV-VALORE = 
+                       IF WS-ORD-VALUTA = 'EUR'
+                           MOVE WS-ART-PREZZO-ACQ TO WS-MOV-PREZZO
+                       ELSE
+                           DISPLAY "Prezzo unitario (" WS-ORD-VALUTA
+                                   "): " WITH NO ADVANCING
+                           ACCEPT WS-MOV-PREZZO-VALUTA
+                           COMPUTE WS-MOV-PREZZO ROUNDED =
+                               WS-MOV-PREZZO-VALUTA * WS-ORD-CAMBIO
+                           MOVE WS-MOV-PREZZO TO WS-IMPORTO-EDIT
+                           DISPLAY "Prezzo convertito: EUR "
+                                   WS-IMPORTO-EDIT
+                       END-IF
+                       COMPUTE WS-MOV-VALORE =
                            WS-MOV-QUANTITA * WS-MOV-PREZZO
-                       
+
                        EXEC SQL
                            INSERT INTO RIGHE_ORDINE
                            (numero_ordine, codice_articolo,
@@ -1166,9 +2145,10 @@
       * Aggiorna quantità ordinata
                            EXEC SQL
                                UPDATE GIACENZE
-                               SET quantita_ordinata = 
+                               SET quantita_ordinata =
                                    quantita_ordinata + :WS-MOV-QUANTITA
                                WHERE codice_articolo = :WS-ART-CODICE
+                               AND codice_magazzino = :WS-MAGAZZINO-DEFAULT
                            END-EXEC
                            
                            DISPLAY "Riga ordine aggiunta!"
@@ -1193,7 +2173,161 @@
            MOVE WS-ORD-TOTALE TO WS-IMPORTO-EDIT
            DISPLAY " "
            DISPLAY "Ordine completato. Totale: EUR " WS-IMPORTO-EDIT.
-       
+
+       GENERA-ORDINI-SOTTOSCORTA.
+           DISPLAY " "
+           DISPLAY "=== GENERAZIONE ORDINI BOZZA DA SOTTOSCORTA ==="
+           DISPLAY " "
+
+           MOVE SPACES TO WS-ORD-FORNITORE-CORR
+           MOVE ZERO TO WS-CONTA-ORDINI-BOZZA
+           MOVE ZERO TO WS-CONTA-RIGHE-BOZZA
+      * Le bozze generate da sottoscorta usano sempre il listino EUR
+           MOVE 'EUR' TO WS-ORD-VALUTA
+           MOVE 1.0000 TO WS-ORD-CAMBIO
+
+           EXEC SQL
+               OPEN CUR-SOTTOSCORTA
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-SOTTOSCORTA
+                   INTO :WS-ART-CODICE, :WS-ART-DESCRIZIONE,
+                        :WS-GIA-DISPONIBILE, :WS-GIA-ORDINATA,
+                        :WS-ART-PUNTO-RIORD, :WS-ART-LOTTO-RIORD,
+                        :WS-MOV-CAUSALE, :WS-ART-FORNITORE,
+                        :WS-ART-PREZZO-ACQ
+               END-EXEC
+
+               IF SQLCODE = 0 AND WS-GIA-ORDINATA = ZERO
+                   AND WS-ART-FORNITORE NOT = SPACES
+                   IF WS-ART-FORNITORE NOT = WS-ORD-FORNITORE-CORR
+                       MOVE WS-ART-FORNITORE TO WS-ORD-FORNITORE-CORR
+                       MOVE WS-ART-FORNITORE TO WS-ORD-FORNITORE
+                       PERFORM CREA-TESTATA-ORDINE
+                       IF WS-ESITO = "OK"
+                           ADD 1 TO WS-CONTA-ORDINI-BOZZA
+                           DISPLAY "Ordine " WS-ORD-NUMERO
+                                   " creato per fornitore "
+                                   WS-ART-FORNITORE
+                       END-IF
+                   END-IF
+
+                   IF WS-ESITO = "OK"
+                       MOVE WS-ART-LOTTO-RIORD TO WS-MOV-QUANTITA
+                       MOVE WS-ART-PREZZO-ACQ TO WS-MOV-PREZZO
+                       COMPUTE WS-MOV-VALORE =
+                           WS-MOV-QUANTITA * WS-MOV-PREZZO
+
+                       EXEC SQL
+                           INSERT INTO RIGHE_ORDINE
+                           (numero_ordine, codice_articolo,
+                            quantita_ordinata, prezzo_unitario,
+                            importo_riga)
+                           VALUES
+                           (:WS-ORD-NUMERO, :WS-ART-CODICE,
+                            :WS-MOV-QUANTITA, :WS-MOV-PREZZO,
+                            :WS-MOV-VALORE)
+                       END-EXEC
+
+                       IF SQLCODE = 0
+                           ADD WS-MOV-VALORE TO WS-ORD-TOTALE
+                           ADD 1 TO WS-CONTA-RIGHE-BOZZA
+
+                           EXEC SQL
+                               UPDATE GIACENZE
+                               SET quantita_ordinata =
+                                   quantita_ordinata + :WS-MOV-QUANTITA
+                               WHERE codice_articolo = :WS-ART-CODICE
+                               AND codice_magazzino = :WS-MAGAZZINO-DEFAULT
+                           END-EXEC
+
+                           EXEC SQL
+                               UPDATE ORDINI
+                               SET totale_ordine = :WS-ORD-TOTALE
+                               WHERE numero_ordine = :WS-ORD-NUMERO
+                           END-EXEC
+                       ELSE
+                           DISPLAY "Errore riga bozza per "
+                                   WS-ART-CODICE ": " SQLCODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-SOTTOSCORTA
+           END-EXEC
+
+           MOVE WS-CONTA-ORDINI-BOZZA TO WS-NUMERO-EDIT
+           DISPLAY " "
+           DISPLAY "Ordini bozza creati: " WS-NUMERO-EDIT
+           MOVE WS-CONTA-RIGHE-BOZZA TO WS-NUMERO-EDIT
+           DISPLAY "Righe d'ordine generate: " WS-NUMERO-EDIT.
+
+       RICALCOLO-PUNTI-RIORDINO.
+           DISPLAY " "
+           DISPLAY "=== RICALCOLO PUNTI DI RIORDINO DA CONSUMI ==="
+           DISPLAY " "
+           MOVE WS-RIO-GIORNI-STORICO TO WS-NUMERO-EDIT
+           DISPLAY "Storico consumi analizzato: " WS-NUMERO-EDIT
+                   " giorni"
+           DISPLAY " "
+
+           MOVE ZERO TO WS-CONTA-RIORDINI
+
+           EXEC SQL
+               OPEN CUR-RIORDINO
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-RIORDINO
+                   INTO :WS-ART-CODICE, :WS-ART-DESCRIZIONE,
+                        :WS-RIO-CONSUMO-TOT
+               END-EXEC
+
+               IF SQLCODE = 0
+                   IF WS-RIO-CONSUMO-TOT > 0
+                       COMPUTE WS-RIO-CONSUMO-MEDIO ROUNDED =
+                           WS-RIO-CONSUMO-TOT / WS-RIO-GIORNI-STORICO
+
+                       COMPUTE WS-ART-SCORTA-MIN ROUNDED =
+                           WS-RIO-CONSUMO-MEDIO *
+                           WS-RIO-GIORNI-SICUREZZA
+                       COMPUTE WS-ART-PUNTO-RIORD ROUNDED =
+                           WS-ART-SCORTA-MIN +
+                           (WS-RIO-CONSUMO-MEDIO *
+                            WS-RIO-GIORNI-COPERTURA)
+
+                       EXEC SQL
+                           UPDATE ARTICOLI
+                           SET scorta_minima = :WS-ART-SCORTA-MIN,
+                               punto_riordino = :WS-ART-PUNTO-RIORD
+                           WHERE codice_articolo = :WS-ART-CODICE
+                       END-EXEC
+
+                       IF SQLCODE = 0
+                           ADD 1 TO WS-CONTA-RIORDINI
+                           MOVE WS-ART-PUNTO-RIORD TO WS-QUANTITA-EDIT
+                           DISPLAY WS-ART-CODICE " - "
+                                   WS-ART-DESCRIZIONE(1:35)
+                           DISPLAY "  Nuovo punto di riordino: "
+                                   WS-QUANTITA-EDIT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-RIORDINO
+           END-EXEC
+
+           MOVE WS-CONTA-RIORDINI TO WS-NUMERO-EDIT
+           DISPLAY " "
+           DISPLAY "Articoli ricalcolati: " WS-NUMERO-EDIT.
+
        VISUALIZZA-ORDINI-APERTI.
            DISPLAY " "
            DISPLAY "=== ORDINI APERTI ==="
@@ -1364,13 +2498,23 @@
                                    SET quantita_ordinata = GREATEST(0,
                                        quantita_ordinata - :WS-MOV-QUANTITA)
                                    WHERE codice_articolo = :WS-ART-CODICE
+                                   AND codice_magazzino = :WS-MAGAZZINO-DEFAULT
                                END-EXEC
-                               
-                               EXEC SQL
-                                   COMMIT
-                               END-EXEC
-                               
-                               DISPLAY "  Carico registrato!"
+
+      * Evadi eventuali arretrati in coda per questo articolo
+                               PERFORM EVADI-ARRETRATI
+
+                               IF WS-ESITO = "OK"
+                                   EXEC SQL
+                                       COMMIT
+                                   END-EXEC
+
+                                   DISPLAY "  Carico registrato!"
+                               ELSE
+                                   EXEC SQL
+                                       ROLLBACK
+                                   END-EXEC
+                               END-IF
                            ELSE
                                EXEC SQL
                                    ROLLBACK
@@ -1414,7 +2558,91 @@
                    END
                WHERE numero_ordine = :WS-ORD-NUMERO
            END-EXEC.
-       
+
+       CANCELLA-RIGA-ORDINE.
+           DISPLAY " "
+           DISPLAY "=== CANCELLA RIGA ORDINE ==="
+
+           DISPLAY "Numero ordine: " WITH NO ADVANCING
+           ACCEPT WS-ORD-NUMERO
+
+           DISPLAY "Codice articolo: " WITH NO ADVANCING
+           ACCEPT WS-ART-CODICE
+
+           EXEC SQL
+               SELECT quantita_ordinata, quantita_ricevuta, stato_riga
+               INTO :WS-QTA-RICHIESTA, :WS-QTA-PRELEVATA, :WS-ORD-STATO
+               FROM RIGHE_ORDINE
+               WHERE numero_ordine = :WS-ORD-NUMERO
+               AND codice_articolo = :WS-ART-CODICE
+           END-EXEC
+
+           IF SQLCODE = 100
+               DISPLAY "Riga ordine non trovata!"
+               EXIT PARAGRAPH
+           ELSE IF WS-ORD-STATO = 'C'
+               DISPLAY "Riga già cancellata!"
+               EXIT PARAGRAPH
+           ELSE IF WS-ORD-STATO = 'E'
+               DISPLAY "Riga già completamente evasa, "
+                       "non cancellabile!"
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-QTA-RESIDUA = WS-QTA-RICHIESTA - WS-QTA-PRELEVATA
+
+           DISPLAY "Quantità ancora da ricevere: " WS-QTA-RESIDUA
+           DISPLAY "Confermi cancellazione riga? (S/N): "
+                   WITH NO ADVANCING
+           ACCEPT WS-RISPOSTA
+
+           IF WS-RISPOSTA NOT = 'S' AND NOT = 's'
+               DISPLAY "Cancellazione annullata."
+               EXIT PARAGRAPH
+           END-IF
+
+           EXEC SQL
+               BEGIN TRANSACTION
+           END-EXEC
+
+           EXEC SQL
+               UPDATE RIGHE_ORDINE
+               SET stato_riga = 'C'
+               WHERE numero_ordine = :WS-ORD-NUMERO
+               AND codice_articolo = :WS-ART-CODICE
+           END-EXEC
+
+           IF SQLCODE = 0
+               EXEC SQL
+                   UPDATE GIACENZE
+                   SET quantita_ordinata = GREATEST(0,
+                       quantita_ordinata - :WS-QTA-RESIDUA)
+                   WHERE codice_articolo = :WS-ART-CODICE
+                   AND codice_magazzino = :WS-MAGAZZINO-DEFAULT
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM AGGIORNA-STATO-ORDINE
+
+                   EXEC SQL
+                       COMMIT
+                   END-EXEC
+
+                   DISPLAY "Riga ordine cancellata!"
+               ELSE
+                   EXEC SQL
+                       ROLLBACK
+                   END-EXEC
+                   DISPLAY "Errore aggiornamento giacenza, "
+                           "cancellazione annullata!"
+               END-IF
+           ELSE
+               EXEC SQL
+                   ROLLBACK
+               END-EXEC
+               DISPLAY "Errore cancellazione riga ordine!"
+           END-IF.
+
        STATO-ORDINE.
            DISPLAY " "
            DISPLAY "=== STATO ORDINE ==="
@@ -1507,14 +2735,400 @@
                    DISPLAY " "
                END-IF
            END-PERFORM.
-       
+
+       GESTIONE-ORDINI-VENDITA.
+           DISPLAY " "
+           DISPLAY "=== GESTIONE ORDINI CLIENTI ==="
+           DISPLAY " "
+           DISPLAY "1. Nuovo ordine cliente"
+           DISPLAY "2. Visualizza ordini clienti aperti"
+           DISPLAY "3. Evadi ordine cliente (spedizione)"
+           DISPLAY "4. Stato ordine cliente"
+           DISPLAY " "
+           DISPLAY "Scelta: " WITH NO ADVANCING
+           ACCEPT WS-SCELTA
+
+           EVALUATE WS-SCELTA
+               WHEN 1
+                   PERFORM NUOVO-ORDINE-VENDITA
+               WHEN 2
+                   PERFORM VISUALIZZA-ORDINI-VENDITA-APERTI
+               WHEN 3
+                   PERFORM EVADI-ORDINE-VENDITA
+               WHEN 4
+                   PERFORM STATO-ORDINE-VENDITA
+               WHEN OTHER
+                   DISPLAY "Scelta non valida!"
+           END-EVALUATE.
+
+       NUOVO-ORDINE-VENDITA.
+           DISPLAY " "
+           DISPLAY "=== NUOVO ORDINE CLIENTE ==="
+
+           DISPLAY "Codice cliente: " WITH NO ADVANCING
+           ACCEPT WS-OV-CLIENTE
+
+      * Verifica cliente
+           EXEC SQL
+               SELECT ragione_sociale
+               INTO :WS-MOV-CAUSALE
+               FROM CLIENTI
+               WHERE codice_cliente = :WS-OV-CLIENTE
+               AND stato = 'A'
+           END-EXEC
+
+           IF SQLCODE = 100
+               DISPLAY "Cliente non trovato o non attivo!"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Cliente: " WS-MOV-CAUSALE
+
+           PERFORM CREA-TESTATA-ORDINE-VENDITA
+
+           IF WS-ESITO = "OK"
+               DISPLAY "Ordine " WS-OV-NUMERO " creato!"
+               DISPLAY " "
+               PERFORM AGGIUNGI-RIGHE-ORDINE-VENDITA
+           END-IF.
+
+       CREA-TESTATA-ORDINE-VENDITA.
+           MOVE "OK" TO WS-ESITO
+
+      * Genera numero ordine (cliente in coda per garantire l'unicità)
+           STRING "OV" FUNCTION CURRENT-DATE(1:4) "/"
+                  FUNCTION CURRENT-DATE(6:2)
+                  FUNCTION CURRENT-DATE(9:2)
+                  FUNCTION CURRENT-DATE(12:6)
+                  "-" WS-OV-CLIENTE
+                  DELIMITED BY SIZE INTO WS-OV-NUMERO
+
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-OV-DATA
+           MOVE 'A' TO WS-OV-STATO
+           MOVE ZERO TO WS-OV-TOTALE
+
+           EXEC SQL
+               INSERT INTO ORDINI_VENDITA
+               (numero_ordine, data_ordine, codice_cliente,
+                stato_ordine, totale_ordine)
+               VALUES
+               (:WS-OV-NUMERO, CURRENT_DATE, :WS-OV-CLIENTE,
+                :WS-OV-STATO, :WS-OV-TOTALE)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Errore creazione ordine: " SQLCODE
+               MOVE "KO" TO WS-ESITO
+               MOVE SPACES TO WS-OV-NUMERO
+           END-IF.
+
+       AGGIUNGI-RIGHE-ORDINE-VENDITA.
+           MOVE 'S' TO WS-CONTINUA
+
+           PERFORM UNTIL WS-CONTINUA NOT = 'S' AND NOT = 's'
+               DISPLAY "Codice articolo: " WITH NO ADVANCING
+               ACCEPT WS-ART-CODICE
+
+               PERFORM CARICA-ARTICOLO
+               IF WS-ESITO = "OK"
+                   DISPLAY "Articolo: " WS-ART-DESCRIZIONE(1:40)
+                   MOVE WS-GIA-DISPONIBILE TO WS-QUANTITA-EDIT
+                   DISPLAY "Disponibile: " WS-QUANTITA-EDIT
+                           " " WS-ART-UM
+
+                   DISPLAY "Quantità da ordinare: " WITH NO ADVANCING
+                   ACCEPT WS-MOV-QUANTITA
+
+                   IF WS-MOV-QUANTITA > 0
+                       DISPLAY "Prezzo unitario di vendita: "
+                               WITH NO ADVANCING
+                       ACCEPT WS-MOV-PREZZO
+                       COMPUTE WS-MOV-VALORE =
+                           WS-MOV-QUANTITA * WS-MOV-PREZZO
+
+                       EXEC SQL
+                           INSERT INTO RIGHE_ORDINE_VENDITA
+                           (numero_ordine, codice_articolo,
+                            quantita_ordinata, prezzo_unitario,
+                            importo_riga, stato_riga)
+                           VALUES
+                           (:WS-OV-NUMERO, :WS-ART-CODICE,
+                            :WS-MOV-QUANTITA, :WS-MOV-PREZZO,
+                            :WS-MOV-VALORE, 'A')
+                       END-EXEC
+
+                       IF SQLCODE = 0
+                           ADD WS-MOV-VALORE TO WS-OV-TOTALE
+
+      * Impegna la quantità ordinata sulla giacenza disponibile
+                           EXEC SQL
+                               UPDATE GIACENZE
+                               SET quantita_impegnata =
+                                   quantita_impegnata + :WS-MOV-QUANTITA
+                               WHERE codice_articolo = :WS-ART-CODICE
+                               AND codice_magazzino =
+                                   :WS-MAGAZZINO-DEFAULT
+                           END-EXEC
+
+                           EXEC SQL
+                               UPDATE ORDINI_VENDITA
+                               SET totale_ordine = :WS-OV-TOTALE
+                               WHERE numero_ordine = :WS-OV-NUMERO
+                           END-EXEC
+
+                           DISPLAY "Riga ordine aggiunta!"
+                       ELSE
+                           DISPLAY "Errore aggiunta riga: " SQLCODE
+                       END-IF
+                   END-IF
+               END-IF
+
+               DISPLAY "Aggiungere un'altra riga? (S/N): "
+                       WITH NO ADVANCING
+               ACCEPT WS-CONTINUA
+           END-PERFORM.
+
+       VISUALIZZA-ORDINI-VENDITA-APERTI.
+           DISPLAY " "
+           DISPLAY "=== ORDINI CLIENTI APERTI ==="
+           DISPLAY " "
+
+           EXEC SQL
+               DECLARE CUR-ORDINI-VENDITA-APERTI CURSOR FOR
+               SELECT o.numero_ordine, o.data_ordine,
+                      c.ragione_sociale, o.totale_ordine,
+                      o.stato_ordine
+               FROM ORDINI_VENDITA o
+               JOIN CLIENTI c ON o.codice_cliente = c.codice_cliente
+               WHERE o.stato_ordine NOT = 'E'
+               ORDER BY o.data_ordine
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-ORDINI-VENDITA-APERTI
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-ORDINI-VENDITA-APERTI
+                   INTO :WS-OV-NUMERO, :WS-OV-DATA,
+                        :WS-MOV-CAUSALE, :WS-OV-TOTALE,
+                        :WS-OV-STATO
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE WS-OV-TOTALE TO WS-IMPORTO-EDIT
+                   DISPLAY WS-OV-NUMERO " del " WS-OV-DATA
+                           " - " WS-MOV-CAUSALE(1:30)
+                   DISPLAY "  Totale: EUR " WS-IMPORTO-EDIT
+                           "  Stato: " WS-OV-STATO
+                   DISPLAY " "
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-ORDINI-VENDITA-APERTI
+           END-EXEC.
+
+       EVADI-ORDINE-VENDITA.
+           DISPLAY " "
+           DISPLAY "=== EVADI ORDINE CLIENTE (SPEDIZIONE) ==="
+
+           DISPLAY "Numero ordine: " WITH NO ADVANCING
+           ACCEPT WS-OV-NUMERO
+
+           EXEC SQL
+               SELECT stato_ordine
+               INTO :WS-OV-STATO
+               FROM ORDINI_VENDITA
+               WHERE numero_ordine = :WS-OV-NUMERO
+           END-EXEC
+
+           IF SQLCODE = 100
+               DISPLAY "Ordine non trovato!"
+               EXIT PARAGRAPH
+           ELSE IF WS-OV-STATO = 'E'
+               DISPLAY "Ordine già completamente evaso!"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "Righe ordine da spedire:"
+           DISPLAY " "
+
+           EXEC SQL
+               OPEN CUR-RIGHE-ORDINE-VENDITA
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-RIGHE-ORDINE-VENDITA
+                   INTO :WS-ART-CODICE, :WS-ART-DESCRIZIONE,
+                        :WS-QTA-RICHIESTA, :WS-QTA-PRELEVATA,
+                        :WS-MOV-PREZZO
+               END-EXEC
+
+               IF SQLCODE = 0
+                   DISPLAY WS-ART-CODICE " - "
+                           WS-ART-DESCRIZIONE(1:35)
+
+                   COMPUTE WS-QTA-RESIDUA =
+                       WS-QTA-RICHIESTA - WS-QTA-PRELEVATA
+                   MOVE WS-QTA-RESIDUA TO WS-QUANTITA-EDIT
+                   DISPLAY "  Da spedire: " WS-QUANTITA-EDIT
+
+                   PERFORM CARICA-ARTICOLO
+
+                   MOVE WS-QTA-RESIDUA TO WS-MOV-QUANTITA
+                   IF WS-MOV-QUANTITA > WS-GIA-DISPONIBILE
+                       DISPLAY "  Disponibilità insufficiente, "
+                               "spedizione parziale!"
+                       MOVE WS-GIA-DISPONIBILE TO WS-MOV-QUANTITA
+                   END-IF
+
+                   IF WS-MOV-QUANTITA > 0
+                       STRING "Spedizione ordine " WS-OV-NUMERO
+                              DELIMITED BY SIZE INTO WS-MOV-CAUSALE
+                       MOVE WS-OV-NUMERO TO WS-MOV-NUMERO-DOC
+                       MOVE 'M' TO WS-METODO-VALORIZZ
+
+                       EXEC SQL
+                           BEGIN TRANSACTION
+                       END-EXEC
+
+                       PERFORM CALCOLA-VALORE-SCARICO
+
+                       IF WS-ESITO = "OK"
+                           MOVE 'SC' TO WS-MOV-TIPO
+                           PERFORM REGISTRA-MOVIMENTO
+
+                           IF WS-ESITO = "OK"
+                               PERFORM AGGIORNA-GIACENZA-SCARICO
+
+                               IF WS-ESITO = "OK"
+                                   EXEC SQL
+                                       UPDATE GIACENZE
+                                       SET quantita_impegnata =
+                                           GREATEST(0,
+                                           quantita_impegnata -
+                                           :WS-MOV-QUANTITA)
+                                       WHERE codice_articolo =
+                                           :WS-ART-CODICE
+                                       AND codice_magazzino =
+                                           :WS-MAGAZZINO-DEFAULT
+                                   END-EXEC
+
+                                   EXEC SQL
+                                       UPDATE RIGHE_ORDINE_VENDITA
+                                       SET quantita_spedita =
+                                           quantita_spedita +
+                                           :WS-MOV-QUANTITA,
+                                           stato_riga = CASE
+                                               WHEN quantita_spedita +
+                                                    :WS-MOV-QUANTITA >=
+                                                    quantita_ordinata
+                                               THEN 'E'
+                                               ELSE 'P'
+                                           END
+                                       WHERE numero_ordine =
+                                           :WS-OV-NUMERO
+                                       AND codice_articolo =
+                                           :WS-ART-CODICE
+                                   END-EXEC
+                               END-IF
+                           END-IF
+                       END-IF
+
+                       IF WS-ESITO = "OK"
+                           EXEC SQL
+                               COMMIT
+                           END-EXEC
+                           DISPLAY "  Spedizione registrata!"
+                       ELSE
+                           EXEC SQL
+                               ROLLBACK
+                           END-EXEC
+                           DISPLAY "  Errore durante la spedizione!"
+                       END-IF
+                   END-IF
+
+                   DISPLAY " "
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-RIGHE-ORDINE-VENDITA
+           END-EXEC
+
+           EXEC SQL
+               UPDATE ORDINI_VENDITA
+               SET stato_ordine =
+                   CASE
+                       WHEN NOT EXISTS (
+                           SELECT 1 FROM RIGHE_ORDINE_VENDITA
+                           WHERE numero_ordine = :WS-OV-NUMERO
+                           AND quantita_spedita < quantita_ordinata
+                           AND stato_riga <> 'C'
+                       ) THEN 'E'
+                       WHEN EXISTS (
+                           SELECT 1 FROM RIGHE_ORDINE_VENDITA
+                           WHERE numero_ordine = :WS-OV-NUMERO
+                           AND quantita_spedita > 0
+                       ) THEN 'P'
+                       ELSE stato_ordine
+                   END
+               WHERE numero_ordine = :WS-OV-NUMERO
+           END-EXEC.
+
+       STATO-ORDINE-VENDITA.
+           DISPLAY " "
+           DISPLAY "=== STATO ORDINE CLIENTE ==="
+
+           DISPLAY "Numero ordine: " WITH NO ADVANCING
+           ACCEPT WS-OV-NUMERO
+
+           EXEC SQL
+               SELECT o.data_ordine, o.stato_ordine,
+                      c.ragione_sociale, o.totale_ordine
+               INTO :WS-OV-DATA, :WS-OV-STATO,
+                    :WS-MOV-CAUSALE, :WS-OV-TOTALE
+               FROM ORDINI_VENDITA o
+               JOIN CLIENTI c ON o.codice_cliente = c.codice_cliente
+               WHERE o.numero_ordine = :WS-OV-NUMERO
+           END-EXEC
+
+           IF SQLCODE = 100
+               DISPLAY "Ordine non trovato!"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "Ordine: " WS-OV-NUMERO
+           DISPLAY "Data: " WS-OV-DATA
+           DISPLAY "Cliente: " WS-MOV-CAUSALE
+           MOVE WS-OV-TOTALE TO WS-IMPORTO-EDIT
+           DISPLAY "Totale: EUR " WS-IMPORTO-EDIT
+
+           EVALUATE WS-OV-STATO
+               WHEN 'A'
+                   DISPLAY "Stato: APERTO"
+               WHEN 'P'
+                   DISPLAY "Stato: PARZIALMENTE EVASO"
+               WHEN 'E'
+                   DISPLAY "Stato: EVASO"
+           END-EVALUATE.
+
        REPORT-INVENTARIO.
            DISPLAY " "
            DISPLAY "=== REPORT INVENTARIO FISICO ==="
-           
+
+           PERFORM GENERA-DATA-STAMP
+           STRING "REPORT-INVENTARIO-" WS-DATA-STAMP ".TXT"
+                  DELIMITED BY SIZE INTO WS-NOME-FILE-INVENTARIO
+
            OPEN OUTPUT INVENTARIO-FILE
-           
-           WRITE INVENTARIO-RECORD FROM 
+
+           WRITE INVENTARIO-RECORD FROM
                "LISTA INVENTARIO FISICO"
            MOVE ALL "=" TO INVENTARIO-RECORD
            WRITE INVENTARIO-RECORD
@@ -1538,6 +3152,7 @@
                       a.unita_misura
                FROM ARTICOLI a
                JOIN GIACENZE g ON a.codice_articolo = g.codice_articolo
+                   AND g.codice_magazzino = :WS-MAGAZZINO-DEFAULT
                WHERE a.stato = 'A'
                ORDER BY a.ubicazione, a.codice_articolo
            END-EXEC
@@ -1583,14 +3198,31 @@
                "Data: ________  Firma: ________________"
            
            CLOSE INVENTARIO-FILE
-           
-           DISPLAY "Report salvato in INVENTARIO.TXT".
-       
+
+           DISPLAY "Report salvato in " WS-NOME-FILE-INVENTARIO.
+
        ANALISI-ABC.
            DISPLAY " "
            DISPLAY "=== ANALISI ABC ARTICOLI ==="
            DISPLAY " "
-           
+
+           PERFORM GENERA-DATA-STAMP
+           STRING "ANALISI-ABC-" WS-DATA-STAMP ".TXT"
+                  DELIMITED BY SIZE INTO WS-NOME-FILE-ABC
+
+           OPEN OUTPUT ABC-REPORT-FILE
+
+           WRITE ABC-REPORT-RECORD FROM
+               "REPORT ANALISI ABC ARTICOLI"
+           MOVE ALL "=" TO ABC-REPORT-RECORD
+           WRITE ABC-REPORT-RECORD
+
+           STRING "Data: " FUNCTION CURRENT-DATE(1:10)
+                  "    Ora: " FUNCTION CURRENT-DATE(12:8)
+                  DELIMITED BY SIZE INTO ABC-REPORT-RECORD
+           WRITE ABC-REPORT-RECORD
+           WRITE ABC-REPORT-RECORD FROM SPACES
+
            EXEC SQL
                CREATE TEMP TABLE ANALISI_ABC AS
                SELECT a.codice_articolo, a.descrizione,
@@ -1602,6 +3234,7 @@
                       ' ' as classe
                FROM ARTICOLI a
                JOIN GIACENZE g ON a.codice_articolo = g.codice_articolo
+                   AND g.codice_magazzino = :WS-MAGAZZINO-DEFAULT
                WHERE a.stato = 'A'
                AND g.quantita_disponibile > 0
                ORDER BY valore_tot DESC
@@ -1636,7 +3269,12 @@
            
            DISPLAY "CLASSE A - Alto valore (80% del valore)"
            DISPLAY ALL "-"
-           
+
+           WRITE ABC-REPORT-RECORD FROM
+               "CLASSE A - Alto valore (80% del valore)"
+           MOVE ALL "-" TO ABC-REPORT-RECORD
+           WRITE ABC-REPORT-RECORD
+
            EXEC SQL
                DECLARE CUR-ABC-A CURSOR FOR
                SELECT codice_articolo, descrizione,
@@ -1670,32 +3308,58 @@
                    MOVE WS-ALIQUOTA TO WS-PERC-EDIT
                    DISPLAY "  Valore: EUR " WS-IMPORTO-EDIT
                            "  (" WS-PERC-EDIT "%)"
+
+                   STRING WS-ART-CODICE " "
+                          WS-ART-DESCRIZIONE(1:40)
+                          DELIMITED BY SIZE INTO ABC-REPORT-RECORD
+                   WRITE ABC-REPORT-RECORD
+
+                   STRING "  Valore: EUR " WS-IMPORTO-EDIT
+                          "  (" WS-PERC-EDIT "%)"
+                          DELIMITED BY SIZE INTO ABC-REPORT-RECORD
+                   WRITE ABC-REPORT-RECORD
                END-IF
            END-PERFORM
-           
+
            EXEC SQL
                CLOSE CUR-ABC-A
            END-EXEC
-           
+
            MOVE WS-CONTA-ARTICOLI TO WS-NUMERO-EDIT
            DISPLAY " "
            DISPLAY "Articoli classe A: " WS-NUMERO-EDIT
            DISPLAY " "
-           
+
+           WRITE ABC-REPORT-RECORD FROM SPACES
+           STRING "Articoli classe A: " WS-NUMERO-EDIT
+                  DELIMITED BY SIZE INTO ABC-REPORT-RECORD
+           WRITE ABC-REPORT-RECORD
+           WRITE ABC-REPORT-RECORD FROM SPACES
+
            DISPLAY "CLASSE B - Medio valore (15% del valore)"
            DISPLAY ALL "-"
-           
+
            EXEC SQL
                SELECT COUNT(*), SUM(valore_tot)
                INTO :WS-CONTA-ARTICOLI, :WS-VALORE-TOT
                FROM ANALISI_ABC
                WHERE classe = 'B'
            END-EXEC
-           
+
            MOVE WS-CONTA-ARTICOLI TO WS-NUMERO-EDIT
            MOVE WS-VALORE-TOT TO WS-IMPORTO-EDIT
            DISPLAY "Articoli: " WS-NUMERO-EDIT
                    "  Valore totale: EUR " WS-IMPORTO-EDIT
+
+           WRITE ABC-REPORT-RECORD FROM
+               "CLASSE B - Medio valore (15% del valore)"
+           MOVE ALL "-" TO ABC-REPORT-RECORD
+           WRITE ABC-REPORT-RECORD
+           STRING "Articoli: " WS-NUMERO-EDIT
+                  "  Valore totale: EUR " WS-IMPORTO-EDIT
+                  DELIMITED BY SIZE INTO ABC-REPORT-RECORD
+           WRITE ABC-REPORT-RECORD
+           WRITE ABC-REPORT-RECORD FROM SPACES
            DISPLAY " "
            
            DISPLAY "CLASSE C - Basso valore (5% del valore)"
@@ -1712,7 +3376,21 @@
            MOVE WS-VALORE-TOT TO WS-IMPORTO-EDIT
            DISPLAY "Articoli: " WS-NUMERO-EDIT
                    "  Valore totale: EUR " WS-IMPORTO-EDIT
-           
+
+           WRITE ABC-REPORT-RECORD FROM
+               "CLASSE C - Basso valore (5% del valore)"
+           MOVE ALL "-" TO ABC-REPORT-RECORD
+           WRITE ABC-REPORT-RECORD
+           STRING "Articoli: " WS-NUMERO-EDIT
+                  "  Valore totale: EUR " WS-IMPORTO-EDIT
+                  DELIMITED BY SIZE INTO ABC-REPORT-RECORD
+           WRITE ABC-REPORT-RECORD
+
+           CLOSE ABC-REPORT-FILE
+
+           DISPLAY " "
+           DISPLAY "Report salvato in " WS-NOME-FILE-ABC
+
            EXEC SQL
                DROP TABLE ANALISI_ABC
            END-EXEC.
\ No newline at end of file
