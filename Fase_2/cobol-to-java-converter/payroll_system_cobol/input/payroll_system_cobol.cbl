@@ -16,17 +16,29 @@
            
            SELECT REPORT-FILE ASSIGN TO "REPORT-STIPENDI.TXT"
                   ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT CU-FILE ASSIGN TO "CERTIFICAZIONE-UNICA.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BONIFICO-FILE ASSIGN TO "BONIFICI-STIPENDI.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CEDOLINO-FILE.
        01  CEDOLINO-RECORD PIC X(132).
-       
+
        FD  REPORT-FILE.
        01  REPORT-RECORD PIC X(132).
-       
+
+       FD  CU-FILE.
+       01  CU-RECORD PIC X(132).
+
+       FD  BONIFICO-FILE.
+       01  BONIFICO-RECORD PIC X(132).
+
        WORKING-STORAGE SECTION.
-       01  WS-SCELTA               PIC 9 VALUE ZERO.
+       01  WS-SCELTA               PIC 99 VALUE ZERO.
        01  WS-CONTINUA             PIC X VALUE 'S'.
        01  WS-RISPOSTA             PIC X.
        01  WS-ESITO                PIC X(2).
@@ -40,6 +52,9 @@
       * Contatori e totali
        01  WS-CONTA-DIPENDENTI     PIC 999 VALUE ZERO.
        01  WS-CONTA-ELABORATI      PIC 999 VALUE ZERO.
+       01  WS-CONTA-ANOMALIE       PIC 999 VALUE ZERO.
+       01  WS-CONTA-BONIFICI       PIC 999 VALUE ZERO.
+       01  WS-TOTALE-BONIFICI      PIC 9(9)V99 VALUE ZERO.
        01  WS-TOTALE-LORDO         PIC 9(9)V99 VALUE ZERO.
        01  WS-TOTALE-NETTO         PIC 9(9)V99 VALUE ZERO.
        01  WS-TOTALE-TRATTENUTE    PIC 9(9)V99 VALUE ZERO.
@@ -55,7 +70,20 @@
            05  WS-DIP-REPARTO      PIC X(30).
            05  WS-DIP-STIPENDIO    PIC 9(8)V99.
            05  WS-DIP-STATO        PIC X.
-       
+           05  WS-DIP-AZIENDA      PIC X(6).
+           05  WS-DIP-IBAN         PIC X(27).
+           05  WS-DIP-PERC-PART-TIME PIC 999V99.
+
+      * Struttura azienda (datore di lavoro)
+       01  WS-AZIENDA.
+           05  WS-AZI-CODICE           PIC X(6).
+           05  WS-AZI-RAGIONE-SOCIALE  PIC X(50).
+           05  WS-AZI-PARTITA-IVA      PIC X(11).
+           05  WS-AZI-SEDE             PIC X(50).
+
+      * Azienda su cui è ristretta l'elaborazione batch corrente
+       01  WS-AZIENDA-FILTRO          PIC X(6).
+
       * Struttura stipendio
        01  WS-STIPENDIO.
            05  WS-STI-ID           PIC 9(9).
@@ -77,7 +105,22 @@
            05  WS-PRE-GIORNI-PER   PIC 99 VALUE ZERO.
            05  WS-PRE-ORE-ORD      PIC 999V99 VALUE ZERO.
            05  WS-PRE-ORE-STR      PIC 999V99 VALUE ZERO.
-       
+           05  WS-PRE-ORE-STR-NOT  PIC 999V99 VALUE ZERO.
+           05  WS-PRE-ORE-STR-FES  PIC 999V99 VALUE ZERO.
+           05  WS-PRE-GIORNI-TOT   PIC 99 VALUE ZERO.
+
+      * Ore del singolo gruppo tipo_giornata restituito da
+      * CUR-PRESENZE, accumulate in WS-PRE-ORE-* indipendentemente
+      * dall'ordine di fetch dei gruppi
+       01  WS-PRE-ORE-GRUPPO.
+           05  WS-PRE-ORE-ORD-GRP     PIC 999V99 VALUE ZERO.
+           05  WS-PRE-ORE-STR-GRP     PIC 999V99 VALUE ZERO.
+           05  WS-PRE-ORE-STR-NOT-GRP PIC 999V99 VALUE ZERO.
+           05  WS-PRE-ORE-STR-FES-GRP PIC 999V99 VALUE ZERO.
+
+      * Giorni lavorativi convenzionali del mese (per il rateo)
+       01  WS-GIORNI-LAVORATIVI-MESE PIC 99 VALUE 26.
+
       * Calcoli trattenute
        01  WS-CALCOLI.
            05  WS-IMPONIBILE       PIC 9(8)V99.
@@ -89,7 +132,52 @@
            05  WS-ALIQUOTA         PIC 99V99.
            05  WS-SCAGLIONE-MIN    PIC 9(8)V99.
            05  WS-SCAGLIONE-MAX    PIC 9(8)V99.
-       
+
+      * Totali annuali per Certificazione Unica
+       01  WS-CU-DATI.
+           05  WS-CU-LORDO         PIC 9(9)V99.
+           05  WS-CU-TRATTENUTE    PIC 9(9)V99.
+           05  WS-CU-IRPEF         PIC 9(9)V99.
+           05  WS-CU-ADD-REG       PIC 9(9)V99.
+           05  WS-CU-ADD-COM       PIC 9(9)V99.
+
+      * Accantonamento TFR
+       01  WS-TFR-DATI.
+           05  WS-TFR-MATURATO     PIC 9(8)V99.
+           05  WS-TFR-TOTALE       PIC 9(9)V99.
+           05  WS-TFR-ULTIMO-ANNO  PIC 9(4).
+           05  WS-TFR-ULTIMO-MESE  PIC 99.
+
+      * Maturazione ferie e permessi (giorni/mese)
+       01  WS-FERIE-MATURAZIONE-MESE   PIC 9V99 VALUE 2.17.
+       01  WS-PERMESSO-MATURAZIONE-MESE PIC 9V99 VALUE 0.67.
+       01  WS-SALDO-FERIE.
+           05  WS-SF-FERIE-MATURATE    PIC S9(3)V99.
+           05  WS-SF-FERIE-GODUTE      PIC S9(3)V99.
+           05  WS-SF-PERMESSO-MATURATI PIC S9(3)V99.
+           05  WS-SF-PERMESSO-GODUTI   PIC S9(3)V99.
+           05  WS-SF-ULTIMO-ANNO       PIC 9(4).
+           05  WS-SF-ULTIMO-MESE       PIC 99.
+
+      * Riga bonifico stipendio
+       01  WS-BONIFICO-RIGA.
+           05  WS-BON-MATRICOLA    PIC X(6).
+           05  WS-BON-NOME         PIC X(50).
+           05  WS-BON-COGNOME      PIC X(50).
+           05  WS-BON-IBAN         PIC X(27).
+           05  WS-BON-IMPORTO      PIC 9(8)V99.
+
+      * Subtotali per reparto/qualifica nel report mensile
+       01  WS-SUBTOTALE.
+           05  WS-SUB-LORDO         PIC 9(9)V99.
+           05  WS-SUB-NETTO         PIC 9(9)V99.
+
+      * Voce retributiva configurabile (competenze extra)
+       01  WS-VOCE-RETRIBUTIVA.
+           05  WS-VOCE-TIPO         PIC X(20).
+           05  WS-VOCE-DESCRIZIONE  PIC X(50).
+           05  WS-VOCE-IMPORTO      PIC 9(8)V99.
+
       * Variabili per formattazione
        01  WS-IMPORTO-EDIT         PIC Z,ZZZ,ZZ9.99-.
        01  WS-NUMERO-EDIT          PIC ZZ9.
@@ -104,22 +192,27 @@
            EXEC SQL
                DECLARE CUR-DIPENDENTI CURSOR FOR
                SELECT matricola, nome, cognome, codice_fiscale,
-                      qualifica, livello, reparto, stipendio_base
+                      qualifica, livello, reparto, stipendio_base,
+                      percentuale_part_time
                FROM DIPENDENTI
                WHERE stato = 'A'
+               AND codice_azienda = :WS-AZIENDA-FILTRO
                ORDER BY matricola
            END-EXEC.
        
            EXEC SQL
                DECLARE CUR-PRESENZE CURSOR FOR
-               SELECT tipo_giornata, 
-                      SUM(ore_ordinarie), 
-                      SUM(ore_straordinarie)
+               SELECT tipo_giornata,
+                      SUM(ore_ordinarie),
+                      SUM(ore_straordinarie),
+                      SUM(ore_straordinarie_notturne),
+                      SUM(ore_straordinarie_festive)
                FROM PRESENZE
                WHERE matricola = :WS-MATRICOLA
                AND EXTRACT(YEAR FROM data_presenza) = :WS-ANNO
                AND EXTRACT(MONTH FROM data_presenza) = :WS-MESE
                GROUP BY tipo_giornata
+               ORDER BY tipo_giornata
            END-EXEC.
        
            EXEC SQL
@@ -130,7 +223,128 @@
                WHERE id_stipendio = :WS-STI-ID
                ORDER BY tipo_trattenuta
            END-EXEC.
-       
+
+           EXEC SQL
+               DECLARE CUR-CU CURSOR FOR
+               SELECT d.matricola, d.nome, d.cognome, d.codice_fiscale,
+                      SUM(s.totale_lordo), SUM(s.totale_trattenute),
+                      (SELECT COALESCE(SUM(t.importo), 0)
+                       FROM TRATTENUTE t
+                       JOIN STIPENDI s2
+                            ON t.id_stipendio = s2.id_stipendio
+                       WHERE s2.matricola = d.matricola
+                       AND s2.anno = :WS-ANNO
+                       AND t.tipo_trattenuta = 'IRPEF'),
+                      (SELECT COALESCE(SUM(t.importo), 0)
+                       FROM TRATTENUTE t
+                       JOIN STIPENDI s2
+                            ON t.id_stipendio = s2.id_stipendio
+                       WHERE s2.matricola = d.matricola
+                       AND s2.anno = :WS-ANNO
+                       AND t.tipo_trattenuta = 'ADD_REG'),
+                      (SELECT COALESCE(SUM(t.importo), 0)
+                       FROM TRATTENUTE t
+                       JOIN STIPENDI s2
+                            ON t.id_stipendio = s2.id_stipendio
+                       WHERE s2.matricola = d.matricola
+                       AND s2.anno = :WS-ANNO
+                       AND t.tipo_trattenuta = 'ADD_COM')
+               FROM STIPENDI s
+               JOIN DIPENDENTI d ON s.matricola = d.matricola
+               WHERE s.anno = :WS-ANNO
+               AND s.stato_pagamento <> 'A'
+               AND d.codice_azienda = :WS-AZIENDA-FILTRO
+               GROUP BY d.matricola, d.nome, d.cognome, d.codice_fiscale
+               ORDER BY d.matricola
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CUR-VALIDAZIONE CURSOR FOR
+               SELECT matricola, nome, cognome
+               FROM DIPENDENTI d
+               WHERE stato = 'A'
+               AND codice_azienda = :WS-AZIENDA-FILTRO
+               AND NOT EXISTS (
+                   SELECT 1 FROM PRESENZE p
+                   WHERE p.matricola = d.matricola
+                   AND EXTRACT(YEAR FROM p.data_presenza) = :WS-ANNO
+                   AND EXTRACT(MONTH FROM p.data_presenza) = :WS-MESE
+               )
+               ORDER BY matricola
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CUR-BONIFICI CURSOR FOR
+               SELECT d.matricola, d.nome, d.cognome, d.iban,
+                      s.totale_netto
+               FROM STIPENDI s
+               JOIN DIPENDENTI d ON s.matricola = d.matricola
+               WHERE s.anno = :WS-ANNO
+               AND s.mese = :WS-MESE
+               AND s.stato_pagamento <> 'A'
+               AND d.codice_azienda = :WS-AZIENDA-FILTRO
+               ORDER BY d.matricola
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CUR-VOCI CURSOR FOR
+               SELECT tipo_voce, descrizione, importo
+               FROM VOCI_RETRIBUTIVE
+               WHERE matricola = :WS-MATRICOLA
+               AND anno = :WS-ANNO
+               AND mese = :WS-MESE
+               ORDER BY tipo_voce
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CUR-SCAGLIONI CURSOR FOR
+               SELECT limite_da, COALESCE(limite_a, 99999999.99),
+                      aliquota
+               FROM SCAGLIONI_IRPEF
+               WHERE anno = :WS-ANNO
+               ORDER BY limite_da
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CUR-CEDOLINI-BATCH CURSOR FOR
+               SELECT s.matricola
+               FROM STIPENDI s
+               JOIN DIPENDENTI d ON s.matricola = d.matricola
+               WHERE s.anno = :WS-ANNO
+               AND s.mese = :WS-MESE
+               AND s.stato_pagamento <> 'A'
+               AND d.codice_azienda = :WS-AZIENDA-FILTRO
+               ORDER BY s.matricola
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CUR-REPORT-REPARTO CURSOR FOR
+               SELECT d.reparto, SUM(s.totale_lordo),
+                      SUM(s.netto_pagare)
+               FROM STIPENDI s
+               JOIN DIPENDENTI d ON s.matricola = d.matricola
+               WHERE s.anno = :WS-ANNO
+               AND s.mese = :WS-MESE
+               AND s.stato_pagamento <> 'A'
+               AND d.codice_azienda = :WS-AZIENDA-FILTRO
+               GROUP BY d.reparto
+               ORDER BY d.reparto
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CUR-REPORT-QUALIFICA CURSOR FOR
+               SELECT d.qualifica, SUM(s.totale_lordo),
+                      SUM(s.netto_pagare)
+               FROM STIPENDI s
+               JOIN DIPENDENTI d ON s.matricola = d.matricola
+               WHERE s.anno = :WS-ANNO
+               AND s.mese = :WS-MESE
+               AND s.stato_pagamento <> 'A'
+               AND d.codice_azienda = :WS-AZIENDA-FILTRO
+               GROUP BY d.qualifica
+               ORDER BY d.qualifica
+           END-EXEC.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM CONNETTI-DATABASE
@@ -176,7 +390,13 @@
            DISPLAY "4. Report mensile stipendi"
            DISPLAY "5. Inserimento presenze"
            DISPLAY "6. Visualizza presenze dipendente"
-           DISPLAY "0. Esci"
+           DISPLAY "7. Certificazione Unica annuale"
+           DISPLAY "8. Consulta TFR maturato"
+           DISPLAY "9. Genera file bonifici stipendi"
+           DISPLAY "10. Inserimento voci retributive extra"
+           DISPLAY "11. Stampa cedolini di tutta l'azienda"
+           DISPLAY "12. Correggi presenza registrata"
+           DISPLAY " 0. Esci"
            DISPLAY "============================================="
            DISPLAY "Scelta: " WITH NO ADVANCING
            ACCEPT WS-SCELTA.
@@ -195,6 +415,18 @@
                    PERFORM INSERIMENTO-PRESENZE
                WHEN 6
                    PERFORM VISUALIZZA-PRESENZE
+               WHEN 7
+                   PERFORM GENERA-CERTIFICAZIONE-UNICA
+               WHEN 8
+                   PERFORM CONSULTA-TFR
+               WHEN 9
+                   PERFORM GENERA-BONIFICI
+               WHEN 10
+                   PERFORM INSERIMENTO-VOCI-RETRIBUTIVE
+               WHEN 11
+                   PERFORM STAMPA-CEDOLINI-MASSIVI
+               WHEN 12
+                   PERFORM CORREGGI-PRESENZA
                WHEN 0
                    MOVE 'N' TO WS-CONTINUA
                WHEN OTHER
@@ -204,10 +436,13 @@
        ELABORAZIONE-MENSILE.
            DISPLAY " "
            DISPLAY "=== ELABORAZIONE STIPENDI MENSILI ==="
-           
+
+           DISPLAY "Codice azienda: " WITH NO ADVANCING
+           ACCEPT WS-AZIENDA-FILTRO
+
            DISPLAY "Anno (AAAA): " WITH NO ADVANCING
            ACCEPT WS-ANNO
-           
+
            DISPLAY "Mese (MM): " WITH NO ADVANCING
            ACCEPT WS-MESE
            
@@ -215,15 +450,22 @@
                DISPLAY "Mese non valido!"
                EXIT PARAGRAPH
            END-IF
-           
+
+           PERFORM VALIDA-PRESENZE-MENSILI
+           IF WS-ESITO NOT = "OK"
+               EXIT PARAGRAPH
+           END-IF
+
       * Verifica se già elaborato
            EXEC SQL
                SELECT COUNT(*)
                INTO :WS-CONTA-ELABORATI
-               FROM STIPENDI
-               WHERE anno = :WS-ANNO
-               AND mese = :WS-MESE
-               AND stato_pagamento <> 'A'
+               FROM STIPENDI s
+               JOIN DIPENDENTI d ON s.matricola = d.matricola
+               WHERE s.anno = :WS-ANNO
+               AND s.mese = :WS-MESE
+               AND s.stato_pagamento <> 'A'
+               AND d.codice_azienda = :WS-AZIENDA-FILTRO
            END-EXEC
            
            IF WS-CONTA-ELABORATI > 0
@@ -251,7 +493,8 @@
                    INTO :WS-DIP-MATRICOLA, :WS-DIP-NOME,
                         :WS-DIP-COGNOME, :WS-DIP-CF,
                         :WS-DIP-QUALIFICA, :WS-DIP-LIVELLO,
-                        :WS-DIP-REPARTO, :WS-DIP-STIPENDIO
+                        :WS-DIP-REPARTO, :WS-DIP-STIPENDIO,
+                        :WS-DIP-PERC-PART-TIME
                END-EXEC
                
                IF SQLCODE = 0
@@ -276,7 +519,46 @@
            DISPLAY "Totale lordo: EUR " WS-IMPORTO-EDIT
            MOVE WS-TOTALE-NETTO TO WS-IMPORTO-EDIT
            DISPLAY "Totale netto: EUR " WS-IMPORTO-EDIT.
-       
+
+       VALIDA-PRESENZE-MENSILI.
+           MOVE "OK" TO WS-ESITO
+           MOVE ZERO TO WS-CONTA-ANOMALIE
+
+           EXEC SQL
+               OPEN CUR-VALIDAZIONE
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-VALIDAZIONE
+                   INTO :WS-DIP-MATRICOLA, :WS-DIP-NOME,
+                        :WS-DIP-COGNOME
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-CONTA-ANOMALIE
+                   DISPLAY "ATTENZIONE: " WS-DIP-NOME " "
+                           WS-DIP-COGNOME " (" WS-DIP-MATRICOLA
+                           ") non ha presenze registrate per "
+                           WS-MESE "/" WS-ANNO
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-VALIDAZIONE
+           END-EXEC
+
+           IF WS-CONTA-ANOMALIE > 0
+               DISPLAY " "
+               DISPLAY "Dipendenti senza presenze: " WS-CONTA-ANOMALIE
+               DISPLAY "Proseguire comunque con l'elaborazione? (S/N): "
+                       WITH NO ADVANCING
+               ACCEPT WS-RISPOSTA
+               IF WS-RISPOSTA NOT = 'S' AND NOT = 's'
+                   MOVE "KO" TO WS-ESITO
+               END-IF
+           END-IF.
+
        CALCOLO-SINGOLO.
            DISPLAY " "
            DISPLAY "=== CALCOLO SINGOLO STIPENDIO ==="
@@ -310,12 +592,13 @@
            EXEC SQL
                SELECT matricola, nome, cognome, codice_fiscale,
                       qualifica, livello, reparto, stipendio_base,
-                      stato
+                      stato, codice_azienda, percentuale_part_time
                INTO :WS-DIP-MATRICOLA, :WS-DIP-NOME,
                     :WS-DIP-COGNOME, :WS-DIP-CF,
                     :WS-DIP-QUALIFICA, :WS-DIP-LIVELLO,
                     :WS-DIP-REPARTO, :WS-DIP-STIPENDIO,
-                    :WS-DIP-STATO
+                    :WS-DIP-STATO, :WS-DIP-AZIENDA,
+                    :WS-DIP-PERC-PART-TIME
                FROM DIPENDENTI
                WHERE matricola = :WS-MATRICOLA
            END-EXEC
@@ -330,7 +613,24 @@
                DISPLAY "Dipendente non attivo!"
                MOVE "KO" TO WS-ESITO
            END-IF.
-       
+
+       CARICA-AZIENDA.
+           MOVE "OK" TO WS-ESITO
+
+           EXEC SQL
+               SELECT codice_azienda, ragione_sociale,
+                      partita_iva, sede
+               INTO :WS-AZI-CODICE, :WS-AZI-RAGIONE-SOCIALE,
+                    :WS-AZI-PARTITA-IVA, :WS-AZI-SEDE
+               FROM AZIENDE
+               WHERE codice_azienda = :WS-DIP-AZIENDA
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Errore caricamento azienda: " SQLCODE
+               MOVE "KO" TO WS-ESITO
+           END-IF.
+
        CALCOLA-STIPENDIO.
            MOVE "OK" TO WS-ESITO
            INITIALIZE WS-PRESENZE
@@ -339,16 +639,49 @@
            
       * Carica presenze del mese
            PERFORM CARICA-PRESENZE
-           
-      * Calcola stipendio base proporzionale
-           MOVE WS-DIP-STIPENDIO TO WS-STI-BASE
-           
-      * Calcola straordinari (25% sulla paga oraria)
+
+      * Carica voci retributive extra configurate per il mese
+           PERFORM CARICA-VOCI-RETRIBUTIVE
+
+      * Calcola stipendio base, ridotto a rateo per mese parziale
+           IF WS-PRE-GIORNI-TOT > 0
+               AND WS-PRE-GIORNI-TOT < WS-GIORNI-LAVORATIVI-MESE
+               COMPUTE WS-STI-BASE ROUNDED =
+                   WS-DIP-STIPENDIO / WS-GIORNI-LAVORATIVI-MESE
+                   * WS-PRE-GIORNI-TOT
+           ELSE
+               MOVE WS-DIP-STIPENDIO TO WS-STI-BASE
+           END-IF
+
+      * Applica la percentuale di part-time contrattuale (100 =
+      * tempo pieno); il dipendente presente tutti i giorni ma
+      * assunto a orario ridotto non passa per il rateo sopra
+           IF WS-DIP-PERC-PART-TIME > 0
+               AND WS-DIP-PERC-PART-TIME < 100
+               COMPUTE WS-STI-BASE ROUNDED =
+                   WS-STI-BASE * WS-DIP-PERC-PART-TIME / 100
+           END-IF
+
+      * Calcola straordinari: feriale 25%, notturno 35%,
+      * festivo 50% sulla paga oraria
            IF WS-PRE-ORE-STR > 0
-               COMPUTE WS-STI-STRAORD = 
+               COMPUTE WS-STI-STRAORD =
                    (WS-DIP-STIPENDIO / 168) * WS-PRE-ORE-STR * 1.25
            END-IF
-           
+
+           IF WS-PRE-ORE-STR-NOT > 0
+               COMPUTE WS-STI-STRAORD = WS-STI-STRAORD +
+                   (WS-DIP-STIPENDIO / 168) * WS-PRE-ORE-STR-NOT
+                   * 1.35
+           END-IF
+
+           IF WS-PRE-ORE-STR-FES > 0
+               COMPUTE WS-STI-STRAORD = WS-STI-STRAORD +
+                   (WS-DIP-STIPENDIO / 168) * WS-PRE-ORE-STR-FES
+                   * 1.50
+           END-IF
+
+
       * Totale lordo
            COMPUTE WS-STI-LORDO = 
                WS-STI-BASE + WS-STI-STRAORD + WS-STI-ALTRE
@@ -361,20 +694,29 @@
                WS-STI-LORDO - WS-STI-TRATTENUTE
            
       * Salva stipendio
-           PERFORM SALVA-STIPENDIO.
-       
+           PERFORM SALVA-STIPENDIO
+
+           IF WS-ESITO = "OK"
+      * Accumula TFR maturato nel mese
+               PERFORM AGGIORNA-TFR
+
+      * Aggiorna saldo ferie e permessi maturati/goduti
+               PERFORM AGGIORNA-SALDO-FERIE
+           END-IF.
+
        CARICA-PRESENZE.
            EXEC SQL
                OPEN CUR-PRESENZE
            END-EXEC
-           
+
            PERFORM UNTIL SQLCODE NOT = 0
                EXEC SQL
                    FETCH CUR-PRESENZE
-                   INTO :WS-RISPOSTA, :WS-PRE-ORE-ORD, 
-                        :WS-PRE-ORE-STR
+                   INTO :WS-RISPOSTA, :WS-PRE-ORE-ORD-GRP,
+                        :WS-PRE-ORE-STR-GRP, :WS-PRE-ORE-STR-NOT-GRP,
+                        :WS-PRE-ORE-STR-FES-GRP
                END-EXEC
-               
+
                IF SQLCODE = 0
                    EVALUATE WS-RISPOSTA
                        WHEN 'L'
@@ -386,6 +728,15 @@
                        WHEN 'P'
                            ADD 1 TO WS-PRE-GIORNI-PER
                    END-EVALUATE
+
+      * Somma le ore del gruppo indipendentemente dall'ordine
+      * di fetch: solo il gruppo 'L' porta normalmente ore non
+      * zero, ma il totale non deve dipendere da quale gruppo
+      * arriva per ultimo
+                   ADD WS-PRE-ORE-ORD-GRP TO WS-PRE-ORE-ORD
+                   ADD WS-PRE-ORE-STR-GRP TO WS-PRE-ORE-STR
+                   ADD WS-PRE-ORE-STR-NOT-GRP TO WS-PRE-ORE-STR-NOT
+                   ADD WS-PRE-ORE-STR-FES-GRP TO WS-PRE-ORE-STR-FES
                END-IF
            END-PERFORM
            
@@ -395,8 +746,35 @@
            
            MOVE WS-PRE-GIORNI-LAV TO WS-STI-GIORNI
            MOVE WS-PRE-ORE-ORD TO WS-STI-ORE-ORD
-           MOVE WS-PRE-ORE-STR TO WS-STI-ORE-STR.
-       
+           MOVE WS-PRE-ORE-STR TO WS-STI-ORE-STR
+
+           COMPUTE WS-PRE-GIORNI-TOT =
+               WS-PRE-GIORNI-LAV + WS-PRE-GIORNI-FER
+               + WS-PRE-GIORNI-MAL + WS-PRE-GIORNI-PER.
+
+       CARICA-VOCI-RETRIBUTIVE.
+           MOVE ZERO TO WS-STI-ALTRE
+
+           EXEC SQL
+               OPEN CUR-VOCI
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-VOCI
+                   INTO :WS-VOCE-TIPO, :WS-VOCE-DESCRIZIONE,
+                        :WS-VOCE-IMPORTO
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD WS-VOCE-IMPORTO TO WS-STI-ALTRE
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-VOCI
+           END-EXEC.
+
        CALCOLA-TRATTENUTE.
            MOVE WS-STI-LORDO TO WS-IMPONIBILE
            
@@ -425,44 +803,38 @@
        CALCOLA-IRPEF.
            MOVE ZERO TO WS-IRPEF
            COMPUTE WS-IMPONIBILE = WS-STI-LORDO * 12
-           
-      * Primo scaglione (fino a 15.000)
-           IF WS-IMPONIBILE > 0
-               IF WS-IMPONIBILE <= 15000
-                   COMPUTE WS-IRPEF = WS-IMPONIBILE * 0.23
-               ELSE
-                   COMPUTE WS-IRPEF = 15000 * 0.23
-               END-IF
-           END-IF
-           
-      * Secondo scaglione (15.000 - 28.000)
-           IF WS-IMPONIBILE > 15000
-               IF WS-IMPONIBILE <= 28000
-                   COMPUTE WS-IRPEF = WS-IRPEF + 
-                       (WS-IMPONIBILE - 15000) * 0.25
-               ELSE
-                   COMPUTE WS-IRPEF = WS-IRPEF + 
-                       (28000 - 15000) * 0.25
-               END-IF
-           END-IF
-           
-      * Terzo scaglione (28.000 - 50.000)
-           IF WS-IMPONIBILE > 28000
-               IF WS-IMPONIBILE <= 50000
-                   COMPUTE WS-IRPEF = WS-IRPEF + 
-                       (WS-IMPONIBILE - 28000) * 0.35
-               ELSE
-                   COMPUTE WS-IRPEF = WS-IRPEF + 
-                       (50000 - 28000) * 0.35
+
+      * Scaglioni caricati da tabella, configurabili per anno
+           EXEC SQL
+               OPEN CUR-SCAGLIONI
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-SCAGLIONI
+                   INTO :WS-SCAGLIONE-MIN, :WS-SCAGLIONE-MAX,
+                        :WS-ALIQUOTA
+               END-EXEC
+
+               IF SQLCODE = 0
+                   IF WS-IMPONIBILE > WS-SCAGLIONE-MIN
+                       IF WS-IMPONIBILE <= WS-SCAGLIONE-MAX
+                           COMPUTE WS-IRPEF = WS-IRPEF +
+                               (WS-IMPONIBILE - WS-SCAGLIONE-MIN)
+                               * WS-ALIQUOTA
+                       ELSE
+                           COMPUTE WS-IRPEF = WS-IRPEF +
+                               (WS-SCAGLIONE-MAX - WS-SCAGLIONE-MIN)
+                               * WS-ALIQUOTA
+                       END-IF
+                   END-IF
                END-IF
-           END-IF
-           
-      * Quarto scaglione (oltre 50.000)
-           IF WS-IMPONIBILE > 50000
-               COMPUTE WS-IRPEF = WS-IRPEF + 
-                   (WS-IMPONIBILE - 50000) * 0.43
-           END-IF
-           
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-SCAGLIONI
+           END-EXEC
+
       * Riporta a valore mensile
            COMPUTE WS-IRPEF = WS-IRPEF / 12.
        
@@ -602,7 +974,139 @@
                     'Detrazioni lavoro dipendente', :WS-DETRAZIONI)
                END-EXEC
            END-IF.
-       
+
+       AGGIORNA-TFR.
+      * TFR maturato nel mese: 1/13.5 della retribuzione lorda
+           COMPUTE WS-TFR-MATURATO ROUNDED = WS-STI-LORDO / 13.5
+
+           EXEC SQL
+               SELECT quantita_accumulata, ultimo_anno_elab,
+                      ultimo_mese_elab
+               INTO :WS-TFR-TOTALE, :WS-TFR-ULTIMO-ANNO,
+                    :WS-TFR-ULTIMO-MESE
+               FROM TFR
+               WHERE matricola = :WS-MATRICOLA
+           END-EXEC
+
+           IF SQLCODE = 100
+               EXEC SQL
+                   INSERT INTO TFR
+                   (matricola, quantita_accumulata,
+                    ultima_elaborazione, ultimo_anno_elab,
+                    ultimo_mese_elab)
+                   VALUES
+                   (:WS-MATRICOLA, :WS-TFR-MATURATO,
+                    CURRENT_DATE, :WS-ANNO, :WS-MESE)
+               END-EXEC
+           ELSE IF SQLCODE = 0
+               IF WS-TFR-ULTIMO-ANNO = WS-ANNO
+                       AND WS-TFR-ULTIMO-MESE = WS-MESE
+                   DISPLAY "TFR gia' maturato per questo periodo, "
+                           "nessun doppio accredito."
+               ELSE
+                   EXEC SQL
+                       UPDATE TFR
+                       SET quantita_accumulata =
+                               quantita_accumulata + :WS-TFR-MATURATO,
+                           ultima_elaborazione = CURRENT_DATE,
+                           ultimo_anno_elab = :WS-ANNO,
+                           ultimo_mese_elab = :WS-MESE
+                       WHERE matricola = :WS-MATRICOLA
+                   END-EXEC
+               END-IF
+           ELSE
+               DISPLAY "Errore aggiornamento TFR: " SQLCODE
+           END-IF.
+
+       CONSULTA-TFR.
+           DISPLAY " "
+           DISPLAY "=== TFR MATURATO ==="
+
+           DISPLAY "Matricola dipendente: " WITH NO ADVANCING
+           ACCEPT WS-MATRICOLA
+
+           PERFORM CARICA-DIPENDENTE
+           IF WS-ESITO NOT = "OK"
+               EXIT PARAGRAPH
+           END-IF
+
+           EXEC SQL
+               SELECT quantita_accumulata
+               INTO :WS-TFR-TOTALE
+               FROM TFR
+               WHERE matricola = :WS-MATRICOLA
+           END-EXEC
+
+           IF SQLCODE = 100
+               DISPLAY "Nessun TFR maturato per questo dipendente."
+           ELSE IF SQLCODE NOT = 0
+               DISPLAY "Errore database: " SQLCODE
+           ELSE
+               DISPLAY "Dipendente: " WS-DIP-NOME " " WS-DIP-COGNOME
+               MOVE WS-TFR-TOTALE TO WS-IMPORTO-EDIT
+               DISPLAY "TFR maturato: EUR " WS-IMPORTO-EDIT
+           END-IF.
+
+       AGGIORNA-SALDO-FERIE.
+           EXEC SQL
+               SELECT giorni_ferie_maturati, giorni_ferie_goduti,
+                      giorni_permesso_maturati, giorni_permesso_goduti,
+                      ultimo_anno_elab, ultimo_mese_elab
+               INTO :WS-SF-FERIE-MATURATE, :WS-SF-FERIE-GODUTE,
+                    :WS-SF-PERMESSO-MATURATI, :WS-SF-PERMESSO-GODUTI,
+                    :WS-SF-ULTIMO-ANNO, :WS-SF-ULTIMO-MESE
+               FROM SALDI_FERIE
+               WHERE matricola = :WS-MATRICOLA
+           END-EXEC
+
+           IF SQLCODE = 100
+               COMPUTE WS-SF-FERIE-MATURATE =
+                   WS-FERIE-MATURAZIONE-MESE
+               COMPUTE WS-SF-PERMESSO-MATURATI =
+                   WS-PERMESSO-MATURAZIONE-MESE
+               MOVE WS-PRE-GIORNI-FER TO WS-SF-FERIE-GODUTE
+               MOVE WS-PRE-GIORNI-PER TO WS-SF-PERMESSO-GODUTI
+
+               EXEC SQL
+                   INSERT INTO SALDI_FERIE
+                   (matricola, giorni_ferie_maturati,
+                    giorni_ferie_goduti, giorni_permesso_maturati,
+                    giorni_permesso_goduti, ultimo_anno_elab,
+                    ultimo_mese_elab)
+                   VALUES
+                   (:WS-MATRICOLA, :WS-SF-FERIE-MATURATE,
+                    :WS-SF-FERIE-GODUTE, :WS-SF-PERMESSO-MATURATI,
+                    :WS-SF-PERMESSO-GODUTI, :WS-ANNO, :WS-MESE)
+               END-EXEC
+           ELSE IF SQLCODE = 0
+               IF WS-SF-ULTIMO-ANNO = WS-ANNO
+                       AND WS-SF-ULTIMO-MESE = WS-MESE
+                   DISPLAY "Ferie/permessi gia' maturati per questo "
+                           "periodo, nessun doppio accredito."
+               ELSE
+                   ADD WS-PRE-GIORNI-FER TO WS-SF-FERIE-GODUTE
+                   ADD WS-PRE-GIORNI-PER TO WS-SF-PERMESSO-GODUTI
+
+                   EXEC SQL
+                       UPDATE SALDI_FERIE
+                       SET giorni_ferie_maturati =
+                               giorni_ferie_maturati +
+                               :WS-FERIE-MATURAZIONE-MESE,
+                           giorni_ferie_goduti = :WS-SF-FERIE-GODUTE,
+                           giorni_permesso_maturati =
+                               giorni_permesso_maturati +
+                               :WS-PERMESSO-MATURAZIONE-MESE,
+                           giorni_permesso_goduti =
+                               :WS-SF-PERMESSO-GODUTI,
+                           ultimo_anno_elab = :WS-ANNO,
+                           ultimo_mese_elab = :WS-MESE
+                       WHERE matricola = :WS-MATRICOLA
+                   END-EXEC
+               END-IF
+           ELSE
+               DISPLAY "Errore aggiornamento saldo ferie: " SQLCODE
+           END-IF.
+
        VISUALIZZA-DETTAGLIO-STIPENDIO.
            DISPLAY " "
            DISPLAY "=== DETTAGLIO STIPENDIO ==="
@@ -642,16 +1146,35 @@
        STAMPA-CEDOLINO.
            DISPLAY " "
            DISPLAY "=== STAMPA CEDOLINO ==="
-           
+
            DISPLAY "Matricola: " WITH NO ADVANCING
            ACCEPT WS-MATRICOLA
-           
+
            DISPLAY "Anno: " WITH NO ADVANCING
            ACCEPT WS-ANNO
-           
+
            DISPLAY "Mese: " WITH NO ADVANCING
            ACCEPT WS-MESE
-           
+
+           PERFORM CARICA-DATI-CEDOLINO
+           IF WS-ESITO NOT = "OK"
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT CEDOLINO-FILE
+
+           PERFORM GENERA-CEDOLINO
+
+           CLOSE CEDOLINO-FILE
+
+           DISPLAY "Cedolino salvato in CEDOLINO.TXT"
+
+      * Registra emissione cedolino
+           PERFORM REGISTRA-CEDOLINO.
+
+       CARICA-DATI-CEDOLINO.
+           MOVE "OK" TO WS-ESITO
+
       * Carica dati stipendio
            EXEC SQL
                SELECT s.id_stipendio, s.giorni_lavorati,
@@ -660,7 +1183,7 @@
                       s.altre_competenze, s.totale_lordo,
                       s.totale_trattenute, s.netto_pagare,
                       d.nome, d.cognome, d.codice_fiscale,
-                      d.qualifica, d.livello
+                      d.qualifica, d.livello, d.codice_azienda
                INTO :WS-STI-ID, :WS-STI-GIORNI,
                     :WS-STI-ORE-ORD, :WS-STI-ORE-STR,
                     :WS-STI-BASE, :WS-STI-STRAORD,
@@ -668,33 +1191,74 @@
                     :WS-STI-TRATTENUTE, :WS-STI-NETTO,
                     :WS-DIP-NOME, :WS-DIP-COGNOME,
                     :WS-DIP-CF, :WS-DIP-QUALIFICA,
-                    :WS-DIP-LIVELLO
+                    :WS-DIP-LIVELLO, :WS-DIP-AZIENDA
                FROM STIPENDI s
                JOIN DIPENDENTI d ON s.matricola = d.matricola
                WHERE s.matricola = :WS-MATRICOLA
                AND s.anno = :WS-ANNO
                AND s.mese = :WS-MESE
            END-EXEC
-           
+
            IF SQLCODE = 100
-               DISPLAY "Stipendio non trovato!"
+               DISPLAY "Stipendio non trovato per matricola "
+                       WS-MATRICOLA
+               MOVE "KO" TO WS-ESITO
                EXIT PARAGRAPH
            ELSE IF SQLCODE NOT = 0
                DISPLAY "Errore database: " SQLCODE
+               MOVE "KO" TO WS-ESITO
                EXIT PARAGRAPH
            END-IF
-           
+
+           PERFORM CARICA-AZIENDA.
+
+       STAMPA-CEDOLINI-MASSIVI.
+           DISPLAY " "
+           DISPLAY "=== STAMPA CEDOLINI DI TUTTA L'AZIENDA ==="
+
+           DISPLAY "Codice azienda: " WITH NO ADVANCING
+           ACCEPT WS-AZIENDA-FILTRO
+
+           DISPLAY "Anno: " WITH NO ADVANCING
+           ACCEPT WS-ANNO
+
+           DISPLAY "Mese: " WITH NO ADVANCING
+           ACCEPT WS-MESE
+
            OPEN OUTPUT CEDOLINO-FILE
-           
-           PERFORM GENERA-CEDOLINO
-           
+
+           MOVE ZERO TO WS-CONTA-DIPENDENTI
+
+           EXEC SQL
+               OPEN CUR-CEDOLINI-BATCH
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-CEDOLINI-BATCH
+                   INTO :WS-MATRICOLA
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM CARICA-DATI-CEDOLINO
+                   IF WS-ESITO = "OK"
+                       PERFORM GENERA-CEDOLINO
+                       PERFORM REGISTRA-CEDOLINO
+                       ADD 1 TO WS-CONTA-DIPENDENTI
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-CEDOLINI-BATCH
+           END-EXEC
+
            CLOSE CEDOLINO-FILE
-           
-           DISPLAY "Cedolino salvato in CEDOLINO.TXT"
-           
-      * Registra emissione cedolino
-           PERFORM REGISTRA-CEDOLINO.
-       
+
+           DISPLAY " "
+           DISPLAY "Cedolini stampati: " WS-CONTA-DIPENDENTI
+           DISPLAY "Cedolini salvati in CEDOLINO.TXT".
+
        GENERA-CEDOLINO.
            MOVE SPACES TO CEDOLINO-RECORD
            STRING "                    CEDOLINO PAGA"
@@ -704,9 +1268,13 @@
            MOVE ALL "=" TO CEDOLINO-RECORD
            WRITE CEDOLINO-RECORD
            
-           STRING "AZIENDA: ESEMPIO SPA" 
-                  "                    Periodo: " 
-                  WS-MESE "/" WS-ANNO
+           STRING "AZIENDA: " WS-AZI-RAGIONE-SOCIALE(1:30)
+                  "Periodo: " WS-MESE "/" WS-ANNO
+                  DELIMITED BY SIZE INTO CEDOLINO-RECORD
+           WRITE CEDOLINO-RECORD
+
+           STRING "P.IVA: " WS-AZI-PARTITA-IVA
+                  "          Sede: " WS-AZI-SEDE(1:30)
                   DELIMITED BY SIZE INTO CEDOLINO-RECORD
            WRITE CEDOLINO-RECORD
            
@@ -820,10 +1388,13 @@
        REPORT-MENSILE.
            DISPLAY " "
            DISPLAY "=== REPORT MENSILE STIPENDI ==="
-           
+
+           DISPLAY "Codice azienda: " WITH NO ADVANCING
+           ACCEPT WS-AZIENDA-FILTRO
+
            DISPLAY "Anno: " WITH NO ADVANCING
            ACCEPT WS-ANNO
-           
+
            DISPLAY "Mese: " WITH NO ADVANCING
            ACCEPT WS-MESE
            
@@ -844,18 +1415,20 @@
            WRITE REPORT-RECORD
            
            EXEC SQL
-               SELECT COUNT(*), 
-                      SUM(totale_lordo),
-                      SUM(totale_trattenute),
-                      SUM(netto_pagare)
+               SELECT COUNT(*),
+                      SUM(s.totale_lordo),
+                      SUM(s.totale_trattenute),
+                      SUM(s.netto_pagare)
                INTO :WS-CONTA-DIPENDENTI,
                     :WS-TOTALE-LORDO,
                     :WS-TOTALE-TRATTENUTE,
                     :WS-TOTALE-NETTO
-               FROM STIPENDI
-               WHERE anno = :WS-ANNO
-               AND mese = :WS-MESE
-               AND stato_pagamento <> 'A'
+               FROM STIPENDI s
+               JOIN DIPENDENTI d ON s.matricola = d.matricola
+               WHERE s.anno = :WS-ANNO
+               AND s.mese = :WS-MESE
+               AND s.stato_pagamento <> 'A'
+               AND d.codice_azienda = :WS-AZIENDA-FILTRO
            END-EXEC
            
            MOVE WS-CONTA-DIPENDENTI TO WS-NUMERO-EDIT
@@ -895,6 +1468,7 @@
                WHERE s.anno = :WS-ANNO
                AND s.mese = :WS-MESE
                AND s.stato_pagamento <> 'A'
+               AND d.codice_azienda = :WS-AZIENDA-FILTRO
                ORDER BY d.matricola
            END-EXEC
            
@@ -931,8 +1505,281 @@
            
            EXEC SQL
                CLOSE CUR-REPORT
+           END-EXEC
+
+           MOVE ALL "-" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           STRING "RIEPILOGO PER REPARTO:"
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           EXEC SQL
+               OPEN CUR-REPORT-REPARTO
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-REPORT-REPARTO
+                   INTO :WS-DIP-REPARTO, :WS-SUB-LORDO,
+                        :WS-SUB-NETTO
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE WS-SUB-LORDO TO WS-IMPORTO-EDIT
+                   STRING "  " WS-DIP-REPARTO(1:20)
+                          " Lordo: " WS-IMPORTO-EDIT
+                          DELIMITED BY SIZE INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-REPORT-REPARTO
+           END-EXEC
+
+           MOVE ALL "-" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           STRING "RIEPILOGO PER QUALIFICA:"
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           EXEC SQL
+               OPEN CUR-REPORT-QUALIFICA
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-REPORT-QUALIFICA
+                   INTO :WS-DIP-QUALIFICA, :WS-SUB-LORDO,
+                        :WS-SUB-NETTO
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE WS-SUB-LORDO TO WS-IMPORTO-EDIT
+                   STRING "  " WS-DIP-QUALIFICA(1:20)
+                          " Lordo: " WS-IMPORTO-EDIT
+                          DELIMITED BY SIZE INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-REPORT-QUALIFICA
            END-EXEC.
-       
+
+       GENERA-CERTIFICAZIONE-UNICA.
+           DISPLAY " "
+           DISPLAY "=== CERTIFICAZIONE UNICA ANNUALE ==="
+
+           DISPLAY "Codice azienda: " WITH NO ADVANCING
+           ACCEPT WS-AZIENDA-FILTRO
+
+           DISPLAY "Anno (AAAA): " WITH NO ADVANCING
+           ACCEPT WS-ANNO
+
+           OPEN OUTPUT CU-FILE
+
+           STRING "CERTIFICAZIONE UNICA - ANNO " WS-ANNO
+                  DELIMITED BY SIZE INTO CU-RECORD
+           WRITE CU-RECORD
+           MOVE ALL "=" TO CU-RECORD
+           WRITE CU-RECORD
+           WRITE CU-RECORD FROM SPACES
+
+           EXEC SQL
+               OPEN CUR-CU
+           END-EXEC
+
+           MOVE ZERO TO WS-CONTA-DIPENDENTI
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-CU
+                   INTO :WS-DIP-MATRICOLA, :WS-DIP-NOME,
+                        :WS-DIP-COGNOME, :WS-DIP-CF,
+                        :WS-CU-LORDO, :WS-CU-TRATTENUTE,
+                        :WS-CU-IRPEF, :WS-CU-ADD-REG,
+                        :WS-CU-ADD-COM
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-CONTA-DIPENDENTI
+
+                   STRING WS-DIP-MATRICOLA " "
+                          WS-DIP-COGNOME(1:20) " "
+                          WS-DIP-NOME(1:20) " "
+                          WS-DIP-CF
+                          DELIMITED BY SIZE INTO CU-RECORD
+                   WRITE CU-RECORD
+
+                   MOVE WS-CU-LORDO TO WS-IMPORTO-EDIT
+                   STRING "  Reddito lordo:        EUR "
+                          WS-IMPORTO-EDIT
+                          DELIMITED BY SIZE INTO CU-RECORD
+                   WRITE CU-RECORD
+
+                   MOVE WS-CU-IRPEF TO WS-IMPORTO-EDIT
+                   STRING "  Ritenute IRPEF:       EUR "
+                          WS-IMPORTO-EDIT
+                          DELIMITED BY SIZE INTO CU-RECORD
+                   WRITE CU-RECORD
+
+                   MOVE WS-CU-ADD-REG TO WS-IMPORTO-EDIT
+                   STRING "  Addizionale regionale: EUR "
+                          WS-IMPORTO-EDIT
+                          DELIMITED BY SIZE INTO CU-RECORD
+                   WRITE CU-RECORD
+
+                   MOVE WS-CU-ADD-COM TO WS-IMPORTO-EDIT
+                   STRING "  Addizionale comunale:  EUR "
+                          WS-IMPORTO-EDIT
+                          DELIMITED BY SIZE INTO CU-RECORD
+                   WRITE CU-RECORD
+
+                   MOVE WS-CU-TRATTENUTE TO WS-IMPORTO-EDIT
+                   STRING "  Totale trattenute:    EUR "
+                          WS-IMPORTO-EDIT
+                          DELIMITED BY SIZE INTO CU-RECORD
+                   WRITE CU-RECORD
+                   WRITE CU-RECORD FROM SPACES
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-CU
+           END-EXEC
+
+           MOVE WS-CONTA-DIPENDENTI TO WS-NUMERO-EDIT
+           WRITE CU-RECORD FROM SPACES
+           STRING "Dipendenti certificati: " WS-NUMERO-EDIT
+                  DELIMITED BY SIZE INTO CU-RECORD
+           WRITE CU-RECORD
+
+           CLOSE CU-FILE
+
+           DISPLAY "Certificazione Unica salvata in "
+                   "CERTIFICAZIONE-UNICA.TXT".
+
+       GENERA-BONIFICI.
+           DISPLAY " "
+           DISPLAY "=== GENERAZIONE FILE BONIFICI STIPENDI ==="
+
+           DISPLAY "Codice azienda: " WITH NO ADVANCING
+           ACCEPT WS-AZIENDA-FILTRO
+
+           DISPLAY "Anno (AAAA): " WITH NO ADVANCING
+           ACCEPT WS-ANNO
+
+           DISPLAY "Mese (MM): " WITH NO ADVANCING
+           ACCEPT WS-MESE
+
+           OPEN OUTPUT BONIFICO-FILE
+
+           STRING "BONIFICI STIPENDI - " WS-MESE "/" WS-ANNO
+                  DELIMITED BY SIZE INTO BONIFICO-RECORD
+           WRITE BONIFICO-RECORD
+           MOVE ALL "=" TO BONIFICO-RECORD
+           WRITE BONIFICO-RECORD
+
+           MOVE ZERO TO WS-CONTA-BONIFICI
+           MOVE ZERO TO WS-TOTALE-BONIFICI
+
+           EXEC SQL
+               OPEN CUR-BONIFICI
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-BONIFICI
+                   INTO :WS-BON-MATRICOLA, :WS-BON-NOME,
+                        :WS-BON-COGNOME, :WS-BON-IBAN,
+                        :WS-BON-IMPORTO
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-CONTA-BONIFICI
+                   ADD WS-BON-IMPORTO TO WS-TOTALE-BONIFICI
+
+                   MOVE WS-BON-IMPORTO TO WS-IMPORTO-EDIT
+                   STRING WS-BON-MATRICOLA " "
+                          WS-BON-COGNOME(1:20) " "
+                          WS-BON-NOME(1:20) " "
+                          WS-BON-IBAN " "
+                          WS-IMPORTO-EDIT
+                          DELIMITED BY SIZE INTO BONIFICO-RECORD
+                   WRITE BONIFICO-RECORD
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-BONIFICI
+           END-EXEC
+
+           MOVE ALL "-" TO BONIFICO-RECORD
+           WRITE BONIFICO-RECORD
+
+           MOVE WS-CONTA-BONIFICI TO WS-NUMERO-EDIT
+           STRING "Bonifici generati: " WS-NUMERO-EDIT
+                  DELIMITED BY SIZE INTO BONIFICO-RECORD
+           WRITE BONIFICO-RECORD
+
+           MOVE WS-TOTALE-BONIFICI TO WS-IMPORTO-EDIT
+           STRING "Totale disposto: EUR " WS-IMPORTO-EDIT
+                  DELIMITED BY SIZE INTO BONIFICO-RECORD
+           WRITE BONIFICO-RECORD
+
+           CLOSE BONIFICO-FILE
+
+           DISPLAY "File bonifici salvato in "
+                   "BONIFICI-STIPENDI.TXT".
+
+       INSERIMENTO-VOCI-RETRIBUTIVE.
+           DISPLAY " "
+           DISPLAY "=== INSERIMENTO VOCE RETRIBUTIVA EXTRA ==="
+
+           DISPLAY "Matricola: " WITH NO ADVANCING
+           ACCEPT WS-MATRICOLA
+
+           PERFORM CARICA-DIPENDENTE
+           IF WS-ESITO NOT = "OK"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Dipendente: " WS-DIP-NOME " " WS-DIP-COGNOME
+
+           DISPLAY "Anno (AAAA): " WITH NO ADVANCING
+           ACCEPT WS-ANNO
+
+           DISPLAY "Mese (MM): " WITH NO ADVANCING
+           ACCEPT WS-MESE
+
+           DISPLAY "Tipo voce (es. PREMIO, BONUS, RIMBORSO): "
+                   WITH NO ADVANCING
+           ACCEPT WS-VOCE-TIPO
+
+           DISPLAY "Descrizione: " WITH NO ADVANCING
+           ACCEPT WS-VOCE-DESCRIZIONE
+
+           DISPLAY "Importo: " WITH NO ADVANCING
+           ACCEPT WS-VOCE-IMPORTO
+
+           EXEC SQL
+               INSERT INTO VOCI_RETRIBUTIVE
+               (matricola, anno, mese, tipo_voce,
+                descrizione, importo)
+               VALUES
+               (:WS-MATRICOLA, :WS-ANNO, :WS-MESE, :WS-VOCE-TIPO,
+                :WS-VOCE-DESCRIZIONE, :WS-VOCE-IMPORTO)
+           END-EXEC
+
+           IF SQLCODE = 0
+               DISPLAY "Voce retributiva registrata con successo!"
+           ELSE
+               DISPLAY "Errore inserimento: " SQLCODE
+           END-IF.
+
        INSERIMENTO-PRESENZE.
            DISPLAY " "
            DISPLAY "=== INSERIMENTO PRESENZE ==="
@@ -956,31 +1803,107 @@
            IF WS-RISPOSTA = 'L'
                DISPLAY "Ore ordinarie: " WITH NO ADVANCING
                ACCEPT WS-PRE-ORE-ORD
-               
-               DISPLAY "Ore straordinarie: " WITH NO ADVANCING
+
+               DISPLAY "Ore straordinarie feriali: " WITH NO ADVANCING
                ACCEPT WS-PRE-ORE-STR
+
+               DISPLAY "Ore straordinarie notturne: "
+                       WITH NO ADVANCING
+               ACCEPT WS-PRE-ORE-STR-NOT
+
+               DISPLAY "Ore straordinarie festive: "
+                       WITH NO ADVANCING
+               ACCEPT WS-PRE-ORE-STR-FES
            ELSE
                MOVE ZERO TO WS-PRE-ORE-ORD
                MOVE ZERO TO WS-PRE-ORE-STR
+               MOVE ZERO TO WS-PRE-ORE-STR-NOT
+               MOVE ZERO TO WS-PRE-ORE-STR-FES
            END-IF
-           
+
            EXEC SQL
                INSERT INTO PRESENZE
                (matricola, data_presenza, tipo_giornata,
-                ore_ordinarie, ore_straordinarie)
+                ore_ordinarie, ore_straordinarie,
+                ore_straordinarie_notturne, ore_straordinarie_festive)
                VALUES
                (:WS-MATRICOLA, :WS-DATA-ELABORAZIONE,
-                :WS-RISPOSTA, :WS-PRE-ORE-ORD, :WS-PRE-ORE-STR)
+                :WS-RISPOSTA, :WS-PRE-ORE-ORD, :WS-PRE-ORE-STR,
+                :WS-PRE-ORE-STR-NOT, :WS-PRE-ORE-STR-FES)
            END-EXEC
            
            IF SQLCODE = 0
                DISPLAY "Presenza registrata con successo!"
            ELSE IF SQLCODE = -803
                DISPLAY "Presenza già registrata per questa data!"
+               DISPLAY "Usa 'Correggi presenza registrata' per "
+                       "modificarla."
            ELSE
                DISPLAY "Errore inserimento: " SQLCODE
            END-IF.
-       
+
+       CORREGGI-PRESENZA.
+           DISPLAY " "
+           DISPLAY "=== CORREGGI PRESENZA REGISTRATA ==="
+
+           DISPLAY "Matricola: " WITH NO ADVANCING
+           ACCEPT WS-MATRICOLA
+
+           PERFORM CARICA-DIPENDENTE
+           IF WS-ESITO NOT = "OK"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Dipendente: " WS-DIP-NOME " " WS-DIP-COGNOME
+
+           DISPLAY "Data presenza da correggere (AAAA-MM-GG): "
+                   WITH NO ADVANCING
+           ACCEPT WS-DATA-ELABORAZIONE
+
+           DISPLAY "Nuovo tipo giornata (L/F/M/P/A): "
+                   WITH NO ADVANCING
+           ACCEPT WS-RISPOSTA
+
+           IF WS-RISPOSTA = 'L'
+               DISPLAY "Ore ordinarie: " WITH NO ADVANCING
+               ACCEPT WS-PRE-ORE-ORD
+
+               DISPLAY "Ore straordinarie feriali: " WITH NO ADVANCING
+               ACCEPT WS-PRE-ORE-STR
+
+               DISPLAY "Ore straordinarie notturne: "
+                       WITH NO ADVANCING
+               ACCEPT WS-PRE-ORE-STR-NOT
+
+               DISPLAY "Ore straordinarie festive: "
+                       WITH NO ADVANCING
+               ACCEPT WS-PRE-ORE-STR-FES
+           ELSE
+               MOVE ZERO TO WS-PRE-ORE-ORD
+               MOVE ZERO TO WS-PRE-ORE-STR
+               MOVE ZERO TO WS-PRE-ORE-STR-NOT
+               MOVE ZERO TO WS-PRE-ORE-STR-FES
+           END-IF
+
+           EXEC SQL
+               UPDATE PRESENZE
+               SET tipo_giornata = :WS-RISPOSTA,
+                   ore_ordinarie = :WS-PRE-ORE-ORD,
+                   ore_straordinarie = :WS-PRE-ORE-STR,
+                   ore_straordinarie_notturne = :WS-PRE-ORE-STR-NOT,
+                   ore_straordinarie_festive = :WS-PRE-ORE-STR-FES
+               WHERE matricola = :WS-MATRICOLA
+               AND data_presenza = :WS-DATA-ELABORAZIONE
+           END-EXEC
+
+           IF SQLCODE = 0
+               DISPLAY "Presenza corretta con successo!"
+           ELSE IF SQLCODE = 100
+               DISPLAY "Nessuna presenza trovata per quella data!"
+           ELSE
+               DISPLAY "Errore correzione: " SQLCODE
+           END-IF.
+
        VISUALIZZA-PRESENZE.
            DISPLAY " "
            DISPLAY "=== VISUALIZZA PRESENZE ==="
@@ -1019,4 +1942,26 @@
            MOVE WS-PRE-ORE-ORD TO WS-IMPORTO-EDIT
            DISPLAY "Ore ordinarie:   " WS-IMPORTO-EDIT
            MOVE WS-PRE-ORE-STR TO WS-IMPORTO-EDIT
-           DISPLAY "Ore straord.:    " WS-IMPORTO-EDIT.
\ No newline at end of file
+           DISPLAY "Ore straord.:    " WS-IMPORTO-EDIT
+
+           EXEC SQL
+               SELECT giorni_ferie_maturati, giorni_ferie_goduti,
+                      giorni_permesso_maturati, giorni_permesso_goduti
+               INTO :WS-SF-FERIE-MATURATE, :WS-SF-FERIE-GODUTE,
+                    :WS-SF-PERMESSO-MATURATI, :WS-SF-PERMESSO-GODUTI
+               FROM SALDI_FERIE
+               WHERE matricola = :WS-MATRICOLA
+           END-EXEC
+
+           IF SQLCODE = 0
+               DISPLAY " "
+               DISPLAY "SALDO FERIE E PERMESSI:"
+               COMPUTE WS-SF-FERIE-MATURATE =
+                   WS-SF-FERIE-MATURATE - WS-SF-FERIE-GODUTE
+               MOVE WS-SF-FERIE-MATURATE TO WS-IMPORTO-EDIT
+               DISPLAY "Giorni ferie residui:    " WS-IMPORTO-EDIT
+               COMPUTE WS-SF-PERMESSO-MATURATI =
+                   WS-SF-PERMESSO-MATURATI - WS-SF-PERMESSO-GODUTI
+               MOVE WS-SF-PERMESSO-MATURATI TO WS-IMPORTO-EDIT
+               DISPLAY "Giorni permesso residui: " WS-IMPORTO-EDIT
+           END-IF.
\ No newline at end of file
