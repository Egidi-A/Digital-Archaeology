@@ -5,15 +5,45 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BANK-SYSTEM.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-FILE ASSIGN TO 'balance.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-BAL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD BALANCE-FILE.
+       01 BALANCE-RECORD PIC 9(7)V99.
+
        WORKING-STORAGE SECTION.
-       01  WS-BALANCE    PIC 9(7)V99.
-       
+       01  WS-BALANCE           PIC 9(7)V99.
+       01  WS-BAL-FILE-STATUS   PIC XX.
+
        PROCEDURE DIVISION.
            DISPLAY "Bank System Starting"
-           MOVE 1000.00 TO WS-BALANCE
+           PERFORM CARICA-BALANCE
            DISPLAY "Current Balance: " WS-BALANCE
-           STOP RUN.
\ No newline at end of file
+           PERFORM SALVA-BALANCE
+           STOP RUN.
+
+       CARICA-BALANCE.
+           MOVE 1000.00 TO WS-BALANCE
+           OPEN INPUT BALANCE-FILE
+           IF WS-BAL-FILE-STATUS = "00"
+               READ BALANCE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE BALANCE-RECORD TO WS-BALANCE
+               END-READ
+               CLOSE BALANCE-FILE
+           END-IF.
+
+       SALVA-BALANCE.
+           MOVE WS-BALANCE TO BALANCE-RECORD
+           OPEN OUTPUT BALANCE-FILE
+           WRITE BALANCE-RECORD
+           CLOSE BALANCE-FILE.
\ No newline at end of file
