@@ -20,7 +20,7 @@
        01  REPORT-RECORD PIC X(132).
        
        WORKING-STORAGE SECTION.
-       01  WS-SCELTA                PIC 9 VALUE ZERO.
+       01  WS-SCELTA                PIC 99 VALUE ZERO.
        01  WS-CONTINUA              PIC X VALUE 'S'.
        01  WS-MESSAGGIO             PIC X(80).
        01  WS-ESITO                 PIC X(2).
@@ -29,6 +29,7 @@
        01  WS-NUMERO-CONTO          PIC X(12).
        01  WS-CODICE-CLIENTE        PIC X(8).
        01  WS-IMPORTO               PIC 9(13)V99.
+       01  WS-IMPORTO-PRELIEVO      PIC 9(13)V99.
        01  WS-SALDO                 PIC S9(13)V99.
        01  WS-SALDO-EDIT            PIC Z,ZZZ,ZZZ,ZZ9.99-.
        01  WS-TIPO-MOVIMENTO        PIC X.
@@ -58,22 +59,123 @@
            05  WS-CON-DATA-APERTURA PIC X(10).
            05  WS-CON-STATO         PIC X.
            05  WS-CON-FIDO          PIC 9(13)V99.
-       
+           05  WS-CON-VALUTA        PIC X(3).
+
+      * Variabili per la maturazione interessi sui conti deposito
+       01  WS-TASSO-INTERESSE-ANNUO PIC 9V9999 VALUE 0.0100.
+       01  WS-INTERESSE-MATURATO    PIC S9(13)V99.
+       01  WS-CONTA-INTERESSI       PIC 999 VALUE ZERO.
+       01  WS-ANNO-INTERESSI        PIC 9(4).
+       01  WS-MESE-INTERESSI        PIC 99.
+       01  WS-CON-ULTIMO-ANNO-INT   PIC 9(4).
+       01  WS-CON-ULTIMO-MESE-INT   PIC 99.
+
+      * Variabili per il bonifico interno tra due conti
+       01  WS-NUMERO-CONTO-ORIGINE  PIC X(12).
+       01  WS-NUMERO-CONTO-DEST     PIC X(12).
+       01  WS-ESITO-ORIGINE         PIC X(2).
+       01  WS-ESITO-DEST            PIC X(2).
+       01  WS-VALUTA-ORIGINE        PIC X(3).
+       01  WS-VALUTA-DEST           PIC X(3).
+       01  WS-TASSO-CAMBIO-BONIFICO PIC 9(4)V9999 VALUE 1.0000.
+       01  WS-IMPORTO-DEST          PIC 9(13)V99.
+
+      * Commissione di sconfinamento sul fido
+       01  WS-COMMISSIONE-SCONFINO  PIC 9(5)V99 VALUE 5.00.
+
+      * Intervallo date per l'estratto conto
+       01  WS-DATA-DA               PIC X(10).
+       01  WS-DATA-A                PIC X(10).
+
+       01  WS-RISPOSTA              PIC X.
+
+      * Strutture dati per la co-intestazione dei conti
+       01  WS-INTESTATARIO.
+           05  WS-INT-CODICE        PIC X(8).
+           05  WS-INT-NOME          PIC X(50).
+           05  WS-INT-COGNOME       PIC X(50).
+
+      * Strutture dati per la carta di debito
+       01  WS-NUMERO-CARTA          PIC X(16).
+       01  WS-CARTA-STATO           PIC X.
+       01  WS-CARTA-AZIONE          PIC X.
+       01  WS-CARTA-DATA-EMISSIONE  PIC X(10).
+       01  WS-CARTA-DATA-SCADENZA   PIC X(10).
+
+      * Margine oltre il fido per il controllo notturno dei conti
+      * (un conto e' sospeso quando saldo < -(fido + margine))
+       01  WS-SALDO-MINIMO          PIC S9(13)V99 VALUE 0.
+       01  WS-CONTA-SOSPESI         PIC 999 VALUE ZERO.
+
+      * Soglia di allerta saldo basso per la notifica al cliente
+       01  WS-SOGLIA-ALLERTA        PIC S9(13)V99 VALUE 100.00.
+
+      * Strutture dati per gli ordini di pagamento permanenti
+       01  WS-ORDINE-PERMANENTE.
+           05  WS-ORD-CONTO         PIC X(12).
+           05  WS-ORD-IMPORTO       PIC 9(13)V99.
+           05  WS-ORD-CAUSALE       PIC X(100).
+           05  WS-ORD-PERIODICITA   PIC X.
+           05  WS-ORD-PROSSIMA      PIC X(10).
+       01  WS-CONTA-ORDINI          PIC 999 VALUE ZERO.
+
       * SQL area
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
-       
+
       * Dichiarazione cursore per movimenti
            EXEC SQL
                DECLARE CUR-MOVIMENTI CURSOR FOR
-               SELECT data_movimento, tipo_movimento, 
+               SELECT data_movimento, tipo_movimento,
                       importo, causale, saldo_dopo
                FROM MOVIMENTI
                WHERE numero_conto = :WS-NUMERO-CONTO
+               AND data_movimento BETWEEN :WS-DATA-DA AND :WS-DATA-A
                ORDER BY data_movimento DESC
            END-EXEC.
-       
+
+      * Dichiarazione cursore per la maturazione interessi
+           EXEC SQL
+               DECLARE CUR-CONTI-DEPOSITO CURSOR FOR
+               SELECT numero_conto, saldo,
+                      COALESCE(ultimo_anno_interessi, 0),
+                      COALESCE(ultimo_mese_interessi, 0)
+               FROM CONTI
+               WHERE tipo_conto = 'D'
+               AND stato = 'A'
+           END-EXEC.
+
+      * Dichiarazione cursore per gli intestatari di un conto
+           EXEC SQL
+               DECLARE CUR-INTESTATARI CURSOR FOR
+               SELECT ci.codice_cliente, cl.nome, cl.cognome
+               FROM CONTO_INTESTATARI ci
+               JOIN CLIENTI cl ON ci.codice_cliente = cl.codice_cliente
+               WHERE ci.numero_conto = :WS-NUMERO-CONTO
+               AND ci.codice_cliente <> :WS-CON-CLIENTE
+           END-EXEC.
+
+      * Dichiarazione cursore per il controllo saldi sotto soglia
+      * (un conto e' sospeso solo se sfora il proprio fido, non solo
+      * perche' e' negativo entro il fido concesso)
+           EXEC SQL
+               DECLARE CUR-CONTI-SOSPESI CURSOR FOR
+               SELECT numero_conto
+               FROM CONTI
+               WHERE stato = 'A'
+               AND saldo < ((0 - fido) - :WS-SALDO-MINIMO)
+           END-EXEC.
+
+      * Dichiarazione cursore per gli ordini permanenti scaduti
+           EXEC SQL
+               DECLARE CUR-ORDINI-DOVUTI CURSOR FOR
+               SELECT numero_conto, importo, causale,
+                      periodicita, prossima_esecuzione
+               FROM ORDINI_PERMANENTI
+               WHERE prossima_esecuzione <= CURRENT_DATE
+           END-EXEC.
+
        01  WS-MOVIMENTO.
            05  WS-MOV-DATA          PIC X(19).
            05  WS-MOV-TIPO          PIC X.
@@ -135,6 +237,12 @@
            DISPLAY "4. Visualizza saldo"
            DISPLAY "5. Estratto conto"
            DISPLAY "6. Chiusura conto"
+           DISPLAY "7. Matura interessi conti deposito"
+           DISPLAY "8. Bonifico tra conti"
+           DISPLAY "9. Gestione carta di debito"
+           DISPLAY "10. Verifica conti sotto soglia minima"
+           DISPLAY "11. Inserimento ordine di pagamento permanente"
+           DISPLAY "12. Esecuzione ordini permanenti scaduti"
            DISPLAY "0. Esci"
            DISPLAY "==========================================="
            DISPLAY "Scelta: " WITH NO ADVANCING
@@ -154,6 +262,18 @@
                    PERFORM ESTRATTO-CONTO
                WHEN 6
                    PERFORM CHIUSURA-CONTO
+               WHEN 7
+                   PERFORM MATURA-INTERESSI
+               WHEN 8
+                   PERFORM BONIFICO
+               WHEN 9
+                   PERFORM GESTIONE-CARTA
+               WHEN 10
+                   PERFORM VERIFICA-CONTI-SOTTO-MINIMO
+               WHEN 11
+                   PERFORM INSERIMENTO-ORDINE-PERMANENTE
+               WHEN 12
+                   PERFORM ESEGUI-ORDINI-PERMANENTI
                WHEN 0
                    MOVE 'N' TO WS-CONTINUA
                WHEN OTHER
@@ -197,24 +317,30 @@
            
            DISPLAY "Fido accordato: " WITH NO ADVANCING
            ACCEPT WS-CON-FIDO
-           
+
+           DISPLAY "Valuta (EUR, USD, GBP, ...): " WITH NO ADVANCING
+           ACCEPT WS-CON-VALUTA
+           IF WS-CON-VALUTA = SPACES
+               MOVE "EUR" TO WS-CON-VALUTA
+           END-IF
+
            MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CON-DATA-APERTURA
            MOVE 'A' TO WS-CON-STATO
-           
+
       * Inserisci nuovo conto
            EXEC SQL
-               INSERT INTO CONTI 
-               (numero_conto, codice_cliente, tipo_conto, 
-                saldo, data_apertura, stato, fido)
-               VALUES 
+               INSERT INTO CONTI
+               (numero_conto, codice_cliente, tipo_conto,
+                saldo, data_apertura, stato, fido, valuta)
+               VALUES
                (:WS-CON-NUMERO, :WS-CON-CLIENTE, :WS-CON-TIPO,
-                :WS-CON-SALDO, CURRENT_DATE, :WS-CON-STATO, 
-                :WS-CON-FIDO)
+                :WS-CON-SALDO, CURRENT_DATE, :WS-CON-STATO,
+                :WS-CON-FIDO, :WS-CON-VALUTA)
            END-EXEC
            
            IF SQLCODE = 0
                DISPLAY "Conto " WS-CON-NUMERO " creato con successo!"
-               
+
       * Registra movimento iniziale
                IF WS-CON-SALDO > 0
                    MOVE 'D' TO WS-TIPO-MOVIMENTO
@@ -223,6 +349,47 @@
                    MOVE WS-CON-NUMERO TO WS-NUMERO-CONTO
                    PERFORM REGISTRA-MOVIMENTO
                END-IF
+
+      * Registra il primo intestatario e chiede eventuali
+      * co-intestatari aggiuntivi (conto cointestato)
+               EXEC SQL
+                   INSERT INTO CONTO_INTESTATARI
+                   (numero_conto, codice_cliente)
+                   VALUES (:WS-CON-NUMERO, :WS-CON-CLIENTE)
+               END-EXEC
+
+               MOVE 'S' TO WS-RISPOSTA
+               PERFORM UNTIL WS-RISPOSTA NOT = 'S'
+                   AND WS-RISPOSTA NOT = 's'
+                   DISPLAY "Aggiungere un altro intestatario? (S/N): "
+                           WITH NO ADVANCING
+                   ACCEPT WS-RISPOSTA
+
+                   IF WS-RISPOSTA = 'S' OR 's'
+                       DISPLAY "Codice cliente aggiuntivo: "
+                               WITH NO ADVANCING
+                       ACCEPT WS-INT-CODICE
+
+                       EXEC SQL
+                           SELECT codice_cliente
+                           INTO :WS-INT-CODICE
+                           FROM CLIENTI
+                           WHERE codice_cliente = :WS-INT-CODICE
+                       END-EXEC
+
+                       IF SQLCODE = 0
+                           EXEC SQL
+                               INSERT INTO CONTO_INTESTATARI
+                               (numero_conto, codice_cliente)
+                               VALUES
+                               (:WS-CON-NUMERO, :WS-INT-CODICE)
+                           END-EXEC
+                           DISPLAY "Intestatario aggiunto!"
+                       ELSE
+                           DISPLAY "Cliente non trovato!"
+                       END-IF
+                   END-IF
+               END-PERFORM
            ELSE
                DISPLAY "Errore creazione conto: " SQLCODE
            END-IF.
@@ -236,7 +403,238 @@
                FROM CONTI
                WHERE numero_conto LIKE 'IT%'
            END-EXEC.
-       
+
+       GENERA-NUMERO-CARTA.
+           EXEC SQL
+               SELECT 'CD' || LPAD(
+                   CAST(COALESCE(MAX(CAST(SUBSTR(numero_carta, 3)
+                   AS INTEGER)), 0) + 1 AS VARCHAR), 14, '0')
+               INTO :WS-NUMERO-CARTA
+               FROM CARTE
+               WHERE numero_carta LIKE 'CD%'
+           END-EXEC.
+
+       GESTIONE-CARTA.
+           DISPLAY " "
+           DISPLAY "=== GESTIONE CARTA DI DEBITO ==="
+
+           DISPLAY "Numero conto: " WITH NO ADVANCING
+           ACCEPT WS-NUMERO-CONTO
+
+           PERFORM VERIFICA-CONTO
+           IF WS-ESITO = "KO"
+               DISPLAY "Conto non valido!"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Azione (E=Emetti nuova carta, "
+                   "B=Blocca carta esistente): " WITH NO ADVANCING
+           ACCEPT WS-CARTA-AZIONE
+
+           EVALUATE WS-CARTA-AZIONE
+               WHEN 'E' OR 'e'
+                   PERFORM GENERA-NUMERO-CARTA
+
+                   MOVE FUNCTION CURRENT-DATE(1:10)
+                       TO WS-CARTA-DATA-EMISSIONE
+                   MOVE 'A' TO WS-CARTA-STATO
+
+                   EXEC SQL
+                       INSERT INTO CARTE
+                       (numero_carta, numero_conto, data_emissione,
+                        data_scadenza, stato)
+                       VALUES
+                       (:WS-NUMERO-CARTA, :WS-NUMERO-CONTO,
+                        CURRENT_DATE, CURRENT_DATE + INTERVAL '5 years',
+                        :WS-CARTA-STATO)
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       DISPLAY "Carta " WS-NUMERO-CARTA
+                               " emessa con successo!"
+                   ELSE
+                       DISPLAY "Errore emissione carta: " SQLCODE
+                   END-IF
+               WHEN 'B' OR 'b'
+                   DISPLAY "Numero carta da bloccare: "
+                           WITH NO ADVANCING
+                   ACCEPT WS-NUMERO-CARTA
+
+                   EXEC SQL
+                       UPDATE CARTE
+                       SET stato = 'B'
+                       WHERE numero_carta = :WS-NUMERO-CARTA
+                       AND numero_conto = :WS-NUMERO-CONTO
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       DISPLAY "Carta bloccata con successo!"
+                   ELSE
+                       DISPLAY "Errore blocco carta: " SQLCODE
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Azione non valida!"
+           END-EVALUATE.
+
+       VERIFICA-CONTI-SOTTO-MINIMO.
+           DISPLAY " "
+           DISPLAY "=== CONTROLLO CONTI SOTTO SOGLIA MINIMA ==="
+
+           MOVE ZERO TO WS-CONTA-SOSPESI
+
+           EXEC SQL
+               OPEN CUR-CONTI-SOSPESI
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-CONTI-SOSPESI
+                   INTO :WS-CON-NUMERO
+               END-EXEC
+
+               IF SQLCODE = 0
+                   EXEC SQL
+                       UPDATE CONTI
+                       SET stato = 'S'
+                       WHERE numero_conto = :WS-CON-NUMERO
+                   END-EXEC
+
+                   DISPLAY "Conto " WS-CON-NUMERO " sospeso: "
+                           "saldo sotto la soglia minima"
+                   ADD 1 TO WS-CONTA-SOSPESI
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-CONTI-SOSPESI
+           END-EXEC
+
+           DISPLAY "Conti sospesi: " WS-CONTA-SOSPESI.
+
+       INSERIMENTO-ORDINE-PERMANENTE.
+           DISPLAY " "
+           DISPLAY "=== NUOVO ORDINE DI PAGAMENTO PERMANENTE ==="
+
+           DISPLAY "Numero conto: " WITH NO ADVANCING
+           ACCEPT WS-NUMERO-CONTO
+
+           PERFORM VERIFICA-CONTO
+           IF WS-ESITO = "KO"
+               DISPLAY "Conto non valido!"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-NUMERO-CONTO TO WS-ORD-CONTO
+
+           DISPLAY "Importo: " WITH NO ADVANCING
+           ACCEPT WS-ORD-IMPORTO
+
+           DISPLAY "Causale (es. Affitto, Utenze): " WITH NO ADVANCING
+           ACCEPT WS-ORD-CAUSALE
+
+           DISPLAY "Periodicita' (M=Mensile, S=Settimanale, "
+                   "A=Annuale): " WITH NO ADVANCING
+           ACCEPT WS-ORD-PERIODICITA
+
+           DISPLAY "Data prima esecuzione (AAAA-MM-GG): "
+                   WITH NO ADVANCING
+           ACCEPT WS-ORD-PROSSIMA
+
+           EXEC SQL
+               INSERT INTO ORDINI_PERMANENTI
+               (numero_conto, importo, causale, periodicita,
+                prossima_esecuzione)
+               VALUES
+               (:WS-ORD-CONTO, :WS-ORD-IMPORTO, :WS-ORD-CAUSALE,
+                :WS-ORD-PERIODICITA, :WS-ORD-PROSSIMA)
+           END-EXEC
+
+           IF SQLCODE = 0
+               DISPLAY "Ordine permanente registrato con successo!"
+           ELSE
+               DISPLAY "Errore registrazione ordine: " SQLCODE
+           END-IF.
+
+       ESEGUI-ORDINI-PERMANENTI.
+           DISPLAY " "
+           DISPLAY "=== ESECUZIONE ORDINI PERMANENTI SCADUTI ==="
+
+           MOVE ZERO TO WS-CONTA-ORDINI
+
+           EXEC SQL
+               OPEN CUR-ORDINI-DOVUTI
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-ORDINI-DOVUTI
+                   INTO :WS-ORD-CONTO, :WS-ORD-IMPORTO,
+                        :WS-ORD-CAUSALE, :WS-ORD-PERIODICITA,
+                        :WS-ORD-PROSSIMA
+               END-EXEC
+
+               IF SQLCODE = 0
+                   EXEC SQL
+                       UPDATE CONTI
+                       SET saldo = saldo - :WS-ORD-IMPORTO
+                       WHERE numero_conto = :WS-ORD-CONTO
+                       AND stato = 'A'
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       MOVE 'O' TO WS-TIPO-MOVIMENTO
+                       MOVE WS-ORD-CAUSALE TO WS-CAUSALE
+                       MOVE WS-ORD-IMPORTO TO WS-IMPORTO
+                       MOVE WS-ORD-CONTO TO WS-NUMERO-CONTO
+                       PERFORM REGISTRA-MOVIMENTO
+
+                       EVALUATE WS-ORD-PERIODICITA
+                           WHEN 'S'
+                               EXEC SQL
+                                   UPDATE ORDINI_PERMANENTI
+                                   SET prossima_esecuzione =
+                                       prossima_esecuzione +
+                                       INTERVAL '7 days'
+                                   WHERE numero_conto = :WS-ORD-CONTO
+                                   AND causale = :WS-ORD-CAUSALE
+                                   AND prossima_esecuzione =
+                                       :WS-ORD-PROSSIMA
+                               END-EXEC
+                           WHEN 'A'
+                               EXEC SQL
+                                   UPDATE ORDINI_PERMANENTI
+                                   SET prossima_esecuzione =
+                                       prossima_esecuzione +
+                                       INTERVAL '1 year'
+                                   WHERE numero_conto = :WS-ORD-CONTO
+                                   AND causale = :WS-ORD-CAUSALE
+                                   AND prossima_esecuzione =
+                                       :WS-ORD-PROSSIMA
+                               END-EXEC
+                           WHEN OTHER
+                               EXEC SQL
+                                   UPDATE ORDINI_PERMANENTI
+                                   SET prossima_esecuzione =
+                                       prossima_esecuzione +
+                                       INTERVAL '1 month'
+                                   WHERE numero_conto = :WS-ORD-CONTO
+                                   AND causale = :WS-ORD-CAUSALE
+                                   AND prossima_esecuzione =
+                                       :WS-ORD-PROSSIMA
+                               END-EXEC
+                       END-EVALUATE
+
+                       ADD 1 TO WS-CONTA-ORDINI
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-ORDINI-DOVUTI
+           END-EXEC
+
+           DISPLAY "Ordini permanenti eseguiti: " WS-CONTA-ORDINI.
+
        DEPOSITO.
            DISPLAY " "
            DISPLAY "=== DEPOSITO ==="
@@ -269,7 +667,8 @@
            IF SQLCODE = 0
                MOVE 'D' TO WS-TIPO-MOVIMENTO
                PERFORM REGISTRA-MOVIMENTO
-               DISPLAY "Deposito effettuato con successo!"
+               DISPLAY "Deposito effettuato con successo! ("
+                       WS-CON-VALUTA ")"
            ELSE
                DISPLAY "Errore durante il deposito: " SQLCODE
            END-IF.
@@ -287,6 +686,8 @@
            
            DISPLAY "Importo prelievo: " WITH NO ADVANCING
            ACCEPT WS-IMPORTO
+
+           MOVE WS-IMPORTO TO WS-IMPORTO-PRELIEVO
            
            IF WS-IMPORTO <= 0
                DISPLAY "Importo non valido!"
@@ -321,7 +722,32 @@
            IF SQLCODE = 0
                MOVE 'P' TO WS-TIPO-MOVIMENTO
                PERFORM REGISTRA-MOVIMENTO
-               DISPLAY "Prelievo effettuato con successo!"
+               DISPLAY "Prelievo effettuato con successo! ("
+                       WS-CON-VALUTA ")"
+
+      * Commissione di sconfinamento solo se il prelievo ha
+      * superato il fido concesso, non per il semplice utilizzo
+      * dello scoperto entro il fido
+               IF (WS-CON-SALDO - WS-IMPORTO-PRELIEVO) < (0 - WS-CON-FIDO)
+                   EXEC SQL
+                       UPDATE CONTI
+                       SET saldo = saldo - :WS-COMMISSIONE-SCONFINO
+                       WHERE numero_conto = :WS-NUMERO-CONTO
+                       AND stato = 'A'
+                   END-EXEC
+
+                   MOVE 'S' TO WS-TIPO-MOVIMENTO
+                   MOVE "Commissione sconfinamento" TO WS-CAUSALE
+                   MOVE WS-COMMISSIONE-SCONFINO TO WS-IMPORTO
+                   PERFORM REGISTRA-MOVIMENTO
+                   DISPLAY "Addebitata commissione di sconfinamento!"
+               END-IF
+
+      * Notifica al cliente se il prelievo ha portato il saldo
+      * sotto la soglia di allerta (o in sconfinamento)
+               IF (WS-CON-SALDO - WS-IMPORTO-PRELIEVO) < WS-SOGLIA-ALLERTA
+                   PERFORM INVIA-ALERT-SALDO
+               END-IF
            ELSE
                DISPLAY "Errore durante il prelievo: " SQLCODE
            END-IF.
@@ -334,9 +760,10 @@
            ACCEPT WS-NUMERO-CONTO
            
            EXEC SQL
-               SELECT c.saldo, c.fido, cl.nome, cl.cognome
-               INTO :WS-CON-SALDO, :WS-CON-FIDO, 
-                    :WS-CLI-NOME, :WS-CLI-COGNOME
+               SELECT c.saldo, c.fido, c.valuta, c.codice_cliente,
+                      cl.nome, cl.cognome
+               INTO :WS-CON-SALDO, :WS-CON-FIDO, :WS-CON-VALUTA,
+                    :WS-CON-CLIENTE, :WS-CLI-NOME, :WS-CLI-COGNOME
                FROM CONTI c
                JOIN CLIENTI cl ON c.codice_cliente = cl.codice_cliente
                WHERE c.numero_conto = :WS-NUMERO-CONTO
@@ -346,13 +773,38 @@
            IF SQLCODE = 0
                DISPLAY " "
                DISPLAY "Intestatario: " WS-CLI-NOME " " WS-CLI-COGNOME
+
+      * Elenca eventuali co-intestatari
+               EXEC SQL
+                   OPEN CUR-INTESTATARI
+               END-EXEC
+
+               PERFORM UNTIL SQLCODE NOT = 0
+                   EXEC SQL
+                       FETCH CUR-INTESTATARI
+                       INTO :WS-INT-CODICE, :WS-INT-NOME,
+                            :WS-INT-COGNOME
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       DISPLAY "Co-intestatario: " WS-INT-NOME " "
+                               WS-INT-COGNOME
+                   END-IF
+               END-PERFORM
+
+               EXEC SQL
+                   CLOSE CUR-INTESTATARI
+               END-EXEC
+
                MOVE WS-CON-SALDO TO WS-SALDO-EDIT
-               DISPLAY "Saldo attuale: EUR " WS-SALDO-EDIT
+               DISPLAY "Saldo attuale: " WS-CON-VALUTA " "
+                       WS-SALDO-EDIT
                MOVE WS-CON-FIDO TO WS-SALDO-EDIT
-               DISPLAY "Fido accordato: EUR " WS-SALDO-EDIT
+               DISPLAY "Fido accordato: " WS-CON-VALUTA " "
+                       WS-SALDO-EDIT
                COMPUTE WS-SALDO = WS-CON-SALDO + WS-CON-FIDO
                MOVE WS-SALDO TO WS-SALDO-EDIT
-               DISPLAY "Disponibile: EUR " WS-SALDO-EDIT
+               DISPLAY "Disponibile: " WS-CON-VALUTA " " WS-SALDO-EDIT
            ELSE
                IF SQLCODE = 100
                    DISPLAY "Conto non trovato o non attivo!"
@@ -371,9 +823,23 @@
            PERFORM VERIFICA-CONTO
            IF WS-ESITO = "KO"
            END-IF
-           
+
+           DISPLAY "Data da (AAAA-MM-GG, vuoto=inizio storia): "
+                   WITH NO ADVANCING
+           ACCEPT WS-DATA-DA
+           IF WS-DATA-DA = SPACES
+               MOVE "1900-01-01" TO WS-DATA-DA
+           END-IF
+
+           DISPLAY "Data a (AAAA-MM-GG, vuoto=oggi): "
+                   WITH NO ADVANCING
+           ACCEPT WS-DATA-A
+           IF WS-DATA-A = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:10) TO WS-DATA-A
+           END-IF
+
            OPEN OUTPUT REPORT-FILE
-           
+
       * Intestazione report
            WRITE REPORT-RECORD FROM WS-TITOLO-REPORT
            WRITE REPORT-RECORD FROM WS-LINEA-SEPARATORE
@@ -389,8 +855,13 @@
                   DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
+
+           STRING "Periodo: dal " WS-DATA-DA "  al  " WS-DATA-A
+                  DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
            WRITE REPORT-RECORD FROM WS-LINEA-SEPARATORE
-           
+
       * Intestazione colonne
            STRING "DATA/ORA            TIPO  " 
                   "    IMPORTO     CAUSALE" 
@@ -426,7 +897,7 @@
            
       * Saldo finale
            MOVE WS-CON-SALDO TO WS-SALDO-EDIT
-           STRING "SALDO FINALE: EUR " WS-SALDO-EDIT
+           STRING "SALDO FINALE: " WS-CON-VALUTA " " WS-SALDO-EDIT
                   DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
@@ -452,7 +923,19 @@
                           DELIMITED BY SIZE
                           INTO REPORT-RECORD
                WHEN 'B'
-                   STRING REPORT-RECORD(1:21) "BON  " 
+                   STRING REPORT-RECORD(1:21) "BON  "
+                          DELIMITED BY SIZE
+                          INTO REPORT-RECORD
+               WHEN 'I'
+                   STRING REPORT-RECORD(1:21) "INT  "
+                          DELIMITED BY SIZE
+                          INTO REPORT-RECORD
+               WHEN 'S'
+                   STRING REPORT-RECORD(1:21) "SCO  "
+                          DELIMITED BY SIZE
+                          INTO REPORT-RECORD
+               WHEN 'O'
+                   STRING REPORT-RECORD(1:21) "ORD  "
                           DELIMITED BY SIZE
                           INTO REPORT-RECORD
                WHEN OTHER
@@ -492,7 +975,8 @@
            IF WS-CON-SALDO NOT = 0
                DISPLAY "Impossibile chiudere: saldo non zero!"
                MOVE WS-CON-SALDO TO WS-SALDO-EDIT
-               DISPLAY "Saldo attuale: EUR " WS-SALDO-EDIT
+               DISPLAY "Saldo attuale: " WS-CON-VALUTA " "
+                       WS-SALDO-EDIT
            END-IF
            
            DISPLAY "Confermare chiusura conto (S/N): " 
@@ -516,13 +1000,178 @@
                DISPLAY "Chiusura annullata"
            END-IF.
        
+       MATURA-INTERESSI.
+           DISPLAY " "
+           DISPLAY "=== MATURAZIONE INTERESSI CONTI DEPOSITO ==="
+
+           DISPLAY "Anno competenza (AAAA): " WITH NO ADVANCING
+           ACCEPT WS-ANNO-INTERESSI
+
+           DISPLAY "Mese competenza (MM): " WITH NO ADVANCING
+           ACCEPT WS-MESE-INTERESSI
+
+           MOVE ZERO TO WS-CONTA-INTERESSI
+
+           EXEC SQL
+               OPEN CUR-CONTI-DEPOSITO
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-CONTI-DEPOSITO
+                   INTO :WS-CON-NUMERO, :WS-CON-SALDO,
+                        :WS-CON-ULTIMO-ANNO-INT,
+                        :WS-CON-ULTIMO-MESE-INT
+               END-EXEC
+
+               IF SQLCODE = 0
+                   IF WS-CON-ULTIMO-ANNO-INT = WS-ANNO-INTERESSI
+                           AND WS-CON-ULTIMO-MESE-INT = WS-MESE-INTERESSI
+                       DISPLAY "Conto " WS-CON-NUMERO
+                               ": interessi gia' maturati per questo "
+                               "periodo, nessun doppio accredito."
+                   ELSE
+                       COMPUTE WS-INTERESSE-MATURATO ROUNDED =
+                           WS-CON-SALDO * WS-TASSO-INTERESSE-ANNUO / 12
+
+                       IF WS-INTERESSE-MATURATO > 0
+                           EXEC SQL
+                               UPDATE CONTI
+                               SET saldo = saldo + :WS-INTERESSE-MATURATO,
+                                   ultimo_anno_interessi =
+                                       :WS-ANNO-INTERESSI,
+                                   ultimo_mese_interessi =
+                                       :WS-MESE-INTERESSI
+                               WHERE numero_conto = :WS-CON-NUMERO
+                           END-EXEC
+
+                           MOVE 'I' TO WS-TIPO-MOVIMENTO
+                           MOVE "Interessi maturati" TO WS-CAUSALE
+                           MOVE WS-INTERESSE-MATURATO TO WS-IMPORTO
+                           MOVE WS-CON-NUMERO TO WS-NUMERO-CONTO
+                           PERFORM REGISTRA-MOVIMENTO
+                           ADD 1 TO WS-CONTA-INTERESSI
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-CONTI-DEPOSITO
+           END-EXEC
+
+           DISPLAY "Interessi accreditati su " WS-CONTA-INTERESSI
+                   " conti deposito".
+
+       BONIFICO.
+           DISPLAY " "
+           DISPLAY "=== BONIFICO TRA CONTI ==="
+
+           DISPLAY "Numero conto origine: " WITH NO ADVANCING
+           ACCEPT WS-NUMERO-CONTO
+           MOVE WS-NUMERO-CONTO TO WS-NUMERO-CONTO-ORIGINE
+
+           PERFORM VERIFICA-CONTO
+           MOVE WS-ESITO TO WS-ESITO-ORIGINE
+           MOVE WS-CON-VALUTA TO WS-VALUTA-ORIGINE
+
+           DISPLAY "Numero conto destinazione: " WITH NO ADVANCING
+           ACCEPT WS-NUMERO-CONTO-DEST
+           MOVE WS-NUMERO-CONTO-DEST TO WS-NUMERO-CONTO
+
+           PERFORM VERIFICA-CONTO
+           MOVE WS-ESITO TO WS-ESITO-DEST
+           MOVE WS-CON-VALUTA TO WS-VALUTA-DEST
+
+           IF WS-ESITO-ORIGINE NOT = "OK" OR WS-ESITO-DEST NOT = "OK"
+               DISPLAY "Bonifico annullato: conto non valido!"
+           ELSE
+               DISPLAY "Importo bonifico (" WS-VALUTA-ORIGINE "): "
+                       WITH NO ADVANCING
+               ACCEPT WS-IMPORTO
+
+               IF WS-IMPORTO <= 0
+                   DISPLAY "Importo non valido!"
+               ELSE
+                   MOVE 1.0000 TO WS-TASSO-CAMBIO-BONIFICO
+                   IF WS-VALUTA-ORIGINE NOT = WS-VALUTA-DEST
+                       DISPLAY "Tasso di cambio (1 " WS-VALUTA-ORIGINE
+                               " = ? " WS-VALUTA-DEST "): "
+                               WITH NO ADVANCING
+                       ACCEPT WS-TASSO-CAMBIO-BONIFICO
+                       IF WS-TASSO-CAMBIO-BONIFICO <= 0
+                           MOVE 1.0000 TO WS-TASSO-CAMBIO-BONIFICO
+                       END-IF
+                   END-IF
+
+                   COMPUTE WS-IMPORTO-DEST ROUNDED =
+                       WS-IMPORTO * WS-TASSO-CAMBIO-BONIFICO
+
+                   DISPLAY "Causale: " WITH NO ADVANCING
+                   ACCEPT WS-CAUSALE
+
+                   MOVE "OK" TO WS-ESITO
+
+                   EXEC SQL
+                       UPDATE CONTI
+                       SET saldo = saldo - :WS-IMPORTO
+                       WHERE numero_conto = :WS-NUMERO-CONTO-ORIGINE
+                       AND stato = 'A'
+                   END-EXEC
+
+                   IF SQLCODE NOT = 0
+                       MOVE "KO" TO WS-ESITO
+                   END-IF
+
+                   IF WS-ESITO = "OK"
+                       EXEC SQL
+                           UPDATE CONTI
+                           SET saldo = saldo + :WS-IMPORTO-DEST
+                           WHERE numero_conto = :WS-NUMERO-CONTO-DEST
+                           AND stato = 'A'
+                       END-EXEC
+
+                       IF SQLCODE NOT = 0
+                           MOVE "KO" TO WS-ESITO
+                       END-IF
+                   END-IF
+
+                   IF WS-ESITO = "OK"
+                       MOVE 'B' TO WS-TIPO-MOVIMENTO
+                       MOVE WS-NUMERO-CONTO-ORIGINE TO WS-NUMERO-CONTO
+                       PERFORM REGISTRA-MOVIMENTO
+
+                       MOVE WS-NUMERO-CONTO-DEST TO WS-NUMERO-CONTO
+                       MOVE WS-IMPORTO-DEST TO WS-IMPORTO
+                       PERFORM REGISTRA-MOVIMENTO
+
+                       EXEC SQL
+                           COMMIT
+                       END-EXEC
+
+                       DISPLAY "Bonifico effettuato con successo!"
+                   ELSE
+                       EXEC SQL
+                           ROLLBACK
+                       END-EXEC
+
+                       DISPLAY "Errore durante il bonifico: " SQLCODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       INVIA-ALERT-SALDO.
+           DISPLAY "Notifica saldo basso inviata a " WS-CLI-EMAIL
+                   " per il conto " WS-NUMERO-CONTO.
+
        VERIFICA-CONTO.
            MOVE "OK" TO WS-ESITO
            
            EXEC SQL
-               SELECT c.saldo, c.stato, cl.nome, cl.cognome
-               INTO :WS-CON-SALDO, :WS-CON-STATO,
-                    :WS-CLI-NOME, :WS-CLI-COGNOME
+               SELECT c.saldo, c.stato, c.valuta, cl.nome, cl.cognome,
+                      cl.email
+               INTO :WS-CON-SALDO, :WS-CON-STATO, :WS-CON-VALUTA,
+                    :WS-CLI-NOME, :WS-CLI-COGNOME, :WS-CLI-EMAIL
                FROM CONTI c
                JOIN CLIENTI cl ON c.codice_cliente = cl.codice_cliente
                WHERE c.numero_conto = :WS-NUMERO-CONTO
