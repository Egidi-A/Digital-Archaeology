@@ -1,7 +1,21 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EMPLOYEE-MANAGER.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'employees.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+          05 EMP-ID-REC       PIC 9(5).
+          05 EMP-NAME-REC     PIC X(30).
+          05 EMP-SALARY-REC   PIC 9(7)V99.
+          05 EMP-DEPT-REC     PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 WS-EMPLOYEE.
           05 WS-EMP-ID        PIC 9(5).
@@ -29,16 +43,27 @@
            MOVE ZERO TO WS-EMP-COUNT.
        
        PROCESS-EMPLOYEES.
-           MOVE 12345 TO WS-EMP-ID.
-           MOVE "John Smith" TO WS-EMP-NAME.
-           MOVE 55000.00 TO WS-EMP-SALARY.
-           MOVE "IT" TO WS-EMP-DEPT.
-           
-           ADD WS-EMP-SALARY TO WS-TOTAL-SALARY.
-           ADD 1 TO WS-EMP-COUNT.
-           
-           DISPLAY "Employee: " WS-EMP-NAME.
-           DISPLAY "Salary: " WS-EMP-SALARY.
+           OPEN INPUT EMPLOYEE-FILE.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE EMP-ID-REC TO WS-EMP-ID
+                       MOVE EMP-NAME-REC TO WS-EMP-NAME
+                       MOVE EMP-SALARY-REC TO WS-EMP-SALARY
+                       MOVE EMP-DEPT-REC TO WS-EMP-DEPT
+
+                       ADD WS-EMP-SALARY TO WS-TOTAL-SALARY
+                       ADD 1 TO WS-EMP-COUNT
+
+                       DISPLAY "Employee: " WS-EMP-NAME
+                       DISPLAY "Salary: " WS-EMP-SALARY
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE.
        
        DISPLAY-RESULTS.
            DISPLAY "Total Employees: " WS-EMP-COUNT.
