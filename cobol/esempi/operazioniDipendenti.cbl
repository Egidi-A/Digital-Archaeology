@@ -6,10 +6,19 @@
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'dipendentiExport.dat'
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+
            SELECT OUTPUT-FILE ASSIGN TO 'dipendentiElaborati.dat'
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT RATE-FILE ASSIGN TO 'tabellaRetribuzioni.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO 'dipendentiEccezioni.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUMMARY-FILE ASSIGN TO 'dipendentiRiepilogo.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
@@ -17,7 +26,7 @@
           05 EMP-ID-IN       PIC 9(5).
           05 EMP-NAME-IN     PIC X(30).
           05 EMP-POSITION-IN PIC X(20).
-       
+
        FD OUTPUT-FILE.
        01 EMPLOYEE-OUTPUT-RECORD.
           05 EMP-ID-OUT       PIC 9(5).
@@ -25,82 +34,186 @@
           05 EMP-POSITION-OUT PIC X(20).
           05 EMP-SALARY-OUT   PIC 9(6)V99.
           05 EMP-DEPT-OUT     PIC X(15).
-       
+
+       FD RATE-FILE.
+       01 RATE-RECORD.
+          05 RATE-POSITION-IN PIC X(20).
+          05 RATE-SALARY-IN   PIC 9(6)V99.
+          05 RATE-DEPT-IN     PIC X(15).
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD.
+          05 EXC-ID-OUT       PIC 9(5).
+          05 EXC-NAME-OUT     PIC X(30).
+          05 EXC-POSITION-OUT PIC X(20).
+
+       FD SUMMARY-FILE.
+       01 SUMMARY-RECORD.
+          05 SUMM-DEPT-OUT    PIC X(15).
+          05 SUMM-COUNT-OUT   PIC 9(5).
+          05 SUMM-TOTAL-OUT   PIC 9(9)V99.
+
        WORKING-STORAGE SECTION.
        01 WS-EOF             PIC A(1) VALUE 'N'.
-       01 WS-COUNTER         PIC 9(3) VALUE 0.
+       01 WS-COUNTER         PIC 9(6) VALUE 0.
+       01 WS-CONTA-ECCEZIONI PIC 9(6) VALUE 0.
        01 WS-SALARY          PIC 9(6)V99.
        01 WS-DEPT            PIC X(15).
-       
+
+       01 WS-RATE-EOF         PIC A(1) VALUE 'N'.
+       01 WS-RATE-COUNT       PIC 9(3) VALUE 0.
+       01 WS-RATE-IDX         PIC 9(3) VALUE 0.
+       01 WS-RATE-TROVATO     PIC A(1) VALUE 'N'.
+       01 WS-TABELLA-RETRIBUZIONI.
+          05 WS-RATE-ENTRY OCCURS 50 TIMES.
+             10 WS-RATE-POSIZIONE PIC X(20).
+             10 WS-RATE-STIPENDIO PIC 9(6)V99.
+             10 WS-RATE-REPARTO   PIC X(15).
+
+       01 WS-RIEP-COUNT        PIC 9(3) VALUE 0.
+       01 WS-RIEP-IDX          PIC 9(3) VALUE 0.
+       01 WS-RIEP-TROVATO      PIC A(1) VALUE 'N'.
+       01 WS-RIEPILOGO-REPARTI.
+          05 WS-RIEP-ENTRY OCCURS 50 TIMES.
+             10 WS-RIEP-REPARTO    PIC X(15).
+             10 WS-RIEP-CONTATORE  PIC 9(5).
+             10 WS-RIEP-TOTALE     PIC 9(9)V99.
+
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
            DISPLAY "Inizio Operazioni Dipendenti".
-           
+
+           PERFORM CARICA-TABELLA-RETRIBUZIONI.
+
            OPEN INPUT INPUT-FILE.
            OPEN OUTPUT OUTPUT-FILE.
-           
+           OPEN OUTPUT EXCEPTION-FILE.
+
            PERFORM UNTIL WS-EOF = 'Y'
                READ INPUT-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
                        ADD 1 TO WS-COUNTER
-                       
-                       MOVE EMP-ID-IN TO EMP-ID-OUT
-                       MOVE EMP-NAME-IN TO EMP-NAME-OUT
-                       MOVE EMP-POSITION-IN TO EMP-POSITION-OUT
-                       
-                       EVALUATE EMP-POSITION-IN
-                           WHEN "Sviluppatore"
-                               MOVE 50000.00 TO WS-SALARY
-                               MOVE "Tecnologia" TO WS-DEPT
-                           WHEN "Direttrice"
-                               MOVE 85000.00 TO WS-SALARY
-                               MOVE "Management" TO WS-DEPT
-                           WHEN "Analista"
-                               MOVE 55000.00 TO WS-SALARY
-                               MOVE "Analisi Dati" TO WS-DEPT
-                           WHEN "Amministratrice"
-                               MOVE 60000.00 TO WS-SALARY
-                               MOVE "Amministrazione" TO WS-DEPT
-                           WHEN "Tecnico"
-                               MOVE 45000.00 TO WS-SALARY
-                               MOVE "Supporto" TO WS-DEPT
-                           WHEN "Responsabile HR"
-                               MOVE 65000.00 TO WS-SALARY
-                               MOVE "Risorse Umane" TO WS-DEPT
-                           WHEN "Progettista"
-                               MOVE 57000.00 TO WS-SALARY
-                               MOVE "Progettazione" TO WS-DEPT
-                           WHEN "Contabile"
-                               MOVE 52000.00 TO WS-SALARY
-                               MOVE "Finanza" TO WS-DEPT
-                           WHEN "Consulente"
-                               MOVE 70000.00 TO WS-SALARY
-                               MOVE "Consulenza" TO WS-DEPT
-                           WHEN "Coordinatrice"
-                               MOVE 62000.00 TO WS-SALARY
-                               MOVE "Coordinamento" TO WS-DEPT
-                           WHEN OTHER
-                               MOVE 40000.00 TO WS-SALARY
-                               MOVE "Generale" TO WS-DEPT
-                       END-EVALUATE
-                       
-                       MOVE WS-SALARY TO EMP-SALARY-OUT
-                       MOVE WS-DEPT TO EMP-DEPT-OUT
-                       
-                       WRITE EMPLOYEE-OUTPUT-RECORD
-                       
-                       DISPLAY "Elaborato: " EMP-NAME-IN
-                               " - Stipendio: " WS-SALARY
-                               " - Dipartimento: " WS-DEPT
+
+                       PERFORM CERCA-RETRIBUZIONE
+
+                       IF WS-RATE-TROVATO = 'S'
+                           MOVE EMP-ID-IN TO EMP-ID-OUT
+                           MOVE EMP-NAME-IN TO EMP-NAME-OUT
+                           MOVE EMP-POSITION-IN TO EMP-POSITION-OUT
+                           MOVE WS-SALARY TO EMP-SALARY-OUT
+                           MOVE WS-DEPT TO EMP-DEPT-OUT
+
+                           WRITE EMPLOYEE-OUTPUT-RECORD
+
+                           PERFORM AGGIORNA-RIEPILOGO-REPARTO
+
+                           DISPLAY "Elaborato: " EMP-NAME-IN
+                                   " - Stipendio: " WS-SALARY
+                                   " - Dipartimento: " WS-DEPT
+                       ELSE
+                           ADD 1 TO WS-CONTA-ECCEZIONI
+                           MOVE EMP-ID-IN TO EXC-ID-OUT
+                           MOVE EMP-NAME-IN TO EXC-NAME-OUT
+                           MOVE EMP-POSITION-IN TO EXC-POSITION-OUT
+
+                           WRITE EXCEPTION-RECORD
+
+                           DISPLAY "Posizione non mappata: " EMP-NAME-IN
+                                   " (" EMP-POSITION-IN ") - scartato"
+                       END-IF
                END-READ
            END-PERFORM.
-           
+
            CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
-           
+           CLOSE EXCEPTION-FILE.
+
+           PERFORM SCRIVI-RIEPILOGO-REPARTI.
+
            DISPLAY "Elaborazione completata."
            DISPLAY "Record elaborati: " WS-COUNTER.
+           DISPLAY "Record scartati: " WS-CONTA-ECCEZIONI.
            DISPLAY "Dati salvati in dipendentiElaborati.dat".
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+       CARICA-TABELLA-RETRIBUZIONI.
+           OPEN INPUT RATE-FILE
+           PERFORM UNTIL WS-RATE-EOF = 'Y'
+               READ RATE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-RATE-EOF
+                   NOT AT END
+                       IF WS-RATE-COUNT >= 50
+                           DISPLAY "Tabella retribuzioni piena, "
+                                   "posizione ignorata: "
+                                   RATE-POSITION-IN
+                       ELSE
+                           ADD 1 TO WS-RATE-COUNT
+                           MOVE RATE-POSITION-IN
+                               TO WS-RATE-POSIZIONE(WS-RATE-COUNT)
+                           MOVE RATE-SALARY-IN
+                               TO WS-RATE-STIPENDIO(WS-RATE-COUNT)
+                           MOVE RATE-DEPT-IN
+                               TO WS-RATE-REPARTO(WS-RATE-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RATE-FILE.
+
+       CERCA-RETRIBUZIONE.
+           MOVE 'N' TO WS-RATE-TROVATO
+           MOVE ZERO TO WS-SALARY
+           MOVE SPACES TO WS-DEPT
+           MOVE 1 TO WS-RATE-IDX
+           PERFORM UNTIL WS-RATE-IDX > WS-RATE-COUNT
+                   OR WS-RATE-TROVATO = 'S'
+               IF EMP-POSITION-IN = WS-RATE-POSIZIONE(WS-RATE-IDX)
+                   MOVE WS-RATE-STIPENDIO(WS-RATE-IDX) TO WS-SALARY
+                   MOVE WS-RATE-REPARTO(WS-RATE-IDX) TO WS-DEPT
+                   MOVE 'S' TO WS-RATE-TROVATO
+               END-IF
+               ADD 1 TO WS-RATE-IDX
+           END-PERFORM.
+
+       AGGIORNA-RIEPILOGO-REPARTO.
+           MOVE 'N' TO WS-RIEP-TROVATO
+           MOVE 1 TO WS-RIEP-IDX
+           PERFORM UNTIL WS-RIEP-IDX > WS-RIEP-COUNT
+                   OR WS-RIEP-TROVATO = 'S'
+               IF WS-DEPT = WS-RIEP-REPARTO(WS-RIEP-IDX)
+                   ADD 1 TO WS-RIEP-CONTATORE(WS-RIEP-IDX)
+                   ADD WS-SALARY TO WS-RIEP-TOTALE(WS-RIEP-IDX)
+                   MOVE 'S' TO WS-RIEP-TROVATO
+               END-IF
+               ADD 1 TO WS-RIEP-IDX
+           END-PERFORM
+           IF WS-RIEP-TROVATO = 'N'
+               IF WS-RIEP-COUNT >= 50
+                   DISPLAY "Tabella riepilogo reparti piena, "
+                           "reparto ignorato: " WS-DEPT
+               ELSE
+                   ADD 1 TO WS-RIEP-COUNT
+                   MOVE WS-DEPT TO WS-RIEP-REPARTO(WS-RIEP-COUNT)
+                   MOVE 1 TO WS-RIEP-CONTATORE(WS-RIEP-COUNT)
+                   MOVE WS-SALARY TO WS-RIEP-TOTALE(WS-RIEP-COUNT)
+               END-IF
+           END-IF.
+
+       SCRIVI-RIEPILOGO-REPARTI.
+           OPEN OUTPUT SUMMARY-FILE
+           MOVE 1 TO WS-RIEP-IDX
+           PERFORM UNTIL WS-RIEP-IDX > WS-RIEP-COUNT
+               MOVE WS-RIEP-REPARTO(WS-RIEP-IDX) TO SUMM-DEPT-OUT
+               MOVE WS-RIEP-CONTATORE(WS-RIEP-IDX) TO SUMM-COUNT-OUT
+               MOVE WS-RIEP-TOTALE(WS-RIEP-IDX) TO SUMM-TOTAL-OUT
+               WRITE SUMMARY-RECORD
+               DISPLAY "Reparto: " WS-RIEP-REPARTO(WS-RIEP-IDX)
+                       " - Dipendenti: "
+                       WS-RIEP-CONTATORE(WS-RIEP-IDX)
+                       " - Totale stipendi: "
+                       WS-RIEP-TOTALE(WS-RIEP-IDX)
+               ADD 1 TO WS-RIEP-IDX
+           END-PERFORM
+           CLOSE SUMMARY-FILE.
\ No newline at end of file
